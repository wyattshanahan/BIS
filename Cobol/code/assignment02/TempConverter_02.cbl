@@ -1,26 +1,142 @@
-      *> A program to convert Fahrenheit Temperatues to Celcius
+      *> A program to convert between Fahrenheit, Celsius, and Kelvin
        identification division.
        program-id. TempConverter.
 
        environment division.
+       input-output section.
+       file-control.
+           select SessionLog assign to "TempConverter-log.txt"
+              organization is line sequential
+              file status is xLogStatus.
 
        data division.
-       
+       file section.
+       fd  SessionLog.
+       01  xLogRec             pic x(70).
+
        working-storage section.
        77 nFah pic s999999v99.
+       77 neFahIn pic -zzzzz9.99.
        77 neCel pic -zzzzz9.99.
-       
+       77 nCel pic s999999v99.
+       77 neCelIn pic -zzzzz9.99.
+       77 neFah pic -zzzzz9.99.
+       77 nKelvin pic s999999v99.
+       77 xUnitMode pic x value "F".
+       77 xLogStatus pic xx.
+       77 xLogTimestamp pic x(21).
+       77 xLogBody pic x(60).
+
        procedure division.
        000-main.
            display " ".
            display "Welcome to temperature converter.".
+           display " ".
+           display "CONVERT (F)AHRENHEIT TO CELSIUS, "
+              "(C)ELSIUS TO FAHRENHEIT, OR (K)ELVIN TO CELSIUS? "
+              with no advancing.
+           accept xUnitMode.
+           evaluate xUnitMode
+              when "C"
+              when "c"
+                 perform 110-celsius-to-fahrenheit
+              when "K"
+              when "k"
+                 perform 120-kelvin-to-celsius
+              when other
+                 perform 100-fahrenheit-to-celsius
+           end-evaluate.
+           display " ".
+           display "Thanks for using the service. Goodbye.".
+           display " ".
+           stop run.
+
+       100-fahrenheit-to-celsius.
            display " ".
            display "Enter a fahrenheit temp to convert to celsius: ".
            accept nFah.
+           perform with test after until nFah >= -459.67
+              if nFah < -459.67
+                 display "Temperature can't be below absolute "
+                    "zero (-459.67F) - try again: "
+                    with no advancing
+                 accept nFah
+              end-if
+           end-perform.
            compute neCel = (nFah - 32) * 0.5556.
            display "The value in celsius is " neCel.
+           move nFah to neFahIn.
+           move spaces to xLogBody.
+           string "F " delimited by size
+              neFahIn delimited by size
+              " -> C " delimited by size
+              neCel delimited by size
+              into xLogBody
+              on overflow continue
+           end-string.
+           perform 900-log-result.
+
+       110-celsius-to-fahrenheit.
            display " ".
-           display "Thanks for using the service. Goodbye.".
+           display "Enter a celsius temp to convert to fahrenheit: ".
+           accept nCel.
+           perform with test after until nCel >= -273.15
+              if nCel < -273.15
+                 display "Temperature can't be below absolute "
+                    "zero (-273.15C) - try again: "
+                    with no advancing
+                 accept nCel
+              end-if
+           end-perform.
+           compute neFah = (nCel * 1.8) + 32.
+           display "The value in fahrenheit is " neFah.
+           move nCel to neCelIn.
+           move spaces to xLogBody.
+           string "C " delimited by size
+              neCelIn delimited by size
+              " -> F " delimited by size
+              neFah delimited by size
+              into xLogBody
+              on overflow continue
+           end-string.
+           perform 900-log-result.
+
+       120-kelvin-to-celsius.
            display " ".
-           stop run.
-           
+           display "Enter a kelvin temp to convert to celsius: ".
+           accept nKelvin.
+           perform with test after until nKelvin >= 0
+              if nKelvin < 0
+                 display "Kelvin temperature can't be negative - "
+                    "try again: " with no advancing
+                 accept nKelvin
+              end-if
+           end-perform.
+           compute neCel = nKelvin - 273.15.
+           display "The value in celsius is " neCel.
+           move spaces to xLogBody.
+           string "K " delimited by size
+              nKelvin delimited by size
+              " -> C " delimited by size
+              neCel delimited by size
+              into xLogBody
+              on overflow continue
+           end-string.
+           perform 900-log-result.
+
+       900-log-result.
+           open extend SessionLog.
+           if xLogStatus not = "00"
+              open output SessionLog
+           end-if.
+           move function current-date to xLogTimestamp.
+           move spaces to xLogRec.
+           string xLogTimestamp delimited by size
+              " " delimited by size
+              xLogBody delimited by size
+              into xLogRec
+              on overflow continue
+           end-string.
+           write xLogRec.
+           close SessionLog.
+
