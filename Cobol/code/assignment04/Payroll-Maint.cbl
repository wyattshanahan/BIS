@@ -0,0 +1,249 @@
+       identification division.
+       PROGRAM-ID. PAYROLL-MAINT.
+       author. WYATT SHANAHAN.
+
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT INFILE ASSIGN TO DYNAMIC xMasterFileName
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTFILE ASSIGN TO DYNAMIC xMasterFileName
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE.
+       01 xInRecord.
+          05 nInDeptNum     PIC 9.
+          05 nInEmplNum     PIC 9999.
+          05 xInLName       PIC x(20).
+          05 xInFName       PIC x(20).
+          05 nInPayRate     PIC 999v99.
+          05 nInYtdGross    PIC 9(7)v99.
+          05 nInYtdFedTax   PIC 9(6)v99.
+          05 nInYtdFica     PIC 9(6)v99.
+          05 xInStatus      PIC x.
+
+       FD OUTFILE.
+       01 xOutRecord.
+          05 nOutDeptNum     PIC 9.
+          05 nOutEmplNum     PIC 9999.
+          05 xOutLName       PIC x(20).
+          05 xOutFName       PIC x(20).
+          05 nOutPayRate     PIC 999v99.
+          05 nOutYtdGross    PIC 9(7)v99.
+          05 nOutYtdFedTax   PIC 9(6)v99.
+          05 nOutYtdFica     PIC 9(6)v99.
+          05 xOutStatus      PIC x.
+
+       WORKING-STORAGE SECTION.
+
+       77 xEOF        PIC x    VALUE 'n'.
+       77 nLoadSub    PIC 999  VALUE 0.
+       77 nSearchSub  PIC 999  VALUE 0.
+       77 xAction     PIC x.
+       77 nEmplNumIn  PIC 9999.
+       77 xDupFlag    PIC x    VALUE 'n'.
+       77 xFoundFlag  PIC x    VALUE 'n'.
+       77 nFoundSub   PIC 999  VALUE 0.
+       77 xMasterFileName PIC X(100).
+           COPY "field-validate-ws.cbl".
+
+       01 xMasterTable.
+          05 xMasterElement OCCURS 500 TIMES.
+             10 nTblDeptNum   PIC 9.
+             10 nTblEmplNum   PIC 9999.
+             10 xTblLName     PIC x(20).
+             10 xTblFName     PIC x(20).
+             10 nTblPayRate   PIC 9999v99. *> one digit wider than the
+                *> 999v99 on-disk MASTERFILE field it's saved back to -
+                *> ACCEPT into a PIC 999v99 field with no spare leading
+                *> digit corrupts a typed decimal point (e.g. 150.75
+                *> stores as 150.70)
+             10 nTblYtdGross  PIC 9(7)v99.
+             10 nTblYtdFedTax PIC 9(6)v99.
+             10 nTblYtdFica   PIC 9(6)v99.
+             10 xTblStatus    PIC x.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           MOVE "Payroll.master.txt" TO xMasterFileName.
+           ACCEPT xMasterFileName FROM ENVIRONMENT
+              "PAYROLL_MASTER_FILE"
+              ON EXCEPTION
+                 MOVE "Payroll.master.txt" TO xMasterFileName
+           END-ACCEPT.
+           PERFORM 100-LOAD-MASTER.
+           PERFORM 200-MENU UNTIL xAction = 'Q' OR xAction = 'q'.
+           PERFORM 900-SAVE-MASTER.
+           STOP RUN.
+
+       100-LOAD-MASTER.
+           OPEN INPUT INFILE.
+           PERFORM 110-READ-RCD UNTIL xEOF = 'y'.
+           CLOSE INFILE.
+
+       110-READ-RCD.
+           READ INFILE
+              AT END
+                MOVE 'y' TO xEOF,
+              NOT AT END
+                PERFORM 120-ADD-TO-TABLE,
+           END-READ.
+
+       120-ADD-TO-TABLE.
+           ADD 1 TO nLoadSub.
+           MOVE nInDeptNum   TO nTblDeptNum(nLoadSub).
+           MOVE nInEmplNum   TO nTblEmplNum(nLoadSub).
+           MOVE xInLName     TO xTblLName(nLoadSub).
+           MOVE xInFName     TO xTblFName(nLoadSub).
+           MOVE nInPayRate   TO nTblPayRate(nLoadSub).
+           MOVE nInYtdGross  TO nTblYtdGross(nLoadSub).
+           MOVE nInYtdFedTax TO nTblYtdFedTax(nLoadSub).
+           MOVE nInYtdFica   TO nTblYtdFica(nLoadSub).
+           MOVE xInStatus    TO xTblStatus(nLoadSub).
+           IF xTblStatus(nLoadSub) = SPACE
+              MOVE 'A' TO xTblStatus(nLoadSub)
+           END-IF.
+
+       200-MENU.
+           DISPLAY ' '.
+           DISPLAY 'PAYROLL MASTER MAINTENANCE'.
+           DISPLAY 'A=ADD  U=UPDATE RATE  I=INACTIVATE  Q=SAVE+QUIT'.
+           DISPLAY 'ACTION? ' WITH NO ADVANCING.
+           ACCEPT xAction.
+           IF xAction = 'A' OR xAction = 'a'
+              PERFORM 300-ADD-RECORD
+           ELSE
+              IF xAction = 'U' OR xAction = 'u'
+                 PERFORM 400-UPDATE-RECORD
+              ELSE
+                 IF xAction = 'I' OR xAction = 'i'
+                    PERFORM 500-INACTIVATE-RECORD
+                 ELSE
+                    IF xAction = 'Q' OR xAction = 'q'
+                       CONTINUE
+                    ELSE
+                       DISPLAY 'INVALID ACTION, TRY AGAIN.'
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       300-ADD-RECORD.
+           DISPLAY 'NEW EMPLOYEE NUMBER? ' WITH NO ADVANCING.
+           ACCEPT nEmplNumIn.
+           MOVE 'Y' TO xFieldValid.
+           COPY "field-validate.cbl" REPLACING
+              ==:VALID-FIELD:== BY ==nEmplNumIn==
+              ==:VALID-NAME:==  BY =='EMPLOYEE NUMBER'==
+              ==:VALID-LOW:==   BY ==1==
+              ==:VALID-HIGH:==  BY ==9999==.
+           IF xFieldValid = 'N'
+              DISPLAY 'REJECTED - SEE WARNING(S) ABOVE.'
+           ELSE
+              MOVE 'n' TO xDupFlag
+              PERFORM VARYING nSearchSub FROM 1 BY 1
+                 UNTIL nSearchSub > nLoadSub
+                 IF nTblEmplNum(nSearchSub) = nEmplNumIn
+                    MOVE 'y' TO xDupFlag
+                 END-IF
+              END-PERFORM
+              IF xDupFlag = 'y'
+                 DISPLAY 'REJECTED - EMPLOYEE NUMBER ALREADY EXISTS.'
+              ELSE
+                 IF nLoadSub >= 500
+                    DISPLAY 'REJECTED - EMPLOYEE TABLE IS FULL.'
+                 ELSE
+                    ADD 1 TO nLoadSub
+                    MOVE nEmplNumIn TO nTblEmplNum(nLoadSub)
+                    DISPLAY 'DEPARTMENT NUMBER? ' WITH NO ADVANCING
+                    ACCEPT nTblDeptNum(nLoadSub)
+                    DISPLAY 'LAST NAME? ' WITH NO ADVANCING
+                    ACCEPT xTblLName(nLoadSub)
+                    DISPLAY 'FIRST NAME? ' WITH NO ADVANCING
+                    ACCEPT xTblFName(nLoadSub)
+                    DISPLAY 'PAY RATE? ' WITH NO ADVANCING
+                    ACCEPT nTblPayRate(nLoadSub)
+                    MOVE 'Y' TO xFieldValid
+                    COPY "field-validate.cbl" REPLACING
+                       ==:VALID-FIELD:== BY ==nTblPayRate(nLoadSub)==
+                       ==:VALID-NAME:==  BY =='PAY RATE'==
+                       ==:VALID-LOW:==   BY ==0==
+                       ==:VALID-HIGH:==  BY ==999.99==.
+                    IF xFieldValid = 'N'
+                       DISPLAY 'REJECTED - SEE WARNING(S) ABOVE.'
+                       SUBTRACT 1 FROM nLoadSub
+                    ELSE
+                       MOVE 0 TO nTblYtdGross(nLoadSub)
+                       MOVE 0 TO nTblYtdFedTax(nLoadSub)
+                       MOVE 0 TO nTblYtdFica(nLoadSub)
+                       MOVE 'A' TO xTblStatus(nLoadSub)
+                       DISPLAY 'EMPLOYEE ADDED.'
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       400-UPDATE-RECORD.
+           DISPLAY 'EMPLOYEE NUMBER TO UPDATE? ' WITH NO ADVANCING.
+           ACCEPT nEmplNumIn.
+           PERFORM 410-FIND-EMPLOYEE.
+           IF xFoundFlag = 'y'
+              DISPLAY 'NEW PAY RATE? ' WITH NO ADVANCING
+              ACCEPT nTblPayRate(nFoundSub)
+              MOVE 'Y' TO xFieldValid
+              COPY "field-validate.cbl" REPLACING
+                 ==:VALID-FIELD:== BY ==nTblPayRate(nFoundSub)==
+                 ==:VALID-NAME:==  BY =='PAY RATE'==
+                 ==:VALID-LOW:==   BY ==0==
+                 ==:VALID-HIGH:==  BY ==999.99==.
+              IF xFieldValid = 'N'
+                 DISPLAY 'REJECTED - SEE WARNING(S) ABOVE.'
+              ELSE
+                 DISPLAY 'PAY RATE UPDATED.'
+              END-IF
+           ELSE
+              DISPLAY 'REJECTED - EMPLOYEE NUMBER NOT FOUND.'
+           END-IF.
+
+       410-FIND-EMPLOYEE.
+           MOVE 'n' TO xFoundFlag.
+           PERFORM VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub
+              IF nTblEmplNum(nSearchSub) = nEmplNumIn
+                 MOVE 'y' TO xFoundFlag
+                 MOVE nSearchSub TO nFoundSub
+              END-IF
+           END-PERFORM.
+
+       500-INACTIVATE-RECORD.
+           DISPLAY 'EMPLOYEE NUMBER TO INACTIVATE? ' WITH NO ADVANCING.
+           ACCEPT nEmplNumIn.
+           PERFORM 410-FIND-EMPLOYEE.
+           IF xFoundFlag = 'y'
+              MOVE 'I' TO xTblStatus(nFoundSub)
+              DISPLAY 'EMPLOYEE FLAGGED INACTIVE.'
+           ELSE
+              DISPLAY 'REJECTED - EMPLOYEE NUMBER NOT FOUND.'
+           END-IF.
+
+       900-SAVE-MASTER.
+           OPEN OUTPUT OUTFILE.
+           PERFORM 910-WRITE-RCD VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub.
+           CLOSE OUTFILE.
+
+       910-WRITE-RCD.
+           MOVE nTblDeptNum(nSearchSub)   TO nOutDeptNum.
+           MOVE nTblEmplNum(nSearchSub)   TO nOutEmplNum.
+           MOVE xTblLName(nSearchSub)     TO xOutLName.
+           MOVE xTblFName(nSearchSub)     TO xOutFName.
+           MOVE nTblPayRate(nSearchSub)   TO nOutPayRate.
+           MOVE nTblYtdGross(nSearchSub)  TO nOutYtdGross.
+           MOVE nTblYtdFedTax(nSearchSub) TO nOutYtdFedTax.
+           MOVE nTblYtdFica(nSearchSub)   TO nOutYtdFica.
+           MOVE xTblStatus(nSearchSub)    TO xOutStatus.
+           WRITE xOutRecord.
