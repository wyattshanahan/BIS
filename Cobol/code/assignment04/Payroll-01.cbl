@@ -1,159 +1,706 @@
-       identification division.
-       PROGRAM-ID. PAYROLL-01.
-       author. WYATT SHANAHAN.
-       
-       environment division.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       
-           SELECT INFILE ASSIGN TO "Payroll.master.txt"
-              ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSACTIONFILE ASSIGN TO "Payroll.transaction.txt"
-              ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTFILE ASSIGN TO "Payroll-01-output.txt"
-              ORGANIZATION IS LINE SEQUENTIAL.
-              
-       DATA DIVISION.
-       FILE SECTION.
-       
-       FD INFILE.
-       01 xInRecord.
-          05 nInDeptNum     PIC 9.
-          05 nInEmplNum     PIC 9999.
-          05 xInLName       PIC x(20).
-          05 xInFName       PIC x(20).
-          05 nInPayRate     PIC 999v99.
-          
-       FD TRANSACTIONFILE.
-       01 xTransactionRecord.
-          05 nTransEmplNum   PIC 9999.
-          05 nTransEmpHrs    PIC 999.
-         
-       FD OUTFILE.
-       01 xOutput        PIC x(80).
-       
-       WORKING-STORAGE SECTION.
-       
-       77 xMasterEOF PIC x         VALUE 'n'. *> MASTER EOF
-       77 xTransEOF  PIC x         VALUE 'n'. *>TRANSACTION EOF
-       77 xEmpNumFd  PIC x         VALUE 'n'. *>flag for employee number found
-       77 nEmplPay   PIC 9(5)v99.  
-       77 nEmplCnt   PIC 999       VALUE 0.
-       77 nHourSum   PIC 9(5)      VALUE 0.
-       77 nGrossSum  PIC 9(7)v99   VALUE 0.
-       77 xBLine     pic x         VALUE spaces.
-       
-       01 xHeader.
-          05 FILLER  PIC x(5)      VALUE 'DEPT '.
-          05 FILLER  PIC x(8)      VALUE 'EMP NUM '.
-          05 FILLER  PIC x(8)      VALUE 'EMP NAME'.
-          05 FILLER  PIC x(17)     VALUE '                 '.
-          05 FILLER  PIC x(15)     VALUE '               '.
-          05 FILLER  PIC x(8)      VALUE 'EMP HRS '.
-          05 FILLER  PIC x(7)      VALUE 'EMP PAY'.
-          
-       01 xLines. *> done as an object for convenience
-          05 FILLER  PIC x(21)     VALUE '---- ------- --------'.
-          05 FILLER  PIC x(17)     VALUE '                 '.
-          05 FILLER  PIC x(15)     VALUE '               '.
-          05 FILLER  PIC x(15)     VALUE '------- -------'.
-       
-       01 xFooter.
-          05 neEmpCount     PIC zz9.
-          05 FILLER         PIC x(14)     VALUE ' employees'.
-          05 neHrsCnt       PIC zzzz9.
-          05 FILLER         PIC x(14)     VALUE ' hrs worked'.
-          05 FILLER         PIC x(13)     VALUE '             '.
-          05 neGrossPay     pic $z,zz9.99.
-          05 FILLER         PIC x(10)     VALUE ' gross pay'.
-          
-       01 xOutputStream.
-          05 neOutDept      PIC 9.
-          05 FILLER         PIC xxxx     VALUE '    '.
-          05 neOutEmpNum    PIC 9999.
-          05 FILLER         PIC xxxx     VALUE '    '.
-          05 xOutName       PIC x(40).
-          05 neOutHrs       PIC zz9.
-          05 FILLER         PIC x(5).
-          05 neOutPay       PIC $$$9.99.
-          
-       PROCEDURE DIVISION.
-       000-MAIN.
-           PERFORM 100-INITIALISE.
-           PERFORM 200-LOOP UNTIL xTransEOF = 'y'.
-           PERFORM 300-TERMINATION.
-           STOP RUN.
-          
-       100-INITIALISE.
-           OPEN OUTPUT OUTFILE.
-           DISPLAY xHeader.
-           DISPLAY xLines.
-           MOVE xHeader TO xOutput.
-           WRITE xOutput BEFORE ADVANCING 1 LINE.
-           MOVE xLines TO xOutput.
-           WRITE xOutput BEFORE ADVANCING 1 LINE.
-           OPEN INPUT TRANSACTIONFILE.
-           
-       200-LOOP. *> iterate over transaction file
-           READ TRANSACTIONFILE
-             AT END
-               MOVE 'y' TO xTransEOF,
-             NOT AT END
-               PERFORM 210-PROCESS,
-           END-READ.
-       
-       210-PROCESS.
-           MOVE 'n' TO xEmpNumFd.
-           MOVE 'n' TO xMasterEOF.
-           OPEN INPUT INFILE.
-           PERFORM 220-MSTR UNTIL xEmpNumFd = 'y' OR xMasterEOF = 'y'.
-           CLOSE INFILE.
-           IF xEmpNumFd = 'y'
-              PERFORM 230-PROC-BOTH
-           END-IF.
-           
-       220-MSTR.
-           READ INFILE
-              AT END
-                MOVE 'y' TO xMasterEOF,
-              NOT AT END
-                IF nInEmplNum = nTransEmplNum
-                   MOVE 'y' TO xEmpNumFd,
-                END-IF,
-           END-READ. 
-           
-       230-PROC-BOTH.
-           MOVE nInDeptNum TO neOutDept.
-           MOVE nInEmplNum TO neOutEmpNum.
-           PERFORM 240-BUILDNAME.
-           MOVE nTransEmpHrs TO neOutHrs.
-           COMPUTE nHourSum = nHourSum + nTransEmpHrs.
-           COMPUTE nEmplPay = nTransEmpHrs * nInPayRate.
-           COMPUTE nEmplCnt = nEmplCnt + 1.
-           COMPUTE nGrossSum = nGrossSum + nEmplPay.
-           MOVE nEmplCnt to neEmpCount.
-           MOVE nHourSum to neHrsCnt.
-           MOVE nEmplPay TO neOutPay.
-           MOVE nGrossSum TO neGrossPay.
-           DISPLAY xOutputStream.
-           MOVE xOutputStream TO xOutput.
-           WRITE xOutput BEFORE ADVANCING 1 LINE.
-           MOVE ' ' TO xOutName.
-           
-       240-BUILDNAME. *> used to concatenate name into an output
-           STRING
-               xInLName DELIMITED BY SPACE
-               ',' DELIMITED BY SIZE
-               ' ' DELIMITED BY SIZE
-               xInFName DELIMITED BY SPACE
-               INTO xOutName.
-           
-       300-TERMINATION.
-           CLOSE TRANSACTIONFILE.
-           DISPLAY xLines.
-           DISPLAY xFooter.
-           MOVE xLines TO xOutput.
-           WRITE xOutput BEFORE ADVANCING 1 LINE.
-           MOVE xFooter TO xOutput.
-           WRITE xOutput.
-           CLOSE OUTFILE.
+       identification division.
+       PROGRAM-ID. PAYROLL-01.
+       author. WYATT SHANAHAN.
+
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT INFILE ASSIGN TO DYNAMIC xMasterFileName
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTIONFILE ASSIGN TO DYNAMIC
+              xTransactionFileName
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTFILE ASSIGN TO "Payroll-01-output.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSVFILE ASSIGN TO "Payroll-01-register.csv"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTFILE ASSIGN TO "Payroll-01-rejects.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRTMASTERWK ASSIGN TO "payroll-mstr-srt.wk".
+           SELECT SRTTRANSWK ASSIGN TO "payroll-trans-srt.wk".
+           SELECT SORTEDMASTER ASSIGN TO "Payroll-01-master-sorted.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTEDTRANS ASSIGN TO "Payroll-01-trans-sorted.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UPDATEDMASTER ASSIGN TO "Payroll-01-mstr-updtd.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REGRAWWK ASSIGN TO "payroll-reg-raw.wk"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRTREGWK ASSIGN TO "payroll-reg-srt.wk".
+           SELECT SORTEDREG ASSIGN TO "Payroll-01-reg-sorted.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DDFILE ASSIGN TO "Payroll-01-directdeposit.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINTFILE ASSIGN TO "Payroll-01-checkpoint.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS xCkptStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE.
+       01 xInRecord.
+          05 nInDeptNum     PIC 9.
+          05 nInEmplNum     PIC 9999.
+          05 xInLName       PIC x(20).
+          05 xInFName       PIC x(20).
+          05 nInPayRate     PIC 999v99.
+          05 nInYtdGross    PIC 9(7)v99.
+          05 nInYtdFedTax   PIC 9(6)v99.
+          05 nInYtdFica     PIC 9(6)v99.
+          05 xInStatus      PIC x.
+
+       FD TRANSACTIONFILE.
+       01 xTransactionRecord.
+          05 nTransEmplNum   PIC 9999.
+          05 nTransEmpHrs    PIC 999.
+
+       FD OUTFILE.
+       01 xOutput        PIC x(80).
+
+       FD CSVFILE.
+       01 xCsvLine       PIC x(120).
+
+       FD REJECTFILE.
+       01 xRejectLine    PIC x(80).
+
+       FD DDFILE.
+       01 xDDRecord.
+          05 nDDEmplNum     PIC 9999.
+          05 xDDRouting     PIC x(9).
+          05 xDDAcctNum     PIC x(12).
+          05 nDDAmount      PIC 9(5)v99.
+
+       FD CHECKPOINTFILE. *> last employee number fully processed
+       01 xCheckpointRec.
+          05 nCkptEmplNum   PIC 9999.
+
+       FD UPDATEDMASTER.
+       01 xUpdatedMasterRec.
+          05 nUpdDept        PIC 9.
+          05 nUpdEmplNum     PIC 9999.
+          05 xUpdLName       PIC x(20).
+          05 xUpdFName       PIC x(20).
+          05 nUpdPayRate     PIC 999v99.
+          05 nUpdYtdGross    PIC 9(7)v99.
+          05 nUpdYtdFedTax   PIC 9(6)v99.
+          05 nUpdYtdFica     PIC 9(6)v99.
+          05 xUpdStatus      PIC x.
+
+       SD SRTMASTERWK.
+       01 xSrtMasterRec.
+          05 nSrtMstDept     PIC 9.
+          05 nSrtMstEmplNum  PIC 9999.
+          05 xSrtMstLName    PIC x(20).
+          05 xSrtMstFName    PIC x(20).
+          05 nSrtMstPayRate  PIC 999v99.
+          05 nSrtMstYtdGross  PIC 9(7)v99.
+          05 nSrtMstYtdFedTax PIC 9(6)v99.
+          05 nSrtMstYtdFica   PIC 9(6)v99.
+          05 xSrtMstStatus    PIC x.
+
+       SD SRTTRANSWK.
+       01 xSrtTransRec.
+          05 nSrtTrsEmplNum  PIC 9999.
+          05 nSrtTrsHrs      PIC 999.
+
+       FD SORTEDMASTER.
+       01 xSortedMasterRec.
+          05 nMstDept        PIC 9.
+          05 nMstEmplNum     PIC 9999.
+          05 xMstLName       PIC x(20).
+          05 xMstFName       PIC x(20).
+          05 nMstPayRate     PIC 999v99.
+          05 nMstYtdGross    PIC 9(7)v99.
+          05 nMstYtdFedTax   PIC 9(6)v99.
+          05 nMstYtdFica     PIC 9(6)v99.
+          05 xMstStatus      PIC x.
+
+       FD SORTEDTRANS.
+       01 xSortedTransRec.
+          05 nTrsEmplNum     PIC 9999.
+          05 nTrsHrs         PIC 999.
+
+       FD REGRAWWK.
+       01 xRegRawRec.
+          05 nRawDept        PIC 9.
+          05 nRawEmpNum      PIC 9999.
+          05 xRawName        PIC x(40).
+          05 nRawHrs         PIC 999.
+          05 nRawPay         PIC 9(5)v99.
+          05 nRawFedTax      PIC 9(5)v99.
+          05 nRawFica        PIC 9(5)v99.
+          05 nRawNet         PIC 9(5)v99.
+
+       SD SRTREGWK.
+       01 xSrtRegRec.
+          05 nSrtRegDept     PIC 9.
+          05 nSrtRegEmpNum   PIC 9999.
+          05 xSrtRegName     PIC x(40).
+          05 nSrtRegHrs      PIC 999.
+          05 nSrtRegPay      PIC 9(5)v99.
+          05 nSrtRegFedTax   PIC 9(5)v99.
+          05 nSrtRegFica     PIC 9(5)v99.
+          05 nSrtRegNet      PIC 9(5)v99.
+
+       FD SORTEDREG.
+       01 xSortedRegRec.
+          05 nRgDept         PIC 9.
+          05 nRgEmpNum       PIC 9999.
+          05 xRgName         PIC x(40).
+          05 nRgHrs          PIC 999.
+          05 nRgPay          PIC 9(5)v99.
+          05 nRgFedTax       PIC 9(5)v99.
+          05 nRgFica         PIC 9(5)v99.
+          05 nRgNet          PIC 9(5)v99.
+
+       WORKING-STORAGE SECTION.
+
+       77 xMasterFileName      PIC X(100).
+       77 xTransactionFileName PIC X(100).
+       77 xAuditDetail         PIC X(80) VALUE SPACES.
+       77 xAuditProgName       PIC X(20) VALUE "PAYROLL-01".
+       77 xAuditEventStart     PIC X(8)  VALUE "START".
+       77 xAuditEventEnd       PIC X(8)  VALUE "END".
+       77 xMasterEOF PIC x         VALUE 'n'. *> MASTER EOF
+       77 xTransEOF  PIC x         VALUE 'n'. *>TRANSACTION EOF
+       77 xRestartChoice PIC x     VALUE 'N'.
+       77 xCsvChoice     PIC x     VALUE 'N'. *> Y = also write CSV export
+       77 xRestarting    PIC x     VALUE 'N'. *> Y while skipping already-checkpointed employees
+       77 nRestartEmplNum PIC 9999 VALUE 0.
+       77 xCkptStatus     PIC xx.
+       77 nEmplPay   PIC 9(5)v99.
+       77 nEmplCnt   PIC 999       VALUE 0.
+       77 nHourSum   PIC 9(5)      VALUE 0.
+       77 nGrossSum  PIC 9(7)v99   VALUE 0.
+       77 xBLine     pic x         VALUE spaces.
+       77 nRejectCnt PIC 999       VALUE 0.
+       77 nFedTaxRate PIC v999     VALUE .120.
+       77 nFicaRate   PIC v9999    VALUE .0765.
+       77 nFedTaxAmt  PIC 9(5)v99.
+       77 nFicaAmt    PIC 9(5)v99.
+       77 nNetPay     PIC 9(5)v99.
+       77 nFedTaxSum  PIC 9(6)v99   VALUE 0.
+       77 nFicaSum    PIC 9(6)v99   VALUE 0.
+       77 nNetSum     PIC 9(7)v99   VALUE 0.
+       77 xRegEOF     PIC x         VALUE 'n'.
+       77 xOldDept    PIC 9.
+       77 xMstMatched    PIC x        VALUE 'N'. *> Y once the current
+          *> master has had at least one transaction applied this period
+       77 nMstPayAccum   PIC 9(7)v99   VALUE 0.
+       77 nMstFedTaxAccum PIC 9(6)v99  VALUE 0.
+       77 nMstFicaAccum  PIC 9(6)v99   VALUE 0.
+           COPY "report-breakcheck-ws.cbl".
+           COPY "field-validate-ws.cbl".
+       77 nDeptCnt    PIC 999       VALUE 0.
+       77 nDeptHrs    PIC 9(5)      VALUE 0.
+       77 nDeptGross  PIC 9(7)v99   VALUE 0.
+       77 nDeptFedTax PIC 9(6)v99   VALUE 0.
+       77 nDeptFica   PIC 9(6)v99   VALUE 0.
+       77 nDeptNet    PIC 9(7)v99   VALUE 0.
+       77 xBankRouting PIC x(9)     VALUE '011000015'.
+       01 xDDAcctRef.
+          05 FILLER     PIC x(4)    VALUE 'ACCT'.
+          05 nDDAcctEmp PIC 9999.
+          05 FILLER     PIC x(4)    VALUE SPACES.
+
+       01 xDeptControl.
+          05 FILLER      PIC x(5)    VALUE 'DEPT '.
+          05 neDeptNum   PIC 9.
+          05 FILLER      PIC x(3)    VALUE ' - '.
+          05 neDeptCnt   PIC zz9.
+          05 FILLER      PIC x(10)   VALUE ' employees'.
+          05 neDeptHrs   PIC zzzz9.
+          05 FILLER      PIC x(11)   VALUE ' hrs worked'.
+          05 neDeptGross PIC $z,zz9.99.
+          05 FILLER      PIC x(10)   VALUE ' gross pay'.
+          05 neDeptNet   PIC $z,zz9.99.
+          05 FILLER      PIC x(8)    VALUE ' net pay'.
+
+       01 xCsvHeading.
+          05 FILLER  PIC x(60)     VALUE
+             "DEPT,EMPNUM,NAME,HOURS,GROSSPAY,FEDTAX,FICA,NETPAY".
+
+       01 xRejectHeading.
+          05 FILLER  PIC x(30)     VALUE
+             'UNMATCHED EMPLOYEE NUMBER    '.
+
+       01 xRejectDetail.
+          05 neRejEmpNum PIC 9999.
+          05 FILLER      PIC x(26) VALUE
+             ' - no master record found'.
+
+       01 xInactiveDetail.
+          05 neInactEmpNum PIC 9999.
+          05 FILLER        PIC x(31) VALUE
+             ' - employee inactive, not paid'.
+
+       01 xHeader.
+          05 FILLER  PIC x(5)      VALUE 'DEPT '.
+          05 FILLER  PIC x(8)      VALUE 'EMP NUM '.
+          05 FILLER  PIC x(8)      VALUE 'EMP NAME'.
+          05 FILLER  PIC x(17)     VALUE '                 '.
+          05 FILLER  PIC x(15)     VALUE '               '.
+          05 FILLER  PIC x(8)      VALUE 'EMP HRS '.
+          05 FILLER  PIC x(9)      VALUE 'GROSS PAY'.
+          05 FILLER  PIC x(10)     VALUE ' FED TAX  '.
+          05 FILLER  PIC x(9)      VALUE ' FICA    '.
+          05 FILLER  PIC x(7)      VALUE 'NET PAY'.
+
+       01 xLines. *> done as an object for convenience
+          05 FILLER  PIC x(21)     VALUE '---- ------- --------'.
+          05 FILLER  PIC x(17)     VALUE '                 '.
+          05 FILLER  PIC x(15)     VALUE '               '.
+          05 FILLER  PIC x(15)     VALUE '------- -------'.
+
+       01 xFooter.
+          05 neEmpCount     PIC zz9.
+          05 FILLER         PIC x(14)     VALUE ' employees'.
+          05 neHrsCnt       PIC zzzz9.
+          05 FILLER         PIC x(14)     VALUE ' hrs worked'.
+          05 FILLER         PIC x(13)     VALUE '             '.
+          05 neGrossPay     pic $z,zz9.99.
+          05 FILLER         PIC x(10)     VALUE ' gross pay'.
+          05 neNetPay       pic $z,zz9.99.
+          05 FILLER         PIC x(8)      VALUE ' net pay'.
+
+       01 xOutputStream.
+          05 neOutDept      PIC 9.
+          05 FILLER         PIC xxxx     VALUE '    '.
+          05 neOutEmpNum    PIC 9999.
+          05 FILLER         PIC xxxx     VALUE '    '.
+          05 xOutName       PIC x(40).
+          05 neOutHrs       PIC zz9.
+          05 FILLER         PIC x(5)     VALUE SPACES.
+          05 neOutPay       PIC $$$9.99.
+          05 FILLER         PIC x(2)     VALUE SPACES.
+          05 neOutFedTax    PIC $$$9.99.
+          05 FILLER         PIC x(2)     VALUE SPACES.
+          05 neOutFica      PIC $$$9.99.
+          05 FILLER         PIC x(2)     VALUE SPACES.
+          05 neOutNet       PIC $$$9.99.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           CALL "writeAuditLog" USING xAuditProgName xAuditEventStart
+              xAuditDetail.
+           PERFORM 100-INITIALISE.
+           PERFORM 200-LOOP UNTIL xTransEOF = 'y'.
+           PERFORM 300-TERMINATION.
+           STOP RUN.
+
+       100-INITIALISE.
+           MOVE "Payroll.master.txt" TO xMasterFileName.
+           ACCEPT xMasterFileName FROM ENVIRONMENT
+              "PAYROLL_MASTER_FILE"
+              ON EXCEPTION
+                 MOVE "Payroll.master.txt" TO xMasterFileName
+           END-ACCEPT.
+           MOVE "Payroll.transaction.txt" TO xTransactionFileName.
+           ACCEPT xTransactionFileName FROM ENVIRONMENT
+              "PAYROLL_TRANSACTION_FILE"
+              ON EXCEPTION
+                 MOVE "Payroll.transaction.txt" TO
+                    xTransactionFileName
+           END-ACCEPT.
+           DISPLAY "Restart from last checkpoint? (Y/N) "
+              WITH NO ADVANCING.
+           ACCEPT xRestartChoice.
+           IF xRestartChoice = 'Y' OR xRestartChoice = 'y'
+              PERFORM 101-LOAD-CHECKPOINT
+           END-IF.
+           DISPLAY "Write CSV export of the register? (Y/N) "
+              WITH NO ADVANCING.
+           ACCEPT xCsvChoice.
+           SORT SRTMASTERWK ON ASCENDING KEY nSrtMstEmplNum
+              USING INFILE
+              GIVING SORTEDMASTER.
+           SORT SRTTRANSWK ON ASCENDING KEY nSrtTrsEmplNum
+              USING TRANSACTIONFILE
+              GIVING SORTEDTRANS.
+           IF xRestarting = 'Y'
+              OPEN EXTEND OUTFILE
+           ELSE
+              OPEN OUTPUT OUTFILE
+              DISPLAY xHeader
+              DISPLAY xLines
+              MOVE xHeader TO xOutput
+              WRITE xOutput BEFORE ADVANCING 1 LINE
+              MOVE xLines TO xOutput
+              WRITE xOutput BEFORE ADVANCING 1 LINE
+           END-IF.
+           IF xRestarting = 'Y'
+              OPEN EXTEND REJECTFILE
+           ELSE
+              OPEN OUTPUT REJECTFILE
+              MOVE xRejectHeading TO xRejectLine
+              WRITE xRejectLine BEFORE ADVANCING 1 LINE
+           END-IF.
+           IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+              IF xRestarting = 'Y'
+                 OPEN EXTEND CSVFILE
+              ELSE
+                 OPEN OUTPUT CSVFILE
+                 MOVE xCsvHeading TO xCsvLine
+                 WRITE xCsvLine
+              END-IF
+           END-IF.
+           OPEN INPUT SORTEDMASTER.
+           OPEN INPUT SORTEDTRANS.
+           IF xRestarting = 'Y'
+              OPEN EXTEND UPDATEDMASTER
+              OPEN EXTEND REGRAWWK
+              OPEN EXTEND DDFILE
+           ELSE
+              OPEN OUTPUT UPDATEDMASTER
+              OPEN OUTPUT REGRAWWK
+              OPEN OUTPUT DDFILE
+           END-IF.
+           PERFORM 205-READ-MASTER.
+           PERFORM 206-READ-TRANS.
+
+       101-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINTFILE.
+           IF xCkptStatus = "00"
+              READ CHECKPOINTFILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE nCkptEmplNum TO nRestartEmplNum
+                    MOVE 'Y' TO xRestarting
+              END-READ
+              CLOSE CHECKPOINTFILE
+           ELSE
+              DISPLAY "No checkpoint found - starting from the "
+                 "beginning."
+           END-IF.
+
+       200-LOOP. *> single sorted match-merge pass over master and trans
+           IF xMasterEOF = 'y'
+              IF xRestarting = 'Y' AND nTrsEmplNum NOT > nRestartEmplNum
+                 CONTINUE
+              ELSE
+                 PERFORM 250-REJECT
+                 MOVE nTrsEmplNum TO nCkptEmplNum
+                 PERFORM 235-WRITE-CHECKPOINT
+              END-IF
+              PERFORM 206-READ-TRANS
+           ELSE
+              IF nTrsEmplNum = nMstEmplNum
+                 IF xRestarting = 'Y' AND
+                    nTrsEmplNum NOT > nRestartEmplNum
+                    CONTINUE
+                 ELSE
+                    IF xMstStatus = 'I'
+                       PERFORM 255-INACTIVE-REJECT
+                    ELSE
+                       PERFORM 230-PROC-BOTH
+                    END-IF
+                    MOVE nTrsEmplNum TO nCkptEmplNum
+                    PERFORM 235-WRITE-CHECKPOINT
+                 END-IF
+                 PERFORM 206-READ-TRANS
+              ELSE
+                 IF nTrsEmplNum < nMstEmplNum
+                    IF xRestarting = 'Y' AND
+                       nTrsEmplNum NOT > nRestartEmplNum
+                       CONTINUE
+                    ELSE
+                       PERFORM 250-REJECT
+                       MOVE nTrsEmplNum TO nCkptEmplNum
+                       PERFORM 235-WRITE-CHECKPOINT
+                    END-IF
+                    PERFORM 206-READ-TRANS
+                 ELSE
+                    IF xRestarting = 'Y' AND
+                       nMstEmplNum NOT > nRestartEmplNum
+                       CONTINUE
+                    ELSE
+                       IF xMstMatched = 'Y'
+                          PERFORM 265-FINALIZE-MASTER
+                       ELSE
+                          PERFORM 260-CARRY-MASTER
+                       END-IF
+                       MOVE nMstEmplNum TO nCkptEmplNum
+                       PERFORM 235-WRITE-CHECKPOINT
+                    END-IF
+                    PERFORM 205-READ-MASTER
+                 END-IF
+              END-IF
+           END-IF.
+
+       235-WRITE-CHECKPOINT. *> single-record checkpoint, overwritten
+           OPEN OUTPUT CHECKPOINTFILE.
+           WRITE xCheckpointRec.
+           CLOSE CHECKPOINTFILE.
+
+       205-READ-MASTER.
+           READ SORTEDMASTER
+              AT END
+                MOVE 'y' TO xMasterEOF,
+              NOT AT END
+                PERFORM 207-VALIDATE-MASTER,
+           END-READ.
+
+       207-VALIDATE-MASTER. *> guard against a corrupted master line
+           MOVE 'Y' TO xFieldValid.
+           COPY "field-validate.cbl" REPLACING
+              ==:VALID-FIELD:== BY ==nMstPayRate==
+              ==:VALID-NAME:==  BY =='PAY RATE'==
+              ==:VALID-LOW:==   BY ==0==
+              ==:VALID-HIGH:==  BY ==999.99==.
+           IF xFieldValid = 'N'
+              DISPLAY 'DEFAULTING PAY RATE TO 0 FOR EMPLOYEE '
+                 nMstEmplNum
+              MOVE 0 TO nMstPayRate
+           END-IF.
+
+       206-READ-TRANS.
+           READ SORTEDTRANS
+              AT END
+                MOVE 'y' TO xTransEOF,
+           END-READ.
+
+       230-PROC-BOTH.
+           MOVE nMstDept TO neOutDept.
+           MOVE nMstEmplNum TO neOutEmpNum.
+           PERFORM 240-BUILDNAME.
+           MOVE nTrsHrs TO neOutHrs.
+           COMPUTE nHourSum = nHourSum + nTrsHrs.
+           IF nTrsHrs > 40
+              COMPUTE nEmplPay = (40 * nMstPayRate) +
+                 ((nTrsHrs - 40) * nMstPayRate * 1.5)
+           ELSE
+              COMPUTE nEmplPay = nTrsHrs * nMstPayRate
+           END-IF.
+           COMPUTE nEmplCnt = nEmplCnt + 1.
+           COMPUTE nGrossSum = nGrossSum + nEmplPay.
+           COMPUTE nFedTaxAmt ROUNDED = nEmplPay * nFedTaxRate.
+           COMPUTE nFicaAmt ROUNDED = nEmplPay * nFicaRate.
+           COMPUTE nNetPay = nEmplPay - nFedTaxAmt - nFicaAmt.
+           COMPUTE nFedTaxSum = nFedTaxSum + nFedTaxAmt.
+           COMPUTE nFicaSum = nFicaSum + nFicaAmt.
+           COMPUTE nNetSum = nNetSum + nNetPay.
+           MOVE nEmplCnt to neEmpCount.
+           MOVE nHourSum to neHrsCnt.
+           MOVE nEmplPay TO neOutPay.
+           MOVE nFedTaxAmt TO neOutFedTax.
+           MOVE nFicaAmt TO neOutFica.
+           MOVE nNetPay TO neOutNet.
+           MOVE nGrossSum TO neGrossPay.
+           MOVE nNetSum TO neNetPay.
+           MOVE nMstDept TO nRawDept.
+           MOVE nMstEmplNum TO nRawEmpNum.
+           MOVE xOutName TO xRawName.
+           MOVE nTrsHrs TO nRawHrs.
+           MOVE nEmplPay TO nRawPay.
+           MOVE nFedTaxAmt TO nRawFedTax.
+           MOVE nFicaAmt TO nRawFica.
+           MOVE nNetPay TO nRawNet.
+           WRITE xRegRawRec.
+           MOVE nMstEmplNum TO nDDEmplNum.
+           MOVE xBankRouting TO xDDRouting.
+           MOVE nMstEmplNum TO nDDAcctEmp.
+           MOVE xDDAcctRef TO xDDAcctNum.
+           MOVE nNetPay TO nDDAmount.
+           WRITE xDDRecord.
+           MOVE ' ' TO xOutName.
+           IF xMstMatched NOT = 'Y'
+              MOVE 0 TO nMstPayAccum
+              MOVE 0 TO nMstFedTaxAccum
+              MOVE 0 TO nMstFicaAccum
+              MOVE 'Y' TO xMstMatched
+           END-IF.
+           ADD nEmplPay TO nMstPayAccum.
+           ADD nFedTaxAmt TO nMstFedTaxAccum.
+           ADD nFicaAmt TO nMstFicaAccum.
+
+       265-FINALIZE-MASTER. *> one updated-master write per employee, once
+          *> every transaction for this master in the period is consumed -
+          *> 230-PROC-BOTH may run several times (one per transaction) for
+          *> the same master before this runs
+           MOVE nMstDept TO nUpdDept.
+           MOVE nMstEmplNum TO nUpdEmplNum.
+           MOVE xMstLName TO xUpdLName.
+           MOVE xMstFName TO xUpdFName.
+           MOVE nMstPayRate TO nUpdPayRate.
+           COMPUTE nUpdYtdGross = nMstYtdGross + nMstPayAccum.
+           COMPUTE nUpdYtdFedTax = nMstYtdFedTax + nMstFedTaxAccum.
+           COMPUTE nUpdYtdFica = nMstYtdFica + nMstFicaAccum.
+           MOVE xMstStatus TO xUpdStatus.
+           WRITE xUpdatedMasterRec.
+           MOVE 'N' TO xMstMatched.
+
+       260-CARRY-MASTER. *> no transaction this period - carry YTD forward unchanged
+           MOVE nMstDept TO nUpdDept.
+           MOVE nMstEmplNum TO nUpdEmplNum.
+           MOVE xMstLName TO xUpdLName.
+           MOVE xMstFName TO xUpdFName.
+           MOVE nMstPayRate TO nUpdPayRate.
+           MOVE nMstYtdGross TO nUpdYtdGross.
+           MOVE nMstYtdFedTax TO nUpdYtdFedTax.
+           MOVE nMstYtdFica TO nUpdYtdFica.
+           MOVE xMstStatus TO xUpdStatus.
+           WRITE xUpdatedMasterRec.
+
+       270-FLUSH-MASTER. *> trailing masters with no remaining transactions -
+          *> also finishes off a master whose last transaction was matched
+          *> right as trans EOF was hit, so it never reached the
+          *> nTrsEmplNum > nMstEmplNum branch in 200-LOOP to be finalized
+           IF xRestarting = 'Y' AND nMstEmplNum NOT > nRestartEmplNum
+              CONTINUE
+           ELSE
+              IF xMstMatched = 'Y'
+                 PERFORM 265-FINALIZE-MASTER
+              ELSE
+                 PERFORM 260-CARRY-MASTER
+              END-IF
+              MOVE nMstEmplNum TO nCkptEmplNum
+              PERFORM 235-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 205-READ-MASTER.
+
+       250-REJECT. *> transaction had no matching master record
+           COMPUTE nRejectCnt = nRejectCnt + 1.
+           MOVE nTrsEmplNum TO neRejEmpNum.
+           DISPLAY xRejectDetail.
+           MOVE xRejectDetail TO xRejectLine.
+           WRITE xRejectLine BEFORE ADVANCING 1 LINE.
+
+       255-INACTIVE-REJECT. *> matched master is flagged inactive - no pay
+           COMPUTE nRejectCnt = nRejectCnt + 1.
+           MOVE nTrsEmplNum TO neInactEmpNum.
+           DISPLAY xInactiveDetail.
+           MOVE xInactiveDetail TO xRejectLine.
+           WRITE xRejectLine BEFORE ADVANCING 1 LINE.
+
+       240-BUILDNAME. *> used to concatenate name into an output
+           MOVE SPACES TO xOutName.
+           STRING
+               xMstLName DELIMITED BY SPACE
+               ',' DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               xMstFName DELIMITED BY SPACE
+               INTO xOutName.
+
+       280-PRINT-REGISTER. *> department-broken register, like STATES-06's 220-CONTROL
+           CLOSE REGRAWWK.
+           SORT SRTREGWK ON ASCENDING KEY nSrtRegDept nSrtRegEmpNum
+              USING REGRAWWK
+              GIVING SORTEDREG.
+           OPEN INPUT SORTEDREG.
+           PERFORM 281-READ-REG.
+           PERFORM 282-REG-LOOP UNTIL xRegEOF = 'y'.
+           IF xCtrlBreakFirstRec = 'N'
+              PERFORM 290-DEPT-BREAK
+           END-IF.
+           CLOSE SORTEDREG.
+
+       281-READ-REG.
+           READ SORTEDREG
+              AT END
+                MOVE 'y' TO xRegEOF,
+           END-READ.
+
+       282-REG-LOOP.
+           COPY "report-breakcheck.cbl" REPLACING
+              ==:BREAK-KEY:==  BY ==nRgDept==
+              ==:BREAK-SAVE:== BY ==xOldDept==
+              ==:BREAK-PARA:== BY ==290-DEPT-BREAK==.
+           PERFORM 295-PRINT-DETAIL.
+           PERFORM 281-READ-REG.
+
+       295-PRINT-DETAIL.
+           MOVE nRgDept TO neOutDept.
+           MOVE nRgEmpNum TO neOutEmpNum.
+           MOVE xRgName TO xOutName.
+           MOVE nRgHrs TO neOutHrs.
+           MOVE nRgPay TO neOutPay.
+           MOVE nRgFedTax TO neOutFedTax.
+           MOVE nRgFica TO neOutFica.
+           MOVE nRgNet TO neOutNet.
+           DISPLAY xOutputStream.
+           MOVE xOutputStream TO xOutput.
+           WRITE xOutput BEFORE ADVANCING 1 LINE.
+           IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+              PERFORM 296-WRITE-CSV-DETAIL
+           END-IF.
+           MOVE ' ' TO xOutName.
+           ADD 1 TO nDeptCnt.
+           ADD nRgHrs TO nDeptHrs.
+           ADD nRgPay TO nDeptGross.
+           ADD nRgFedTax TO nDeptFedTax.
+           ADD nRgFica TO nDeptFica.
+           ADD nRgNet TO nDeptNet.
+
+       296-WRITE-CSV-DETAIL.
+           MOVE SPACES TO xCsvLine.
+           STRING
+              FUNCTION TRIM(neOutDept) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neOutEmpNum) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(xRgName) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neOutHrs) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neOutPay) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neOutFedTax) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neOutFica) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neOutNet) DELIMITED BY SIZE
+              INTO xCsvLine
+              ON OVERFLOW CONTINUE
+           END-STRING.
+           WRITE xCsvLine.
+
+       290-DEPT-BREAK.
+           MOVE xOldDept TO neDeptNum.
+           MOVE nDeptCnt TO neDeptCnt.
+           MOVE nDeptHrs TO neDeptHrs.
+           MOVE nDeptGross TO neDeptGross.
+           MOVE nDeptNet TO neDeptNet.
+           DISPLAY ' '.
+           DISPLAY xDeptControl.
+           DISPLAY ' '.
+           MOVE xDeptControl TO xOutput.
+           WRITE xOutput BEFORE ADVANCING 1 LINE.
+           MOVE 0 TO nDeptCnt, nDeptHrs, nDeptGross, nDeptFedTax,
+              nDeptFica, nDeptNet.
+
+       300-TERMINATION.
+           PERFORM 270-FLUSH-MASTER UNTIL xMasterEOF = 'y'.
+           CLOSE SORTEDMASTER.
+           CLOSE SORTEDTRANS.
+           CLOSE UPDATEDMASTER.
+           PERFORM 280-PRINT-REGISTER.
+           DISPLAY xLines.
+           DISPLAY xFooter.
+           MOVE xLines TO xOutput.
+           WRITE xOutput BEFORE ADVANCING 1 LINE.
+           MOVE xFooter TO xOutput.
+           WRITE xOutput.
+           CLOSE OUTFILE.
+           CLOSE REJECTFILE.
+           CLOSE DDFILE.
+           IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+              CLOSE CSVFILE
+           END-IF.
+           STRING "employees=" DELIMITED BY SIZE
+              neEmpCount DELIMITED BY SIZE
+              " gross=" DELIMITED BY SIZE
+              neGrossPay DELIMITED BY SIZE
+              " net=" DELIMITED BY SIZE
+              neNetPay DELIMITED BY SIZE
+              INTO xAuditDetail
+              ON OVERFLOW CONTINUE
+           END-STRING.
+           CALL "writeAuditLog" USING xAuditProgName xAuditEventEnd
+              xAuditDetail.
+           *> run completed clean - clear the checkpoint so a future
+           *> day's run doesn't mistakenly offer to resume from it
+           OPEN OUTPUT CHECKPOINTFILE.
+           CLOSE CHECKPOINTFILE.
