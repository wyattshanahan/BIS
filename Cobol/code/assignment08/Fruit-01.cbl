@@ -20,7 +20,9 @@
        
        77  xNewLine           pic x         value x"0a".
        77  xEofFlag           pic x         value 'n'.
-       
+       77  nLowStockThreshold pic 999       value 10.
+           copy "field-validate-ws.cbl".
+
        01  xOutput.
            05  filler         pic x(8)      value "<tr><td>".
            05  xOutFruit      pic x(14).
@@ -29,7 +31,9 @@
            05  filler         pic x(9)      value "</td><td>".
            05  neOutPrice     pic $9.99.
            05  filler         pic x(9)      value "</td><td>".
-           05  xOutImage      pic x(35). 
+           05  xOutImage      pic x(35).
+           05  filler         pic x(9)      value "</td><td>".
+           05  xOutStockFlag  pic x(9).
            05  filler         pic x(10)     value "</td></tr>".
            
        procedure division.
@@ -48,12 +52,15 @@
            display "<html>".
            display "<head>".
            display "<title>Fruit Webpage</title>".
-           display "<link rel=stylesheet type='text/css' href='style.css'>".
+           display "<link rel=stylesheet type='text/css' "
+              "href='style.css'>".
            display "</head>".
            display "<body>".
            
        200-build-table.
            display "<table>".
+           display "<tr><th>Fruit</th><th>Quantity</th>"
+              "<th>Price</th><th>Image</th><th>Stock</th></tr>".
            perform 210-read-file until xEofFlag = "y".
            display "</table>".
            
@@ -62,14 +69,39 @@
              at end
                move 'y' to xEofFlag
              not at end
-               perform 220-process
+               perform 215-validate-rcd
            end-read.
-           
+
+       215-validate-rcd.
+           move 'Y' to xFieldValid.
+           copy "field-validate.cbl" replacing
+              ==:VALID-FIELD:== by ==nInQuantity==
+              ==:VALID-NAME:==  by =='QUANTITY'==
+              ==:VALID-LOW:==   by ==0==
+              ==:VALID-HIGH:==  by ==999==.
+           copy "field-validate.cbl" replacing
+              ==:VALID-FIELD:== by ==nInPrice==
+              ==:VALID-NAME:==  by =='PRICE'==
+              ==:VALID-LOW:==   by ==0==
+              ==:VALID-HIGH:==  by ==9.99==.
+           if xFieldValid = 'N'
+              display "<tr><td colspan=5>SKIPPED INVALID RECORD "
+                 "FOR " xInFruit "</td></tr>"
+           else
+              perform 220-process
+           end-if.
+
        220-process.
            move xInFruit to xOutFruit.
            move nInQuantity to neOutQuantity.
            move nInPrice to neOutPrice.
-           move function concatenate("<img src='./fruit/", function trim(xInFruit), ".png'>") to xOutImage.
+           move function concatenate("<img src='./fruit/",
+              function trim(xInFruit), ".png'>") to xOutImage.
+           if nInQuantity < nLowStockThreshold
+              move "LOW STOCK" to xOutStockFlag
+           else
+              move spaces to xOutStockFlag
+           end-if.
            display xOutput.
            
        300-termination.
