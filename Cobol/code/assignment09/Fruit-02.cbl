@@ -11,7 +11,7 @@
        data division.
        file section.
        
-       fd webInput.
+       fd webInput external.
        01 xPostData   pic x(1024).
        
            copy "postData-filesection.cbl".
@@ -26,7 +26,15 @@
        77  xNewLine           pic x         value x"0a".
        77  xEofFlag           pic x         value 'n'.
        77  xProcFruit         pic x(14).
-       
+       77  xProcFruitUp       pic x(14).
+       77  xInFruitUp         pic x(14).
+       77  nMatchCount        pic 99        value 0.
+       77  nLowStockThreshold pic 999       value 10.
+       77  xImagePath         pic x(60).
+       77  xImagePlaceholder  pic x(60)
+              value "./fruit/placeholder.png".
+           copy "field-validate-ws.cbl".
+
        01  xOutput.
            05  filler         pic x(8)      value "<tr><td>".
            05  xOutFruit      pic x(14).
@@ -35,7 +43,9 @@
            05  filler         pic x(9)      value "</td><td>".
            05  neOutPrice     pic $9.99.
            05  filler         pic x(9)      value "</td><td>".
-           05  xOutImage      pic x(35). 
+           05  xOutImage      pic x(40).
+           05  filler         pic x(9)      value "</td><td>".
+           05  xOutStockFlag  pic x(9).
            05  filler         pic x(10)     value "</td></tr>".
            
            copy "postData-workingstorage.cbl".
@@ -53,14 +63,20 @@
            display "<html>".
            display "<head>".
            display "<title>Fruit Webpage</title>".
-           display "<link rel=stylesheet type='text/css' href='style.css'>".
+           display "<link rel=stylesheet type='text/css' "
+              "href='style.css'>".
            display "</head>".
            display "<body>".
            call "getPostData".
+           call "getQueryData".
            move function getPostValue("fruitsel") to xProcFruit.
+           move function upper-case(function trim(xProcFruit))
+              to xProcFruitUp.
            
        200-process.
            display "<table>".
+           display "<tr><th>Fruit</th><th>Quantity</th>"
+              "<th>Price</th><th>Image</th><th>Stock</th></tr>".
            perform 210-read-file until xEofFlag = "y".
            close InFile.
            display "</table>".
@@ -70,22 +86,58 @@
              at end
                move 'y' to xEofFlag
              not at end
-               if xProcFruit = xInFruit
-                     perform 220-process
+               move function upper-case(function trim(xInFruit))
+                  to xInFruitUp,
+               move 0 to nMatchCount,
+               if xProcFruitUp not = spaces
+                  inspect xInFruitUp tallying nMatchCount
+                     for all function trim(xProcFruitUp)
+               end-if,
+               if xProcFruitUp = spaces or nMatchCount > 0
+                     perform 215-validate-rcd
                end-if,
            end-read.
-           
+
+       215-validate-rcd.
+           move 'Y' to xFieldValid.
+           copy "field-validate.cbl" replacing
+              ==:VALID-FIELD:== by ==nInQuantity==
+              ==:VALID-NAME:==  by =='QUANTITY'==
+              ==:VALID-LOW:==   by ==0==
+              ==:VALID-HIGH:==  by ==999==.
+           copy "field-validate.cbl" replacing
+              ==:VALID-FIELD:== by ==nInPrice==
+              ==:VALID-NAME:==  by =='PRICE'==
+              ==:VALID-LOW:==   by ==0==
+              ==:VALID-HIGH:==  by ==9.99==.
+           if xFieldValid = 'N'
+              display "<tr><td colspan=5>SKIPPED INVALID RECORD "
+                 "FOR " xInFruit "</td></tr>"
+           else
+              perform 220-process
+           end-if.
+
        220-process.
            move xInFruit to xOutFruit.
            move nInQuantity to neOutQuantity.
            move nInPrice to neOutPrice.
-           move function concatenate("<img src='./fruit/", function trim(xInFruit), ".png'>") to xOutImage.
+           move function concatenate("./fruit/",
+              function trim(xInFruit), ".png") to xImagePath.
+           move function getImagePath(xImagePath, xImagePlaceholder)
+              to xImagePath.
+           move function concatenate("<img src='",
+              function trim(xImagePath), "'>") to xOutImage.
+           if nInQuantity < nLowStockThreshold
+              move "LOW STOCK" to xOutStockFlag
+           else
+              move spaces to xOutStockFlag
+           end-if.
            display xOutput.
            
        300-termination.
            display "</body>".
-           display "</html>".     
+           display "</html>".
+
+       end program Fruit-02.
+
            copy "postData-procedure.cbl".
-       
-       
-       
\ No newline at end of file
