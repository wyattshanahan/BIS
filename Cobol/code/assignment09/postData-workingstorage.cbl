@@ -1,10 +1,9 @@
-*> File: postData-workingstorage.cbl
+      *> File: postData-workingstorage.cbl
 
-01	postArray global.
-	05	postElement occurs 25 times indexed by i.
-		10	postName		pic x(25).
-		10	postValue		pic x(50).
-77	postCount global			pic 99		value 0.
-77	name global				pic x(50).
-77	val global				pic x(1024).
-77	inspectCount global			pic 999.
+       01  postArray external.
+           05  postElement occurs 100 times indexed by i.
+               10  postName            pic x(25).
+               10  postValue           pic x(50).
+       77  postCount external          pic 999     comp value 0.
+       77  postOverflow external       pic x       value "n".
+       77  xLogStatus                  pic xx.
