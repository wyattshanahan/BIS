@@ -0,0 +1,12 @@
+      *> File: postData-filecontrol.cbl
+      *>
+      *> SELECT clause for the CGI POST body stream read by
+      *> getPostData in postData-procedure.cbl.
+           select webInput assign to "/dev/stdin"
+             organization is line sequential.
+
+      *> SELECT clause for the shared request log appended to by
+      *> getPostData/getQueryData in postData-procedure.cbl.
+           select RequestLog assign to "postData-request.log"
+             organization is line sequential
+             file status is xLogStatus.
