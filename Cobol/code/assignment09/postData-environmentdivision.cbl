@@ -0,0 +1,9 @@
+      *> File: postData-environmentdivision.cbl
+      *>
+      *> Makes the shared getPostValue/getImagePath user-defined
+      *> functions callable as FUNCTION getPostValue(...) and
+      *> FUNCTION getImagePath(...) from every postData CGI page.
+       configuration section.
+       repository.
+           function getPostValue
+           function getImagePath.
