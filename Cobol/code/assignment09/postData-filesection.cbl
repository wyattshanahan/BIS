@@ -0,0 +1,6 @@
+      *> File: postData-filesection.cbl
+      *>
+      *> FILE SECTION record layouts shared by the postData CGI
+      *> framework.
+       fd  RequestLog.
+       01  xLogLine                    pic x(200).
