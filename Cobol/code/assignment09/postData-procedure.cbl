@@ -1,46 +1,241 @@
-*> File: postData-procedure.cbl
-*>
-*> This file contains the entire sub-program and user-defined functions for CGI programming.
-
-identification division.
-program-id. getPostData.
-
-data division.
-working-storage section.
-77	xEofFlag							pic x				value "n".
-
-procedure division.
-		open input webinput.
-		perform until xEofFlag = "y"
-    	read webinput
-      	at end
-      		move "y" to xEofFlag
-      	not at end
-      		add 1 to postCount,
-       		unstring postData delimited by "=" into postName(postCount), postValue(postCount),
-    	end-read
-    end-perform.
-    close webinput.
-
-end program getPostData.
-
-identification division.
-function-id. getPostValue.
-
-data division.
-linkage section.
-01	name								pic x any length.
-01	val								pic x(1024).
-
-procedure division using name returning val.
-		move spaces to val.
-		set i to 1.
-		search postElement when postName(i)=name
-			move postValue(i) to val
-		end-search.
-		inspect val tallying inspectCount for all "<script".
-		if inspectCount > 0
-		  move "*****" to val
-		end-if.
-
-end function getPostValue.
+      *> File: postData-procedure.cbl
+      *>
+      *> Shared sub-program and user-defined function for CGI
+      *> programming. Both are separate top-level program units (a
+      *> user-defined FUNCTION-ID cannot be nested inside another
+      *> program) that share postArray/postCount via the EXTERNAL
+      *> items in postData-workingstorage.cbl, and share the CGI
+      *> POST-body file via the EXTERNAL webInput FD.
+
+       identification division.
+       program-id. getPostData.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "postData-filecontrol.cbl".
+
+       data division.
+       file section.
+       fd  webInput external.
+       01  xPostData                   pic x(1024).
+           copy "postData-filesection.cbl".
+
+       working-storage section.
+       77  xEofFlag                    pic x       value "n".
+       77  xLogTimestamp               pic x(21).
+           copy "postData-workingstorage.cbl".
+
+       procedure division.
+           open input webInput.
+           open extend RequestLog.
+           if xLogStatus not = "00"
+              open output RequestLog
+           end-if.
+           perform until xEofFlag = "y"
+              read webInput
+                 at end
+                    move "y" to xEofFlag
+                 not at end
+                    if postCount >= 100
+                       move "y" to postOverflow
+                       display "Content-type: text/html", x"0a"
+                       display "Error: too many form fields submitted."
+                       stop run
+                    end-if,
+                    add 1 to postCount,
+                    unstring xPostData delimited by "="
+                       into postName(postCount), postValue(postCount),
+                    move function current-date to xLogTimestamp,
+                    move spaces to xLogLine,
+                    string xLogTimestamp delimited by size
+                       " POST " delimited by size
+                       function trim(postName(postCount))
+                          delimited by size
+                       "=" delimited by size
+                       function trim(postValue(postCount))
+                          delimited by size
+                       into xLogLine
+                       on overflow continue
+                    end-string,
+                    write xLogLine,
+              end-read
+           end-perform.
+           close webInput.
+           close RequestLog.
+
+       end program getPostData.
+
+       identification division.
+       program-id. getQueryData.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "postData-filecontrol.cbl".
+
+       data division.
+       file section.
+       fd  webInput external.
+       01  xPostData                   pic x(1024).
+           copy "postData-filesection.cbl".
+
+       working-storage section.
+       77  xQueryString                pic x(1024) value spaces.
+       77  nQueryLen                   pic 9(4)    value 0.
+       77  nQueryPtr                   pic 9(4)    value 1.
+       77  xQueryPair                  pic x(1024).
+       77  xLogTimestamp               pic x(21).
+           copy "postData-workingstorage.cbl".
+
+       procedure division.
+           accept xQueryString from environment "QUERY_STRING".
+           compute nQueryLen = function length(function trim(
+              xQueryString, trailing)).
+           if nQueryLen > 0
+              open extend RequestLog
+              if xLogStatus not = "00"
+                 open output RequestLog
+              end-if
+              perform until nQueryPtr > nQueryLen
+                 move spaces to xQueryPair
+                 unstring xQueryString delimited by "&"
+                    into xQueryPair
+                    with pointer nQueryPtr
+                 if xQueryPair not = spaces
+                    if postCount >= 100
+                       move "y" to postOverflow
+                       display "Content-type: text/html", x"0a"
+                       display "Error: too many form fields "
+                          "submitted."
+                       stop run
+                    end-if
+                    add 1 to postCount
+                    unstring xQueryPair delimited by "="
+                       into postName(postCount), postValue(postCount)
+                    move function current-date to xLogTimestamp
+                    move spaces to xLogLine
+                    string xLogTimestamp delimited by size
+                       " GET  " delimited by size
+                       function trim(postName(postCount))
+                          delimited by size
+                       "=" delimited by size
+                       function trim(postValue(postCount))
+                          delimited by size
+                       into xLogLine
+                       on overflow continue
+                    end-string
+                    write xLogLine
+                 end-if
+              end-perform
+              close RequestLog
+           end-if.
+
+       end program getQueryData.
+
+       identification division.
+       function-id. getImagePath.
+
+      *> Returns xImageCandidate unchanged if that file exists on
+      *> disk, otherwise returns xImagePlaceholder - shared by every
+      *> postData page that embeds an image/media file built from a
+      *> record field instead of a fixed literal.
+
+       environment division.
+       input-output section.
+       file-control.
+           select ImageCheckFile assign to dynamic xImageCandidate
+             organization is line sequential
+             file status is xImageStatus.
+
+       data division.
+       file section.
+       fd  ImageCheckFile.
+       01  xImageCheckRec              pic x(1).
+
+       working-storage section.
+       77  xImageStatus                pic xx.
+
+       linkage section.
+       01  xImageCandidate             pic x(60).
+       01  xImagePlaceholder           pic x(60).
+       01  xImageResult                pic x(60).
+
+       procedure division using xImageCandidate xImagePlaceholder
+          returning xImageResult.
+           move spaces to xImageResult.
+           open input ImageCheckFile.
+           if xImageStatus = "00"
+              close ImageCheckFile
+              move xImageCandidate to xImageResult
+           else
+              move xImagePlaceholder to xImageResult
+           end-if.
+
+       end function getImagePath.
+
+       identification division.
+       function-id. getPostValue.
+
+       data division.
+       working-storage section.
+           copy "postData-workingstorage.cbl".
+       77  xEscaped                    pic x(1024) value spaces.
+       77  nEscPtr                     pic 9(4)    value 1.
+       77  nValLen                     pic 9(4)    value 0.
+       77  nValSub                     pic 9(4)    value 0.
+       77  xOneChar                    pic x.
+       linkage section.
+       01  name                        pic x any length.
+       01  val                         pic x(1024).
+
+       procedure division using name returning val.
+           move spaces to val.
+           set i to 1.
+           search postElement when postName(i) = name
+              move postValue(i) to val
+           end-search.
+
+           move spaces to xEscaped.
+           move 1 to nEscPtr.
+           compute nValLen = function length(function trim(val,
+              trailing)).
+           perform varying nValSub from 1 by 1
+              until nValSub > nValLen
+              move val(nValSub:1) to xOneChar
+              evaluate xOneChar
+                 when "&"
+                    string "&amp;" delimited by size
+                       into xEscaped with pointer nEscPtr
+                       on overflow exit perform
+                    end-string
+                 when "<"
+                    string "&lt;" delimited by size
+                       into xEscaped with pointer nEscPtr
+                       on overflow exit perform
+                    end-string
+                 when ">"
+                    string "&gt;" delimited by size
+                       into xEscaped with pointer nEscPtr
+                       on overflow exit perform
+                    end-string
+                 when '"'
+                    string "&quot;" delimited by size
+                       into xEscaped with pointer nEscPtr
+                       on overflow exit perform
+                    end-string
+                 when "'"
+                    string "&#39;" delimited by size
+                       into xEscaped with pointer nEscPtr
+                       on overflow exit perform
+                    end-string
+                 when other
+                    string xOneChar delimited by size
+                       into xEscaped with pointer nEscPtr
+                       on overflow exit perform
+                    end-string
+              end-evaluate
+           end-perform.
+           move xEscaped to val.
+
+       end function getPostValue.
