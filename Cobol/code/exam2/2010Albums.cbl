@@ -6,9 +6,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        
-              SELECT INFILE ASSIGN TO '2010Albums.txt'
+              SELECT INFILE ASSIGN TO DYNAMIC xInfileName
               ORGANIZATION IS LINE SEQUENTIAL.
-              
+              SELECT PRIORFILE ASSIGN TO '2010Albums-prior.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CSVFILE ASSIGN TO '2010Albums-export.csv'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD INFILE.
@@ -18,7 +22,18 @@
            05 xAlbum         pic X(25).
            05 nCopySold      pic 9(8).
            05 nOverallRank   pic 9(3).
-           
+
+       FD PRIORFILE. *> prior period's extract, joined on artist+album
+       01  xPriorAlbumRecord.
+           05 nPriorRank        pic 9(2).
+           05 xPriorArtist      pic X(20).
+           05 xPriorAlbum       pic X(25).
+           05 nPriorCopySold    pic 9(8).
+           05 nPriorOverallRank pic 9(3).
+
+       FD CSVFILE.
+       01 xCsvLine       PIC X(120).
+
        WORKING-STORAGE SECTION.
        77 xEOF       PIC X  VALUE 'n'.
        77 nLoadSub   PIC 99 VALUE 0.
@@ -26,9 +41,34 @@
        77 xFilter    PIC X(20).
        77 nAlbumCnt    PIC 99 VALUE 0.
        77 neAlbumCnt   PIC z9 VALUE 0.
-       77 nTotalSales  PIC 9(9) VALUE 0.     
+       77 nTotalSales  PIC 9(9) VALUE 0.
        77 neTotalSales PIC zzz,zzz,zz9 VALUE 0.
-       
+       77 xInfileName  PIC X(100).
+       77 xPriorEOF        PIC X  VALUE 'n'.
+       77 nPriorSearchSub  PIC 99 VALUE 0.
+       77 nRankDelta        PIC s99 VALUE 0.
+       77 nFilterCnt  PIC 9 VALUE 0.
+       77 xMoreFilters PIC X VALUE 'y'.
+       77 xFilterTemp PIC X(20).
+       77 nArtistSub  PIC 9 VALUE 0.
+       77 nGrandAlbumCnt  PIC 99 VALUE 0.
+       77 neGrandAlbumCnt PIC z9 VALUE 0.
+       77 nReadCnt PIC 99 VALUE 0. *> record-count reconciliation
+       77 nGrandTotal     PIC 9(9) VALUE 0.
+       77 neGrandTotal    PIC zzz,zzz,zz9 VALUE 0.
+       77 xAuditDetail    PIC X(80) VALUE SPACES.
+       77 xAuditProgName   PIC X(20) VALUE "2010ALBUMS".
+       77 xAuditEventStart PIC X(8)  VALUE "START".
+       77 xAuditEventEnd   PIC X(8)  VALUE "END".
+       77 xCsvChoice       PIC X  VALUE 'N'. *> Y = also write CSV export
+       77 xParmArtists  PIC X(100) VALUE SPACES. *> PARM override, a
+                                    *> comma-separated artist list for
+                                    *> unattended/scheduled runs
+       77 xParmCsv      PIC X(1)   VALUE SPACES.
+
+       01 xFilterList.
+          05 xFilterEl OCCURS 5 TIMES PIC X(20).
+
        01 xOUTPUTHEADING.
           05 FILLER  PIC X(10)   VALUE '2010s Rank'.
           05 FILLER  PIC X(5)    VALUE SPACES.
@@ -37,7 +77,11 @@
           05 FILLER  PIC X(5)    VALUE 'Album'.
           05 FILLER  PIC X(18)   VALUE SPACES.
           05 FILLER  PIC X(11)   VALUE 'Copies Sold'.
-          
+          05 FILLER  PIC X(4)    VALUE SPACES.
+          05 FILLER  PIC X(9)    VALUE 'Rank Chg.'.
+
+           COPY "report-ruleline.cbl".
+
        01 xOUTPUTDETAIL. *> fix spacing
           05 neRankOut       PIC z9.
           05 FILLER          PIC X(15)      VALUE SPACES.
@@ -45,7 +89,9 @@
           05 FILLER          PIC X(12)      VALUE SPACES.
           05 xAlbumOut       PIC X(25).
           05 neCopySoldOut   PIC zz999999.
-          
+          05 FILLER          PIC X(4)       VALUE SPACES.
+          05 neRankDeltaOut  PIC -z9.
+
        01 xAlbumTable.
           05  xAlbumElement OCCURS 50 TIMES.
               10 nRankEl        pic 9(2).
@@ -53,24 +99,62 @@
               10 xAlbumEL       pic X(25).
               10 nCopySoldEL    pic 9(8).
               10 nOverallRankEL pic 9(3).
+              10 nPriorRankEL   pic 9(2) VALUE 0.
+              10 xHasPriorEL    pic X    VALUE 'N'.
+
+       01 xCsvHeading.
+          05 FILLER  PIC X(60)     VALUE
+             "ARTIST,RANK,OVERALLRANK,ALBUM,COPIESSOLD,RANKCHANGE".
 
        PROCEDURE DIVISION.
        000-MAIN.
+           CALL "writeAuditLog" USING xAuditProgName xAuditEventStart
+              xAuditDetail.
            PERFORM 100-INITIALISATION.
            PERFORM 200-REPORT.
            PERFORM 300-TERMINATION.
            STOP RUN.
            
        100-INITIALISATION.
+           MOVE '2010Albums.txt' TO xInfileName.
+           ACCEPT xInfileName FROM ENVIRONMENT 'ALBUMS_FILE'
+              ON EXCEPTION
+                 MOVE '2010Albums.txt' TO xInfileName
+           END-ACCEPT.
            OPEN INPUT INFILE.
            PERFORM 110-LOAD-RCD UNTIL xEOF = 'y'.
            CLOSE INFILE.
-           
+           PERFORM 130-LOAD-PRIOR.
+
+       130-LOAD-PRIOR. *> joins a prior period's extract for rank-delta
+           OPEN INPUT PRIORFILE.
+           PERFORM 140-READ-PRIOR UNTIL xPriorEOF = 'y'.
+           CLOSE PRIORFILE.
+
+       140-READ-PRIOR.
+           READ PRIORFILE
+              AT END
+                 MOVE 'y' TO xPriorEOF,
+              NOT AT END
+                 PERFORM 150-MATCH-PRIOR,
+           END-READ.
+
+       150-MATCH-PRIOR.
+           PERFORM VARYING nPriorSearchSub FROM 1 BY 1
+              UNTIL nPriorSearchSub > nLoadSub
+              IF xArtistEL(nPriorSearchSub) = xPriorArtist
+                 AND xAlbumEL(nPriorSearchSub) = xPriorAlbum
+                 MOVE nPriorRank TO nPriorRankEL(nPriorSearchSub)
+                 MOVE 'Y' TO xHasPriorEL(nPriorSearchSub)
+              END-IF
+           END-PERFORM.
+
        110-LOAD-RCD.
            READ INFILE
               AT END
                  MOVE 'y' TO xEOF,
               NOT AT END
+                 ADD 1 TO nReadCnt
                  PERFORM 120-ADD-RCD,
            END-READ.
        
@@ -83,18 +167,70 @@
            MOVE nOverallRank TO nOverallRankEL(nLoadSub).
        
        200-REPORT.
-           DISPLAY " ".
-           DISPLAY "Enter an artist to display top 2010s albums: "
-              WITH NO ADVANCING.
-           ACCEPT xFilter.
+           ACCEPT xParmArtists FROM ENVIRONMENT 'ALBUMS_ARTISTS'
+              ON EXCEPTION MOVE SPACES TO xParmArtists
+           END-ACCEPT.
+           IF xParmArtists NOT = SPACES
+              UNSTRING xParmArtists DELIMITED BY ","
+                 INTO xFilterEl(1) xFilterEl(2) xFilterEl(3)
+                      xFilterEl(4) xFilterEl(5)
+                 TALLYING IN nFilterCnt
+              END-UNSTRING
+           ELSE
+              DISPLAY " "
+              DISPLAY "Enter up to 5 artists, one per prompt."
+              DISPLAY "Leave blank and press Enter to stop."
+              PERFORM 205-GET-FILTERS
+                 UNTIL xMoreFilters = 'n' OR nFilterCnt = 5
+           END-IF.
+           ACCEPT xParmCsv FROM ENVIRONMENT 'ALBUMS_CSV'
+              ON EXCEPTION MOVE SPACES TO xParmCsv
+           END-ACCEPT.
+           IF xParmCsv NOT = SPACES
+              MOVE xParmCsv TO xCsvChoice
+           ELSE
+              DISPLAY "Write CSV export? (Y/N) " WITH NO ADVANCING
+              ACCEPT xCsvChoice
+           END-IF.
+           IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+              OPEN OUTPUT CSVFILE
+              MOVE xCsvHeading TO xCsvLine
+              WRITE xCsvLine
+           END-IF.
+           DISPLAY xOUTPUTHEADING.
+           DISPLAY xRptRuleLine(1:79).
+           PERFORM 215-ARTIST-BLOCK VARYING nArtistSub FROM 1 BY 1
+              UNTIL nArtistSub > nFilterCnt.
+           IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+              CLOSE CSVFILE
+           END-IF.
+
+       205-GET-FILTERS.
+           DISPLAY "Artist (blank to stop): " WITH NO ADVANCING.
+           ACCEPT xFilterTemp.
+           IF xFilterTemp = SPACES
+              MOVE 'n' TO xMoreFilters
+           ELSE
+              ADD 1 TO nFilterCnt
+              MOVE xFilterTemp TO xFilterEl(nFilterCnt)
+           END-IF.
+
+       215-ARTIST-BLOCK.
+           MOVE xFilterEl(nArtistSub) TO xFilter.
+           MOVE 0 TO nAlbumCnt, nTotalSales.
            DISPLAY " ".
            DISPLAY "TOP ALBUMS FOR " xFilter.
            DISPLAY " ".
-           DISPLAY xOUTPUTHEADING.
-           DISPLAY " ".
            PERFORM 210-FILTER VARYING nProcSub FROM 1 BY 1 UNTIL
               nProcSub > nLoadSub.
-           
+           MOVE nAlbumCnt TO neAlbumCnt.
+           MOVE nTotalSales TO neTotalSales.
+           DISPLAY " ".
+           DISPLAY neAlbumCnt " albums ranked.     "
+              neTotalSales " copies sold".
+           ADD nAlbumCnt TO nGrandAlbumCnt.
+           ADD nTotalSales TO nGrandTotal.
+
        210-FILTER.
            IF (xFilter IS EQUAL TO xArtistEL(nProcSub))
               ADD 1 to nAlbumCnt,
@@ -102,15 +238,62 @@
               MOVE xAlbumEL(nProcSub) to xAlbumOut,
               MOVE nCopySoldEL(nProcSub) to neCopySoldOut,
               MOVE nOverallRankEL(nProcSub) to neOverallRank,
-              COMPUTE nTotalSales = 
+              COMPUTE nTotalSales =
                      nTotalSales + nCopySoldEL(nProcSub),
+              IF xHasPriorEL(nProcSub) = 'Y'
+                 COMPUTE nRankDelta =
+                    nPriorRankEL(nProcSub) - nRankEl(nProcSub)
+              ELSE
+                 MOVE 0 TO nRankDelta
+              END-IF,
+              MOVE nRankDelta TO neRankDeltaOut,
               DISPLAY xOUTPUTDETAIL,
+              IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+                 PERFORM 211-WRITE-CSV-DETAIL
+              END-IF,
             END-IF.
-       
+
+       211-WRITE-CSV-DETAIL.
+           MOVE SPACES TO xCsvLine.
+           STRING
+              FUNCTION TRIM(xFilter) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neRankOut) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neOverallRank) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(xAlbumOut) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neCopySoldOut) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neRankDeltaOut) DELIMITED BY SIZE
+              INTO xCsvLine
+              ON OVERFLOW CONTINUE
+           END-STRING.
+           WRITE xCsvLine.
+
        300-TERMINATION.
            DISPLAY " ".
-           MOVE nAlbumCnt to neAlbumCnt.
-           MOVE nTotalSales to neTotalSales.
-           DISPLAY neAlbumCnt " albums ranked.     " 
-              neTotalSales " copies sold".
+           MOVE nGrandAlbumCnt TO neGrandAlbumCnt.
+           MOVE nGrandTotal TO neGrandTotal.
+           IF nFilterCnt > 1
+              DISPLAY "COMBINED TOTAL FOR ALL ARTISTS:"
+              DISPLAY neGrandAlbumCnt " albums ranked.     "
+                 neGrandTotal " copies sold"
+           END-IF.
            DISPLAY " ".
+           DISPLAY "records read=" nReadCnt " loaded=" nLoadSub
+              " printed=" nGrandAlbumCnt.
+           STRING "read=" DELIMITED BY SIZE
+              nReadCnt DELIMITED BY SIZE
+              " loaded=" DELIMITED BY SIZE
+              nLoadSub DELIMITED BY SIZE
+              " printed=" DELIMITED BY SIZE
+              nGrandAlbumCnt DELIMITED BY SIZE
+              " artistssold=" DELIMITED BY SIZE
+              neGrandTotal DELIMITED BY SIZE
+              INTO xAuditDetail
+              ON OVERFLOW CONTINUE
+           END-STRING.
+           CALL "writeAuditLog" USING xAuditProgName xAuditEventEnd
+              xAuditDetail.
