@@ -0,0 +1,67 @@
+      *> File: auditlog.cbl
+      *>
+      *> Shared run-level audit trail for the batch report programs.
+      *> A program CALLs writeAuditLog once at startup and once at
+      *> termination; each call appends one timestamped line (program
+      *> name, event, and a free-text detail/totals string the caller
+      *> builds) to the common AuditLog.txt, same OPEN EXTEND-with-
+      *> OPEN-OUTPUT-fallback idiom postData-procedure.cbl's
+      *> getPostData/getQueryData use for RequestLog.
+      *>
+      *> Build alongside the calling program, e.g.:
+      *>    cobc -x Payroll-01.cbl ../common/auditlog.cbl
+      *>
+      *> Pass working-storage fields sized to match xAuditProgram/
+      *> xAuditEvent below, not bare literals - a literal shorter than
+      *> the receiving PIC reads past the end of the literal in this
+      *> cobc build, so callers keep their own:
+      *>    77 xAuditProgName  pic x(20) value "PAYROLL-01".
+      *>    77 xAuditEventStart pic x(8) value "START".
+      *>    77 xAuditEventEnd   pic x(8) value "END".
+      *>    CALL "writeAuditLog" USING xAuditProgName xAuditEventStart
+      *>       xAuditDetail.
+       identification division.
+       program-id. writeAuditLog.
+
+       environment division.
+       input-output section.
+       file-control.
+           select AuditLog assign to "AuditLog.txt"
+             organization is line sequential
+             file status is xAuditFileStatus.
+
+       data division.
+       file section.
+       fd  AuditLog.
+       01  xAuditLine                  pic x(200).
+
+       working-storage section.
+       77  xAuditFileStatus            pic xx.
+       77  xAuditTimestamp             pic x(21).
+
+       linkage section.
+       01  xAuditProgram               pic x(20).
+       01  xAuditEvent                 pic x(8).
+       01  xAuditDetail                pic x(80).
+
+       procedure division using xAuditProgram xAuditEvent xAuditDetail.
+           open extend AuditLog.
+           if xAuditFileStatus not = "00"
+              open output AuditLog
+           end-if.
+           move function current-date to xAuditTimestamp.
+           move spaces to xAuditLine.
+           string xAuditTimestamp delimited by size
+              " " delimited by size
+              function trim(xAuditProgram) delimited by size
+              " " delimited by size
+              function trim(xAuditEvent) delimited by size
+              " " delimited by size
+              function trim(xAuditDetail) delimited by size
+              into xAuditLine
+              on overflow continue
+           end-string.
+           write xAuditLine.
+           close AuditLog.
+
+       end program writeAuditLog.
