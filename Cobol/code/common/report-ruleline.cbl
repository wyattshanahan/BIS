@@ -0,0 +1,8 @@
+      *> File: report-ruleline.cbl
+      *>
+      *> Shared dashed rule line for underlining report headings.
+      *> COPY this into WORKING-STORAGE SECTION and DISPLAY/WRITE
+      *> xRptRuleLine (or a reference-modified slice of it) wherever a
+      *> report used to hand-roll its own row of dashes.
+       01  xRptRuleLine.
+           05  filler            pic x(132)  value all '-'.
