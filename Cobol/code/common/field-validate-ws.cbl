@@ -0,0 +1,9 @@
+      *> File: field-validate-ws.cbl
+      *>
+      *> Shared working-storage flag for field-validate.cbl below.
+      *> COPY this into WORKING-STORAGE SECTION once per program.
+      *> The caller MOVEs 'Y' TO xFieldValid before checking a record's
+      *> fields, then field-validate.cbl only ever sets it to 'N' - so
+      *> one MOVE 'Y' followed by several COPY-REPLACING checks on the
+      *> same record correctly accumulates a single pass/fail result.
+       77  xFieldValid    pic x        value 'Y'.
