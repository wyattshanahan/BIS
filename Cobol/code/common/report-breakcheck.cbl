@@ -0,0 +1,27 @@
+      *> File: report-breakcheck.cbl
+      *>
+      *> Shared "is this a new control-break group" check, for COPY
+      *> ... REPLACING into a detail-loop paragraph. The same compare-
+      *> save-perform pattern used to live hand-rolled in STATES-06's
+      *> 210-OUTPUT, exam03's 210-OUTPUT-EL, and PAYROLL-01's
+      *> 282-REG-LOOP - factored here so a fix only has to be made once.
+      *>
+      *> Requires report-breakcheck-ws.cbl copied into WORKING-STORAGE.
+      *>
+      *>   COPY "report-breakcheck.cbl" REPLACING
+      *>      ==:BREAK-KEY:==   BY ==<table field driving the break>==
+      *>      ==:BREAK-SAVE:==  BY ==<program's own old-key save field>==
+      *>      ==:BREAK-PARA:==  BY ==<subtotal paragraph to PERFORM>==.
+      *>
+      *> No trailing period - this expands into the middle of the
+      *> caller's sentence, so the caller supplies the period (either
+      *> right after the REPLACING list, or at the end of whatever
+      *> statements follow it in the same IF block).
+           IF xCtrlBreakFirstRec = 'Y'
+              MOVE :BREAK-KEY: TO :BREAK-SAVE:
+              MOVE 'N' TO xCtrlBreakFirstRec
+           END-IF
+           IF :BREAK-KEY: NOT = :BREAK-SAVE:
+              PERFORM :BREAK-PARA:
+              MOVE :BREAK-KEY: TO :BREAK-SAVE:
+           END-IF
