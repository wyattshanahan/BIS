@@ -0,0 +1,33 @@
+      *> File: field-validate.cbl
+      *>
+      *> Shared "is this numeric field sane" check, for COPY ...
+      *> REPLACING right after a READ and before the field is used in a
+      *> COMPUTE. A corrupted or short input line can leave a numeric
+      *> field holding non-digit bytes, or a digit value outside any
+      *> sane range for what the field represents - either one used to
+      *> just flow straight into downstream arithmetic and either abend
+      *> or produce silent garbage output.
+      *>
+      *> Requires field-validate-ws.cbl copied into WORKING-STORAGE, and
+      *> the caller to MOVE 'Y' TO xFieldValid before the first check of
+      *> a record (xFieldValid is only ever set to 'N' here, never reset
+      *> to 'Y', so multiple field checks on one record accumulate).
+      *>
+      *>   COPY "field-validate.cbl" REPLACING
+      *>      ==:VALID-FIELD:== BY ==<numeric working-storage field>==
+      *>      ==:VALID-NAME:==  BY ==<display label, a literal>==
+      *>      ==:VALID-LOW:==   BY ==<lowest sane value, a literal>==
+      *>      ==:VALID-HIGH:==  BY ==<highest sane value, a literal>==.
+      *>
+      *> No trailing period - this expands into the middle of the
+      *> caller's sentence, so the caller supplies the period.
+           IF :VALID-FIELD: NOT NUMERIC
+              MOVE 'N' TO xFieldValid
+              DISPLAY 'INVALID ' :VALID-NAME: ': ' :VALID-FIELD:
+           ELSE
+              IF :VALID-FIELD: < :VALID-LOW: OR
+                 :VALID-FIELD: > :VALID-HIGH:
+                 MOVE 'N' TO xFieldValid
+                 DISPLAY 'OUT OF RANGE ' :VALID-NAME: ': ' :VALID-FIELD:
+              END-IF
+           END-IF
