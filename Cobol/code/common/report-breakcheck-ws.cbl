@@ -0,0 +1,5 @@
+      *> File: report-breakcheck-ws.cbl
+      *>
+      *> Shared working-storage flag for report-breakcheck.cbl below.
+      *> COPY this into WORKING-STORAGE SECTION once per program.
+       77  xCtrlBreakFirstRec    pic x        value 'Y'.
