@@ -1,95 +1,180 @@
-       identification division.
-       program-id. Margaritaville.
-       
-       environment division.
-           copy "postData-environmentdivision.cbl".
-       input-output section.
-       file-control.
-           select InFile assign to "margaritaville.txt"
-             organization is line sequential.
-           copy "postData-filecontrol.cbl".
-       data division.
-       file section.
-       
-       fd webInput.
-       01 xPostData   pic x(1024).
-       
-           copy "postData-filesection.cbl".
-       fd  InFile.
-       01  xInput.
-           05  xInID               pic x(4).
-           05  nInNumID            pic 9.
-           05  nInYear             pic 9999.
-           05  xInSong             pic x(24).
-           05  xInAlbum            pic x(42).
-           05  xInIframe           pic x(328).
-           
-       working-storage section.
-       
-       77  xNewLine           pic x         value x"0a".
-       77  xEofFlag           pic x         value 'n'.
-       77  xProcSong          pic x(4).
-       01  xOutput.
-           05  filler         pic x(21)     value "<div id='songzone'>".
-           05  xOutImage      pic x(29). 
-           05  filler         pic x(12)     value "</br> Song: ".
-           05  xOutSong       pic x(24).
-           05  filler         pic x(12)      value "</br> Year: ".
-           05  neOutYear      pic 9999.
-           05  filler         pic x(13)      value "</br> Album: ".
-           05  xOutAlbum      pic x(42).
-           05  filler         pic x(6)      value "</div>".
-           05  filler         pic x(17)     value "<div id='iframe'>".
-           05  xIframe        pic x(328).
-           05  filler         pic x(6)    value "</div>".
-           
-           copy "postData-workingstorage.cbl".
-       procedure division.
-       000-main.
-           perform 100-initialise.
-           perform 200-process.
-           perform 300-termination.
-           stop run.
-           
-       100-initialise.
-           open input InFile.           
-           display "Content-type: text/html", xNewLine.
-           display "<!doctype html>".
-           display "<html>".
-           display "<head>".
-           display "<title>Cobol-ritaville</title>".
-           display "<link rel=stylesheet type='text/css' href='margaritaville.css'>".
-           display "</head>".
-           display "<body>".
-           call "getPostData".
-           move function getPostValue("song") to xProcSong.
-           
-       200-process.
-           perform 210-read-file until xEofFlag = "y".
-           close InFile.
-           
-       210-read-file.
-           read InFile
-             at end
-               move 'y' to xEofFlag
-             not at end
-               if xProcSong = xInID
-                     perform 220-process
-               end-if,
-           end-read.
-           
-       220-process.
-           move xInSong to xOutSong.
-           move xInAlbum to xOutAlbum.
-           move nInYear to neOutYear.
-           move xInIframe to xIframe.
-           move function concatenate("<img src='./10/",xInID,".jpg'>") to xOutImage.
-           display xOutput.
-           
-       300-termination.
-           display "</body>".
-           display "</html>".     
-           copy "postData-procedure.cbl".
-       
-       
-       
+       identification division.
+       program-id. Margaritaville.
+
+       environment division.
+           copy "postData-environmentdivision.cbl".
+       input-output section.
+       file-control.
+           select InFile assign to "margaritaville.txt"
+             organization is line sequential.
+           copy "postData-filecontrol.cbl".
+       data division.
+       file section.
+
+       fd webInput external.
+       01 xPostData   pic x(1024).
+
+           copy "postData-filesection.cbl".
+       fd  InFile.
+       01  xInput.
+           05  xInID               pic x(4).
+           05  nInNumID            pic 9.
+           05  nInYear             pic 9999.
+           05  xInSong             pic x(24).
+           05  xInAlbum            pic x(42).
+           05  xInIframe           pic x(328).
+
+       working-storage section.
+
+       77  xNewLine           pic x         value x"0a".
+       77  xEofFlag           pic x         value 'n'.
+       77  xProcSong          pic x(4).
+       77  nSongLoadSub       pic 99        value 0.
+       77  nSongSub           pic 99        value 0.
+       77  nFoundSub          pic 99        value 0.
+       77  nQueueCount        pic 99        value 0.
+       77  nQueueSub          pic 99        value 0.
+       77  nPostSub           pic 999       value 0.
+       77  xImagePath         pic x(60).
+       77  xImagePlaceholder  pic x(60)
+              value "./10/placeholder.jpg".
+
+       01  xSongTable.
+           05  xSongElement occurs 50 times.
+               10  xElID           pic x(4).
+               10  nElNumID        pic 9.
+               10  nElYear         pic 9999.
+               10  xElSong         pic x(24).
+               10  xElAlbum        pic x(42).
+               10  xElIframe       pic x(328).
+
+       01  xSongQueue.
+           05  xQueueID occurs 25 times pic x(4).
+
+       01  xOutput.
+           05  filler         pic x(21)     value "<div id='songzone'>".
+           05  xOutImage      pic x(40).
+           05  filler         pic x(12)     value "</br> Song: ".
+           05  xOutSong       pic x(24).
+           05  filler         pic x(12)      value "</br> Year: ".
+           05  neOutYear      pic 9999.
+           05  filler         pic x(13)      value "</br> Album: ".
+           05  xOutAlbum      pic x(42).
+           05  filler         pic x(6)      value "</div>".
+           05  filler         pic x(17)     value "<div id='iframe'>".
+           05  xIframe        pic x(328).
+           05  filler         pic x(6)    value "</div>".
+
+       01  xQueueOutput.
+           05  filler          pic x(4)     value "<li>".
+           05  xQueueSongOut   pic x(24).
+           05  filler          pic x(3)     value " - ".
+           05  xQueueAlbumOut  pic x(42).
+           05  filler          pic x(5)     value "</li>".
+
+           copy "postData-workingstorage.cbl".
+       procedure division.
+       000-main.
+           perform 100-initialise.
+           perform 200-process.
+           perform 300-termination.
+           stop run.
+
+       100-initialise.
+           open input InFile.
+           display "Content-type: text/html", xNewLine.
+           display "<!doctype html>".
+           display "<html>".
+           display "<head>".
+           display "<title>Cobol-ritaville</title>".
+           display "<link rel=stylesheet type='text/css' "
+              "href='margaritaville.css'>".
+           display "</head>".
+           display "<body>".
+           call "getPostData".
+           call "getQueryData".
+           move function getPostValue("song") to xProcSong.
+           perform 110-load-queue.
+
+       110-load-queue.
+           perform varying nPostSub from 1 by 1
+              until nPostSub > postCount
+              if postName(nPostSub) = "song" and nQueueCount < 25
+                 add 1 to nQueueCount,
+                 move postValue(nPostSub)(1:4) to xQueueID(nQueueCount)
+              end-if
+           end-perform.
+
+       200-process.
+           perform 210-load-songs until xEofFlag = "y".
+           close InFile.
+           perform 220-find-single.
+           if nQueueCount > 1
+              display "<ul id='queue'>"
+              perform 230-display-queue varying nQueueSub from 1
+                 by 1 until nQueueSub > nQueueCount
+              display "</ul>"
+           end-if.
+
+       210-load-songs.
+           read InFile
+             at end
+               move 'y' to xEofFlag
+             not at end
+               add 1 to nSongLoadSub,
+               move xInID to xElID(nSongLoadSub),
+               move nInNumID to nElNumID(nSongLoadSub),
+               move nInYear to nElYear(nSongLoadSub),
+               move xInSong to xElSong(nSongLoadSub),
+               move xInAlbum to xElAlbum(nSongLoadSub),
+               move xInIframe to xElIframe(nSongLoadSub)
+           end-read.
+
+       220-find-single.
+           move 0 to nFoundSub.
+           perform varying nSongSub from 1 by 1
+              until nSongSub > nSongLoadSub
+              if xElID(nSongSub) = xProcSong
+                 move nSongSub to nFoundSub
+                 exit perform
+              end-if
+           end-perform.
+           if nFoundSub > 0
+              perform 225-display-single
+           end-if.
+
+       225-display-single.
+           move xElSong(nFoundSub) to xOutSong.
+           move xElAlbum(nFoundSub) to xOutAlbum.
+           move nElYear(nFoundSub) to neOutYear.
+           move xElIframe(nFoundSub) to xIframe.
+           move function concatenate("./10/",
+              function trim(xElID(nFoundSub)), ".jpg") to xImagePath.
+           move function getImagePath(xImagePath, xImagePlaceholder)
+              to xImagePath.
+           move function concatenate("<img src='",
+              function trim(xImagePath), "'>") to xOutImage.
+           display xOutput.
+
+       230-display-queue.
+           move 0 to nFoundSub.
+           perform varying nSongSub from 1 by 1
+              until nSongSub > nSongLoadSub
+              if xElID(nSongSub) = xQueueID(nQueueSub)
+                 move nSongSub to nFoundSub
+                 exit perform
+              end-if
+           end-perform.
+           if nFoundSub > 0
+              move xElSong(nFoundSub) to xQueueSongOut
+              move xElAlbum(nFoundSub) to xQueueAlbumOut
+              display xQueueOutput
+           end-if.
+
+       300-termination.
+           display "</body>".
+           display "</html>".
+
+       end program Margaritaville.
+
+           copy "postData-procedure.cbl".
