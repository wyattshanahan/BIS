@@ -12,7 +12,7 @@
        copy "postData-filecontrol.cbl".
        data division.
        file section.
-       fd  webinput.
+       fd  webinput external.
        01  xPostData       pic x(1024).
        copy "postData-filesection.cbl".
        fd  inFile.
@@ -33,12 +33,49 @@
        77  nCount             pic 99             value 0.
        77  nTotalBlocks       pic 9999           value 0.
        77  neAvgBlocks        pic zz9.9          value 0.0.
+       77  nTotalPoints       pic 9(6)           value 0.
+       77  neAvgPoints        pic zz9.9          value 0.0.
+       77  nTotalRebounds     pic 9999           value 0.
+       77  neAvgRebounds      pic zz9.9          value 0.0.
        77  xFilter            pic xxx           value 0.
        77  nPlayers           pic 99             value 0.
        77  neTotalBlocks      pic zzz9           value 0.
+       77  neTotalPoints      pic zzzzz9.
+       77  neTotalRebounds    pic zzz9.
        77  neOutMinBlocks     pic zz9.
        77  neOutPlayers       pic z9.
        77  xHeaderOut         pic x              value "n".
+       77  xSortBy            pic x(10)          value spaces.
+       77  nLoadSub           pic 99             value 0.
+       77  nProcSub           pic 99             value 0.
+       77  xImagePath         pic x(60).
+       77  xImagePlaceholder  pic x(60)
+              value "./exam5/placeholder.jpg".
+       77  nClassCount        pic 9              value 0.
+       77  nClassSub          pic 9              value 0.
+       77  xClassFound        pic x              value "n".
+       77  neClassPlayers     pic z9.
+       77  neClassPoints      pic zzzzz9.
+       77  neClassRebounds    pic zzz9.
+       77  neClassBlocks      pic zzz9.
+
+       01  xPlayerTable.
+           05  xPlayerElement occurs 50 times.
+               10  xElName         pic x(31).
+               10  xElClass        pic xx.
+               10  xElHometown     pic x(21).
+               10  nElPoints       pic 999.
+               10  nElRebounds     pic 999.
+               10  nElBlocks       pic 999.
+               10  xElImage        pic x(50).
+
+       01  xClassTable.
+           05  xClassElement occurs 10 times.
+               10  xClassCode      pic xx.
+               10  nClassPlayers   pic 99          value 0.
+               10  nClassPoints    pic 9(6)        value 0.
+               10  nClassRebounds  pic 9999        value 0.
+               10  nClassBlocks    pic 9999        value 0.
 
        01  xOutput.
            05  filler           pic x(9)       value "<tr><td>".
@@ -48,6 +85,10 @@
            05  filler           pic x(9)       value "</td><td>".
            05  xOutHometown     pic x(21).
            05  filler           pic x(9)       value "</td><td>".
+           05  neOutPoints      pic zzz.
+           05  filler           pic x(9)       value "</td><td>".
+           05  neOutRebounds    pic zzz.
+           05  filler           pic x(9)       value "</td><td>".
            05  neOutBlocks      pic zzz.
            05  filler           pic x(9)       value "</td><td>".
            05  xOutImage        pic x(50).
@@ -70,57 +111,144 @@
            display "<html lang='en'>".
            display "<head>".
            display "<title>Exam 5</title>".
-           display "<link rel=stylesheet type='text/css' " "href='exam5.css'>".
+           display "<link rel=stylesheet type='text/css' "
+              "href='exam5.css'>".
            display "</head>".
            call "getPostData".
+           call "getQueryData".
            move function getPostValue("minblocks") to nMinBlocks.
            move nMinBlocks to neOutMinBlocks.
+           move function getPostValue("sortby") to xSortBy.
+           if xSortBy not = "points" and xSortBy not = "rebounds"
+              move "blocks" to xSortBy
+           end-if.
            if nMinBlocks = 1
               display "<h2>Players with at least 1 block:</h2>"
            else
-              display "<h2>Players with at least ", neOutMinBlocks, " blocks:</h2>"
+              display "<h2>Players with at least ", neOutMinBlocks,
+                 " blocks:</h2>"
            end-if.
-           
+
        200-process.
-           display "<table>".
            perform 210-loop until xEoF = "y".
            close inFile.
+           perform 230-sort.
+           display "<table>".
+           perform 240-output varying nProcSub from 1 by 1
+              until nProcSub > nLoadSub.
            display "</table>".
            display "<br />".
            if nPlayers > 0
                compute neAvgBlocks = nTotalBlocks / nPlayers
+               compute neAvgPoints = nTotalPoints / nPlayers
+               compute neAvgRebounds = nTotalRebounds / nPlayers
                move nTotalBlocks to neTotalBlocks
+               move nTotalPoints to neTotalPoints
+               move nTotalRebounds to neTotalRebounds
                move nPlayers to neOutPlayers
-               display "<h3> " neOutPlayers " players produced a total of " neTotalBlocks " blocks with an average of " neAvgBlocks " blocks per player. </h3>"
+               display "<h3> " neOutPlayers " players produced "
+                  neTotalPoints " points, " neTotalRebounds
+                  " rebounds, and " neTotalBlocks " blocks, averaging "
+                  neAvgPoints " points, " neAvgRebounds
+                  " rebounds, and " neAvgBlocks
+                  " blocks per player. </h3>"
+               perform 250-class-breakdown varying nClassSub from 1
+                  by 1 until nClassSub > nClassCount
            else
                display "No players met the minimum input."
            end-if.
 
        210-loop.
-           read inFile 
+           read inFile
              at end
                move "y" to xEoF
              not at end
                if nInBlocks >= nMinBlocks
-                 perform 220-output,
+                 perform 220-load-row,
                  add 1 to nPlayers,
-                 add nInBlocks to nTotalBlocks
+                 add nInBlocks to nTotalBlocks,
+                 add nInPoints to nTotalPoints,
+                 add nInRebounds to nTotalRebounds,
+                 perform 225-class-accum
                end-if
            end-read.
 
-       220-output.
-           move function concatenate(function trim(xInFName), " ", xInLName) to xOutName.
-           move xInClass to xOutClass.
-           move function concatenate(function trim(xInTown),", ",xInState) to xOutHometown.
-           move nInBlocks to neOutBlocks.
-           move function concatenate("<img src='./exam5/", function trim(xInLName), ".jpg'>") to xOutImage.
+       220-load-row.
+           add 1 to nLoadSub.
+           move function concatenate(function trim(xInFName), " ",
+              xInLName) to xElName(nLoadSub).
+           move xInClass to xElClass(nLoadSub).
+           move function concatenate(function trim(xInTown),", ",
+              xInState) to xElHometown(nLoadSub).
+           move nInPoints to nElPoints(nLoadSub).
+           move nInRebounds to nElRebounds(nLoadSub).
+           move nInBlocks to nElBlocks(nLoadSub).
+           move function concatenate("./exam5/",
+              function trim(xInLName), ".jpg") to xImagePath.
+           move function getImagePath(xImagePath, xImagePlaceholder)
+              to xImagePath.
+           move function concatenate("<img src='",
+              function trim(xImagePath), "'>") to xElImage(nLoadSub).
+
+       225-class-accum.
+           move "n" to xClassFound.
+           perform varying nClassSub from 1 by 1
+              until nClassSub > nClassCount
+              if xClassCode(nClassSub) = xInClass
+                 move "y" to xClassFound
+                 exit perform
+              end-if
+           end-perform.
+           if xClassFound = "n"
+              add 1 to nClassCount,
+              move xInClass to xClassCode(nClassCount),
+              move nClassCount to nClassSub
+           end-if.
+           add 1 to nClassPlayers(nClassSub).
+           add nInPoints to nClassPoints(nClassSub).
+           add nInRebounds to nClassRebounds(nClassSub).
+           add nInBlocks to nClassBlocks(nClassSub).
+
+       230-sort.
+           evaluate xSortBy
+              when "points"
+                 sort xPlayerElement on descending key nElPoints
+              when "rebounds"
+                 sort xPlayerElement on descending key nElRebounds
+              when other
+                 sort xPlayerElement on descending key nElBlocks
+           end-evaluate.
+
+       240-output.
+           move xElName(nProcSub) to xOutName.
+           move xElClass(nProcSub) to xOutClass.
+           move xElHometown(nProcSub) to xOutHometown.
+           move nElPoints(nProcSub) to neOutPoints.
+           move nElRebounds(nProcSub) to neOutRebounds.
+           move nElBlocks(nProcSub) to neOutBlocks.
+           move xElImage(nProcSub) to xOutImage.
            if xHeaderOut = "n"
-              display "<th>Name</th><th>Class</th><th>Hometown</th><th>Number of Blocks</th><th>Image</th>"
+              display "<th>Name</th><th>Class</th><th>Hometown</th>"
+                 "<th>Points</th><th>Rebounds</th>"
+                 "<th>Number of Blocks</th><th>Image</th>"
               move "y" to xHeaderOut
            end-if.
            display xOutput.
 
+       250-class-breakdown.
+           move nClassPlayers(nClassSub) to neClassPlayers.
+           move nClassPoints(nClassSub) to neClassPoints.
+           move nClassRebounds(nClassSub) to neClassRebounds.
+           move nClassBlocks(nClassSub) to neClassBlocks.
+           display "<p>Class " xClassCode(nClassSub) ": "
+              neClassPlayers " players, " neClassPoints " points, "
+              neClassRebounds " rebounds, " neClassBlocks
+              " blocks.</p>".
+
        300-termination.
            display "</body>".
            display "</html>".
+
+       end program exam5.
+
        copy "postData-procedure.cbl".
