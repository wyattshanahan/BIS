@@ -1,76 +1,317 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILEREADER.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-              SELECT INFILE ASSIGN TO 'customer-20.txt'
-              ORGANIZATION IS SEQUENTIAL.
-          
-       DATA DIVISION.
-       FILE SECTION.
-       
-       FD INFILE.
-       01 XINPUT.
-              05 NCUSTNUMIN        PIC 9(5).
-              05 XLASTNAME         PIC X(25).
-              05 XFIRSTNAME        PIC X(20).
-              05 NYEAR             PIC 9(4).
-              05 NMONTH            PIC 99.
-              05 NDAY              PIC 99.
-              05 NBALANCE          PIC 9(5)v99.
-       
-       WORKING-STORAGE SECTION.
-              77 XEOF       PIC X        VALUE 'N'.
-              77 NCOUNTER   PIC 999      VALUE 0.
-              77 NTOTALBAL  PIC 9(6)v99  VALUE 0.
-              
-              01 XOUTPUT.
-                     05 NCUSTNUMOUT      PIC 9(5).
-                     05 FILLER           PIC XX     VALUE SPACES.
-                     05 XNAME            PIC X(35).
-                     05 FILLER           PIC XX     VALUE SPACES.
-                     05 XDATE            PIC X(10).
-                     05 FILLER           PIC XX     VALUE SPACES.
-                     05 NEBALANCE        PIC $$$,$$9.99.
-              01 XFOOTER.
-                     05 NECOUNTER         PIC ZZZZ9.
-                     05 FILLER           PIC X(51)  VALUE "  CUSTOMERS".
-                     05 NETOTALBALANCE   PIC $$$,$$9.99.
-                     
-       PROCEDURE DIVISION.
-       000-MAIN.
-           PERFORM 100-INIT.
-           PERFORM 200-LOOP UNTIL XEOF = 'Y'.
-           PERFORM 300-TERMINATE.
-           STOP RUN.
-           
-       100-INIT.
-           OPEN INPUT INFILE.
-       
-       200-LOOP.
-           READ INFILE
-              AT END
-                 MOVE 'Y' TO XEOF,
-              NOT AT END
-                 PERFORM 210-PROC,
-           END-READ.
-       
-       210-PROC.
-            MOVE NCUSTNUMIN TO NCUSTNUMOUT.
-            MOVE FUNCTION CONCATENATE (FUNCTION TRIM(XLASTNAME), ", ",
-              XFIRSTNAME) TO XNAME.
-            MOVE FUNCTION CONCATENATE(NMONTH, "/", NDAY, "/", NYEAR)
-              TO XDATE.
-            MOVE NBALANCE TO NEBALANCE.
-            DISPLAY XOUTPUT.
-            COMPUTE NCOUNTER = NCOUNTER + 1.
-            ADD NBALANCE TO NTOTALBAL.
-            
-       300-TERMINATE.
-            CLOSE INFILE.
-            MOVE NCOUNTER TO NECOUNTER.
-            MOVE NTOTALBAL TO NETOTALBALANCE.
-            DISPLAY " ".
-            DISPLAY XFOOTER.
-       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILEREADER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT INFILE ASSIGN TO DYNAMIC XINFILENAME
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE.
+       01 XINPUT.
+              05 NCUSTNUMIN        PIC 9(5).
+              05 XLASTNAME         PIC X(25).
+              05 XFIRSTNAME        PIC X(20).
+              05 NYEAR             PIC 9(4).
+              05 NMONTH            PIC 99.
+              05 NDAY              PIC 99.
+              05 NBALANCE          PIC S9(5)V99 SIGN IS TRAILING.
+
+       WORKING-STORAGE SECTION.
+              77 XEOF       PIC X        VALUE 'N'.
+              77 NCOUNTER   PIC 999      VALUE 0.
+              77 NTOTALBAL  PIC S9(6)V99 VALUE 0.
+
+              77 NTODAYDATE PIC 9(8).
+              77 NDUEDATE   PIC 9(8).
+              77 NDAYSOLD   PIC S9(5).
+              77 NBALCURRENT PIC S9(6)V99 VALUE 0.
+              77 NBAL31TO60  PIC S9(6)V99 VALUE 0.
+              77 NBAL61TO90  PIC S9(6)V99 VALUE 0.
+              77 NBALOVER90  PIC S9(6)V99 VALUE 0.
+
+              77 NZEROCOUNT  PIC 999      VALUE 0.
+              77 NCREDITCOUNT PIC 999     VALUE 0.
+              77 NCREDITTOTAL PIC S9(6)V99 VALUE 0.
+
+              77 NSEENSUB   PIC 999      VALUE 0.
+              77 XINFILENAME PIC X(100).
+              77 NCHECKSUB  PIC 999      VALUE 0.
+              77 XISDUP     PIC X        VALUE 'N'.
+              77 NDUPCOUNT  PIC 999      VALUE 0.
+
+              77 NTOPCOUNT  PIC 99       VALUE 0.
+              77 NTOPSUB    PIC 99       VALUE 0.
+              77 NTOPMINSUB PIC 99       VALUE 0.
+              77 NINVALIDCOUNT PIC 999   VALUE 0.
+              COPY "field-validate-ws.cbl".
+
+              01 XSEENTABLE.
+                     05 XSEENELEMENT OCCURS 500 TIMES.
+                            10 NSEENCUST PIC 9(5).
+
+              01 XZEROTABLE.
+                     05 XZEROELEMENT OCCURS 50 TIMES.
+                            10 NZEROCUST PIC 9(5).
+                            10 XZERONAME PIC X(35).
+
+              01 XCREDITTABLE.
+                     05 XCREDITELEMENT OCCURS 50 TIMES.
+                            10 NCREDITCUST PIC 9(5).
+                            10 XCREDITNAME PIC X(35).
+                            10 NCREDITBAL  PIC S9(5)V99.
+
+              01 XTOPTABLE.
+                     05 XTOPELEMENT OCCURS 10 TIMES.
+                            10 NTOPCUST PIC 9(5)      VALUE 0.
+                            10 XTOPNAME PIC X(35)     VALUE SPACES.
+                            10 NTOPBAL  PIC S9(5)V99  VALUE 0.
+
+              01 XOUTPUT.
+                     05 NCUSTNUMOUT      PIC 9(5).
+                     05 FILLER           PIC XX     VALUE SPACES.
+                     05 XNAME            PIC X(35).
+                     05 FILLER           PIC XX     VALUE SPACES.
+                     05 XDATE            PIC X(10).
+                     05 FILLER           PIC XX     VALUE SPACES.
+                     05 NEBALANCE        PIC $$$,$$9.99.
+              01 XFOOTER.
+                     05 NECOUNTER         PIC ZZZZ9.
+                     05 FILLER           PIC X(51)  VALUE "  CUSTOMERS".
+                     05 NETOTALBALANCE   PIC $$$,$$9.99.
+              01 XAGINGLINE.
+                     05 XAGINGLABEL       PIC X(20).
+                     05 NEAGINGBAL        PIC $$$,$$9.99-.
+              01 XDUPLINE.
+                     05 FILLER            PIC X(30) VALUE
+                        "DUPLICATE CUSTOMER NUMBER: ".
+                     05 NEDUPCUST         PIC 9(5).
+              01 XZEROLINE.
+                     05 NZEROCUSTOUT      PIC 9(5).
+                     05 FILLER            PIC XX    VALUE SPACES.
+                     05 XZERONAMEOUT      PIC X(35).
+              01 XCREDITLINE.
+                     05 NCREDITCUSTOUT    PIC 9(5).
+                     05 FILLER            PIC XX    VALUE SPACES.
+                     05 XCREDITNAMEOUT    PIC X(35).
+                     05 FILLER            PIC XX    VALUE SPACES.
+                     05 NECREDITBAL       PIC $$$,$$9.99-.
+              01 XTOPLINE.
+                     05 NTOPCUSTOUT       PIC 9(5).
+                     05 FILLER            PIC XX    VALUE SPACES.
+                     05 XTOPNAMEOUT       PIC X(35).
+                     05 FILLER            PIC XX    VALUE SPACES.
+                     05 NETOPBAL          PIC $$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INIT.
+           PERFORM 200-LOOP UNTIL XEOF = 'Y'.
+           PERFORM 300-TERMINATE.
+           STOP RUN.
+
+       100-INIT.
+           MOVE 'customer-20.txt' TO XINFILENAME.
+           ACCEPT XINFILENAME FROM ENVIRONMENT 'CUSTOMER_FILE'
+              ON EXCEPTION
+                 MOVE 'customer-20.txt' TO XINFILENAME
+           END-ACCEPT.
+           OPEN INPUT INFILE.
+           ACCEPT NTODAYDATE FROM DATE YYYYMMDD.
+
+       200-LOOP.
+           READ INFILE
+              AT END
+                 MOVE 'Y' TO XEOF,
+              NOT AT END
+                 PERFORM 205-VALIDATE-RCD,
+           END-READ.
+
+       205-VALIDATE-RCD.
+           MOVE 'Y' TO XFIELDVALID.
+           COPY "field-validate.cbl" REPLACING
+              ==:VALID-FIELD:== BY ==NBALANCE==
+              ==:VALID-NAME:==  BY =='BALANCE'==
+              ==:VALID-LOW:==   BY ==-99999.99==
+              ==:VALID-HIGH:==  BY ==99999.99==.
+           IF XFIELDVALID = 'N'
+              ADD 1 TO NINVALIDCOUNT
+              DISPLAY "SKIPPING CUSTOMER " NCUSTNUMIN
+           ELSE
+              PERFORM 210-PROC
+           END-IF.
+
+       210-PROC.
+            PERFORM 211-CHECK-DUPLICATE.
+            EVALUATE TRUE
+               WHEN NBALANCE = 0
+                  PERFORM 212-STORE-ZERO
+               WHEN NBALANCE < 0
+                  PERFORM 213-STORE-CREDIT
+               WHEN OTHER
+                  PERFORM 214-DISPLAY-ACTIVE
+            END-EVALUATE.
+
+       211-CHECK-DUPLICATE.
+           MOVE 'N' TO XISDUP.
+           PERFORM VARYING NCHECKSUB FROM 1 BY 1
+              UNTIL NCHECKSUB > NSEENSUB
+              IF NSEENCUST(NCHECKSUB) = NCUSTNUMIN
+                 MOVE 'Y' TO XISDUP
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+           IF XISDUP = 'Y'
+              ADD 1 TO NDUPCOUNT,
+              DISPLAY "DUPLICATE CUSTOMER NUMBER: " NCUSTNUMIN
+           ELSE
+              IF NSEENSUB < 500
+                 ADD 1 TO NSEENSUB,
+                 MOVE NCUSTNUMIN TO NSEENCUST(NSEENSUB)
+              END-IF
+           END-IF.
+
+       212-STORE-ZERO.
+           ADD 1 TO NZEROCOUNT.
+           IF NZEROCOUNT <= 50
+              MOVE NCUSTNUMIN TO NZEROCUST(NZEROCOUNT),
+              MOVE FUNCTION CONCATENATE(FUNCTION TRIM(XLASTNAME),
+                 ", ", XFIRSTNAME) TO XZERONAME(NZEROCOUNT)
+           END-IF.
+           ADD 1 TO NCOUNTER.
+
+       213-STORE-CREDIT.
+           ADD 1 TO NCREDITCOUNT.
+           ADD NBALANCE TO NCREDITTOTAL.
+           IF NCREDITCOUNT <= 50
+              MOVE NCUSTNUMIN TO NCREDITCUST(NCREDITCOUNT),
+              MOVE FUNCTION CONCATENATE(FUNCTION TRIM(XLASTNAME),
+                 ", ", XFIRSTNAME) TO XCREDITNAME(NCREDITCOUNT),
+              MOVE NBALANCE TO NCREDITBAL(NCREDITCOUNT)
+           END-IF.
+           ADD 1 TO NCOUNTER.
+
+       214-DISPLAY-ACTIVE.
+            MOVE NCUSTNUMIN TO NCUSTNUMOUT.
+            MOVE FUNCTION CONCATENATE (FUNCTION TRIM(XLASTNAME), ", ",
+              XFIRSTNAME) TO XNAME.
+            MOVE FUNCTION CONCATENATE(NMONTH, "/", NDAY, "/", NYEAR)
+              TO XDATE.
+            MOVE NBALANCE TO NEBALANCE.
+            DISPLAY XOUTPUT.
+            ADD 1 TO NCOUNTER.
+            ADD NBALANCE TO NTOTALBAL.
+            PERFORM 215-AGE-BUCKET.
+            PERFORM 216-CHECK-TOP.
+
+       215-AGE-BUCKET.
+           COMPUTE NDUEDATE = NYEAR * 10000 + NMONTH * 100 + NDAY.
+           COMPUTE NDAYSOLD =
+              FUNCTION INTEGER-OF-DATE(NTODAYDATE) -
+              FUNCTION INTEGER-OF-DATE(NDUEDATE).
+           EVALUATE TRUE
+              WHEN NDAYSOLD <= 30
+                 ADD NBALANCE TO NBALCURRENT
+              WHEN NDAYSOLD <= 60
+                 ADD NBALANCE TO NBAL31TO60
+              WHEN NDAYSOLD <= 90
+                 ADD NBALANCE TO NBAL61TO90
+              WHEN OTHER
+                 ADD NBALANCE TO NBALOVER90
+           END-EVALUATE.
+
+       216-CHECK-TOP.
+           IF NTOPCOUNT < 10
+              ADD 1 TO NTOPCOUNT,
+              MOVE NCUSTNUMIN TO NTOPCUST(NTOPCOUNT),
+              MOVE XNAME TO XTOPNAME(NTOPCOUNT),
+              MOVE NBALANCE TO NTOPBAL(NTOPCOUNT)
+           ELSE
+              MOVE 1 TO NTOPMINSUB
+              PERFORM VARYING NTOPSUB FROM 2 BY 1
+                 UNTIL NTOPSUB > 10
+                 IF NTOPBAL(NTOPSUB) < NTOPBAL(NTOPMINSUB)
+                    MOVE NTOPSUB TO NTOPMINSUB
+                 END-IF
+              END-PERFORM
+              IF NBALANCE > NTOPBAL(NTOPMINSUB)
+                 MOVE NCUSTNUMIN TO NTOPCUST(NTOPMINSUB),
+                 MOVE XNAME TO XTOPNAME(NTOPMINSUB),
+                 MOVE NBALANCE TO NTOPBAL(NTOPMINSUB)
+              END-IF
+           END-IF.
+
+       300-TERMINATE.
+            CLOSE INFILE.
+            MOVE NCOUNTER TO NECOUNTER.
+            MOVE NTOTALBAL TO NETOTALBALANCE.
+            DISPLAY " ".
+            DISPLAY XFOOTER.
+
+            DISPLAY " ".
+            DISPLAY "AGING OF OUTSTANDING BALANCES:".
+            MOVE "CURRENT (0-30)" TO XAGINGLABEL.
+            MOVE NBALCURRENT TO NEAGINGBAL.
+            DISPLAY XAGINGLINE.
+            MOVE "31-60 DAYS" TO XAGINGLABEL.
+            MOVE NBAL31TO60 TO NEAGINGBAL.
+            DISPLAY XAGINGLINE.
+            MOVE "61-90 DAYS" TO XAGINGLABEL.
+            MOVE NBAL61TO90 TO NEAGINGBAL.
+            DISPLAY XAGINGLINE.
+            MOVE "OVER 90 DAYS" TO XAGINGLABEL.
+            MOVE NBALOVER90 TO NEAGINGBAL.
+            DISPLAY XAGINGLINE.
+
+            IF NDUPCOUNT > 0
+               DISPLAY " "
+               DISPLAY NDUPCOUNT, " DUPLICATE CUSTOMER NUMBER(S) "
+                  "DETECTED - SEE WARNINGS ABOVE"
+            END-IF.
+
+            IF NINVALIDCOUNT > 0
+               DISPLAY " "
+               DISPLAY NINVALIDCOUNT, " RECORD(S) SKIPPED FOR AN "
+                  "INVALID BALANCE - SEE WARNINGS ABOVE"
+            END-IF.
+
+            IF NZEROCOUNT > 0
+               DISPLAY " "
+               DISPLAY "ZERO-BALANCE ACCOUNTS (" NZEROCOUNT "):"
+               PERFORM VARYING NCHECKSUB FROM 1 BY 1
+                  UNTIL NCHECKSUB > NZEROCOUNT
+                  OR NCHECKSUB > 50
+                  MOVE NZEROCUST(NCHECKSUB) TO NZEROCUSTOUT
+                  MOVE XZERONAME(NCHECKSUB) TO XZERONAMEOUT
+                  DISPLAY XZEROLINE
+               END-PERFORM
+            END-IF.
+
+            IF NCREDITCOUNT > 0
+               DISPLAY " "
+               DISPLAY "CREDIT-BALANCE ACCOUNTS (" NCREDITCOUNT "):"
+               PERFORM VARYING NCHECKSUB FROM 1 BY 1
+                  UNTIL NCHECKSUB > NCREDITCOUNT
+                  OR NCHECKSUB > 50
+                  MOVE NCREDITCUST(NCHECKSUB) TO NCREDITCUSTOUT
+                  MOVE XCREDITNAME(NCHECKSUB) TO XCREDITNAMEOUT
+                  MOVE NCREDITBAL(NCHECKSUB) TO NECREDITBAL
+                  DISPLAY XCREDITLINE
+               END-PERFORM
+            END-IF.
+
+            IF NTOPCOUNT > 0
+               SORT XTOPELEMENT ON DESCENDING KEY NTOPBAL
+               DISPLAY " "
+               DISPLAY "TOP " NTOPCOUNT " HIGHEST BALANCES:"
+               PERFORM VARYING NTOPSUB FROM 1 BY 1
+                  UNTIL NTOPSUB > NTOPCOUNT
+                  MOVE NTOPCUST(NTOPSUB) TO NTOPCUSTOUT
+                  MOVE XTOPNAME(NTOPSUB) TO XTOPNAMEOUT
+                  MOVE NTOPBAL(NTOPSUB) TO NETOPBAL
+                  DISPLAY XTOPLINE
+               END-PERFORM
+            END-IF.
