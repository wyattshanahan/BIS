@@ -0,0 +1,664 @@
+       identification division.
+       PROGRAM-ID. REF-MAINT.
+       author. WYATT SHANAHAN.
+
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FRUITFILE ASSIGN TO DYNAMIC xFruitFileName
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAPFILE ASSIGN TO DYNAMIC xCapFileName
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATEFILE ASSIGN TO DYNAMIC xStateFileName
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FRUITFILE.
+       01 xFruitRecord.
+          05 xInFruit      PIC X(14).
+          05 nInQuantity   PIC 999.
+          05 nInPrice      PIC 9v99.
+
+       FD CAPFILE.
+       01 xCapRecord.
+          05 xStateAbbrIn  PIC X(2).
+          05 xCapNameIn    PIC X(14).
+          05 nPopIn        PIC 9(7).
+          05 nFoundedIn    PIC 9(4).
+          05 nPopRankIn    PIC 99.
+
+       FD STATEFILE.
+       01 xStateRecIn.
+          05 nStateNumIn   PIC 9(2).
+          05 xStateAbIn    PIC X(2).
+          05 xRegCodeIn    PIC X.
+          05 xStateNameIn  PIC X(20).
+          05 nPopStIn      PIC 9(8).
+          05 nAreaIn       PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       77 xFileChoice    PIC X.
+       77 xAction        PIC X.
+       77 xEOF           PIC X   VALUE 'n'.
+       77 nLoadSub       PIC 999 VALUE 0.
+       77 nSearchSub     PIC 999 VALUE 0.
+       77 nFoundSub      PIC 999 VALUE 0.
+       77 nShiftSub      PIC 999 VALUE 0.
+       77 xFoundFlag     PIC X   VALUE 'n'.
+       77 xDupFlag       PIC X   VALUE 'n'.
+       77 xFruitFileName PIC X(100).
+       77 xCapFileName   PIC X(100).
+       77 xStateFileName PIC X(100).
+       77 xKeyFruitIn    PIC X(14).
+       77 xKeyCapIn      PIC X(2).
+       77 nKeyStateIn    PIC 9(2).
+       77 nPriceEntry    PIC 99v99. *> ACCEPT scratch field with a spare
+          *> leading digit - ACCEPT into a PIC 9v99 field with no slack
+          *> corrupts a typed decimal point (e.g. 2.99 stores as 2.90)
+           COPY "field-validate-ws.cbl".
+
+       01 xFruitTable.
+          05 xFruitElement OCCURS 200 TIMES.
+             10 xTblFruit     PIC X(14).
+             10 nTblQuantity  PIC 999.
+             10 nTblPrice     PIC 9v99.
+
+       01 xCapTable.
+          05 xCapElement OCCURS 50 TIMES.
+             10 xTblStateAbbr PIC X(2).
+             10 xTblCapName   PIC X(14).
+             10 nTblCapPop    PIC 9(7).
+             10 nTblFounded   PIC 9(4).
+             10 nTblPopRank   PIC 99.
+
+       01 xStateTable.
+          05 xStateElement OCCURS 60 TIMES.
+             10 nTblStateNum  PIC 9(2).
+             10 xTblStateAb   PIC X(2).
+             10 xTblRegCode   PIC X.
+             10 xTblStateName PIC X(20).
+             10 nTblStatePop  PIC 9(8).
+             10 nTblArea      PIC 9(6).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           DISPLAY ' '.
+           DISPLAY 'REFERENCE FILE MAINTENANCE'.
+           DISPLAY 'WHICH FILE? F=FRUITS  C=CAPITALS  S=STATES  Q=QUIT'.
+           DISPLAY 'FILE? ' WITH NO ADVANCING.
+           ACCEPT xFileChoice.
+           EVALUATE xFileChoice
+              WHEN 'F' WHEN 'f'
+                 PERFORM 100-FRUIT-MAINT
+              WHEN 'C' WHEN 'c'
+                 PERFORM 400-CAP-MAINT
+              WHEN 'S' WHEN 's'
+                 PERFORM 700-STATE-MAINT
+              WHEN 'Q' WHEN 'q'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'INVALID SELECTION.'
+           END-EVALUATE.
+           STOP RUN.
+
+      *> ==================================================
+      *> FIXEDFRUITS.TXT MAINTENANCE
+      *> ==================================================
+       100-FRUIT-MAINT.
+           MOVE 'FixedFruits.txt' TO xFruitFileName.
+           ACCEPT xFruitFileName FROM ENVIRONMENT 'FRUIT_FILE'
+              ON EXCEPTION
+                 MOVE 'FixedFruits.txt' TO xFruitFileName
+           END-ACCEPT.
+           PERFORM 110-LOAD-FRUIT.
+           MOVE SPACE TO xAction.
+           PERFORM 120-FRUIT-MENU UNTIL xAction = 'Q' OR xAction = 'q'.
+           PERFORM 190-SAVE-FRUIT.
+
+       110-LOAD-FRUIT.
+           OPEN INPUT FRUITFILE.
+           PERFORM 111-READ-FRUIT UNTIL xEOF = 'y'.
+           CLOSE FRUITFILE.
+
+       111-READ-FRUIT.
+           READ FRUITFILE
+              AT END
+                MOVE 'y' TO xEOF,
+              NOT AT END
+                PERFORM 112-ADD-TO-FRUIT-TABLE,
+           END-READ.
+
+       112-ADD-TO-FRUIT-TABLE.
+           ADD 1 TO nLoadSub.
+           MOVE xInFruit    TO xTblFruit(nLoadSub).
+           MOVE nInQuantity TO nTblQuantity(nLoadSub).
+           MOVE nInPrice    TO nTblPrice(nLoadSub).
+
+       120-FRUIT-MENU.
+           DISPLAY ' '.
+           DISPLAY 'FRUIT FILE MAINTENANCE'.
+           DISPLAY 'A=ADD  U=UPDATE  D=DELETE  Q=SAVE+QUIT'.
+           DISPLAY 'ACTION? ' WITH NO ADVANCING.
+           ACCEPT xAction.
+           EVALUATE xAction
+              WHEN 'A' WHEN 'a'
+                 PERFORM 130-ADD-FRUIT
+              WHEN 'U' WHEN 'u'
+                 PERFORM 150-UPDATE-FRUIT
+              WHEN 'D' WHEN 'd'
+                 PERFORM 170-DELETE-FRUIT
+              WHEN 'Q' WHEN 'q'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'INVALID ACTION, TRY AGAIN.'
+           END-EVALUATE.
+
+       130-ADD-FRUIT.
+           DISPLAY 'NEW FRUIT NAME? ' WITH NO ADVANCING.
+           ACCEPT xKeyFruitIn.
+           MOVE 'n' TO xDupFlag.
+           PERFORM VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub
+              IF xTblFruit(nSearchSub) = xKeyFruitIn
+                 MOVE 'y' TO xDupFlag
+              END-IF
+           END-PERFORM.
+           IF xDupFlag = 'y'
+              DISPLAY 'REJECTED - FRUIT ALREADY EXISTS.'
+           ELSE
+              IF nLoadSub >= 200
+                 DISPLAY 'REJECTED - FRUIT TABLE IS FULL.'
+              ELSE
+                 DISPLAY 'QUANTITY? ' WITH NO ADVANCING
+                 ACCEPT nInQuantity
+                 DISPLAY 'PRICE? ' WITH NO ADVANCING
+                 ACCEPT nPriceEntry
+                 MOVE nPriceEntry TO nInPrice
+                 MOVE 'Y' TO xFieldValid
+                 COPY "field-validate.cbl" REPLACING
+                    ==:VALID-FIELD:== BY ==nInQuantity==
+                    ==:VALID-NAME:==  BY =='QUANTITY'==
+                    ==:VALID-LOW:==   BY ==0==
+                    ==:VALID-HIGH:==  BY ==999==.
+                 COPY "field-validate.cbl" REPLACING
+                    ==:VALID-FIELD:== BY ==nInPrice==
+                    ==:VALID-NAME:==  BY =='PRICE'==
+                    ==:VALID-LOW:==   BY ==0==
+                    ==:VALID-HIGH:==  BY ==9.99==.
+                 IF xFieldValid = 'N'
+                    DISPLAY 'REJECTED - SEE WARNING(S) ABOVE.'
+                 ELSE
+                    ADD 1 TO nLoadSub
+                    MOVE xKeyFruitIn TO xTblFruit(nLoadSub)
+                    MOVE nInQuantity TO nTblQuantity(nLoadSub)
+                    MOVE nInPrice    TO nTblPrice(nLoadSub)
+                    DISPLAY 'FRUIT ADDED.'
+                 END-IF
+              END-IF
+           END-IF.
+
+       150-UPDATE-FRUIT.
+           DISPLAY 'FRUIT NAME TO UPDATE? ' WITH NO ADVANCING.
+           ACCEPT xKeyFruitIn.
+           PERFORM 151-FIND-FRUIT.
+           IF xFoundFlag = 'y'
+              DISPLAY 'NEW QUANTITY? ' WITH NO ADVANCING
+              ACCEPT nInQuantity
+              DISPLAY 'NEW PRICE? ' WITH NO ADVANCING
+              ACCEPT nPriceEntry
+              MOVE nPriceEntry TO nInPrice
+              MOVE 'Y' TO xFieldValid
+              COPY "field-validate.cbl" REPLACING
+                 ==:VALID-FIELD:== BY ==nInQuantity==
+                 ==:VALID-NAME:==  BY =='QUANTITY'==
+                 ==:VALID-LOW:==   BY ==0==
+                 ==:VALID-HIGH:==  BY ==999==.
+              COPY "field-validate.cbl" REPLACING
+                 ==:VALID-FIELD:== BY ==nInPrice==
+                 ==:VALID-NAME:==  BY =='PRICE'==
+                 ==:VALID-LOW:==   BY ==0==
+                 ==:VALID-HIGH:==  BY ==9.99==.
+              IF xFieldValid = 'N'
+                 DISPLAY 'REJECTED - SEE WARNING(S) ABOVE.'
+              ELSE
+                 MOVE nInQuantity TO nTblQuantity(nFoundSub)
+                 MOVE nInPrice    TO nTblPrice(nFoundSub)
+                 DISPLAY 'FRUIT UPDATED.'
+              END-IF
+           ELSE
+              DISPLAY 'REJECTED - FRUIT NOT FOUND.'
+           END-IF.
+
+       151-FIND-FRUIT.
+           MOVE 'n' TO xFoundFlag.
+           PERFORM VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub
+              IF xTblFruit(nSearchSub) = xKeyFruitIn
+                 MOVE 'y' TO xFoundFlag
+                 MOVE nSearchSub TO nFoundSub
+              END-IF
+           END-PERFORM.
+
+       170-DELETE-FRUIT.
+           DISPLAY 'FRUIT NAME TO DELETE? ' WITH NO ADVANCING.
+           ACCEPT xKeyFruitIn.
+           PERFORM 151-FIND-FRUIT.
+           IF xFoundFlag = 'y'
+              PERFORM VARYING nShiftSub FROM nFoundSub BY 1
+                 UNTIL nShiftSub > nLoadSub - 1
+                 MOVE xTblFruit(nShiftSub + 1)    TO
+                    xTblFruit(nShiftSub)
+                 MOVE nTblQuantity(nShiftSub + 1) TO
+                    nTblQuantity(nShiftSub)
+                 MOVE nTblPrice(nShiftSub + 1)    TO
+                    nTblPrice(nShiftSub)
+              END-PERFORM
+              SUBTRACT 1 FROM nLoadSub
+              DISPLAY 'FRUIT DELETED.'
+           ELSE
+              DISPLAY 'REJECTED - FRUIT NOT FOUND.'
+           END-IF.
+
+       190-SAVE-FRUIT.
+           OPEN OUTPUT FRUITFILE.
+           PERFORM 191-WRITE-FRUIT VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub.
+           CLOSE FRUITFILE.
+
+       191-WRITE-FRUIT.
+           MOVE xTblFruit(nSearchSub)    TO xInFruit.
+           MOVE nTblQuantity(nSearchSub) TO nInQuantity.
+           MOVE nTblPrice(nSearchSub)    TO nInPrice.
+           WRITE xFruitRecord.
+
+      *> ==================================================
+      *> CAPITALS.TXT MAINTENANCE
+      *> ==================================================
+       400-CAP-MAINT.
+           MOVE 'Capitals.txt' TO xCapFileName.
+           ACCEPT xCapFileName FROM ENVIRONMENT 'CAPITALS_FILE'
+              ON EXCEPTION
+                 MOVE 'Capitals.txt' TO xCapFileName
+           END-ACCEPT.
+           MOVE 0 TO nLoadSub.
+           MOVE 'n' TO xEOF.
+           PERFORM 410-LOAD-CAP.
+           MOVE SPACE TO xAction.
+           PERFORM 420-CAP-MENU UNTIL xAction = 'Q' OR xAction = 'q'.
+           PERFORM 490-SAVE-CAP.
+
+       410-LOAD-CAP.
+           OPEN INPUT CAPFILE.
+           PERFORM 411-READ-CAP UNTIL xEOF = 'y'.
+           CLOSE CAPFILE.
+
+       411-READ-CAP.
+           READ CAPFILE
+              AT END
+                MOVE 'y' TO xEOF,
+              NOT AT END
+                PERFORM 412-ADD-TO-CAP-TABLE,
+           END-READ.
+
+       412-ADD-TO-CAP-TABLE.
+           ADD 1 TO nLoadSub.
+           MOVE xStateAbbrIn TO xTblStateAbbr(nLoadSub).
+           MOVE xCapNameIn   TO xTblCapName(nLoadSub).
+           MOVE nPopIn       TO nTblCapPop(nLoadSub).
+           MOVE nFoundedIn   TO nTblFounded(nLoadSub).
+           MOVE nPopRankIn   TO nTblPopRank(nLoadSub).
+
+       420-CAP-MENU.
+           DISPLAY ' '.
+           DISPLAY 'CAPITALS FILE MAINTENANCE'.
+           DISPLAY 'A=ADD  U=UPDATE  D=DELETE  Q=SAVE+QUIT'.
+           DISPLAY 'ACTION? ' WITH NO ADVANCING.
+           ACCEPT xAction.
+           EVALUATE xAction
+              WHEN 'A' WHEN 'a'
+                 PERFORM 430-ADD-CAP
+              WHEN 'U' WHEN 'u'
+                 PERFORM 450-UPDATE-CAP
+              WHEN 'D' WHEN 'd'
+                 PERFORM 470-DELETE-CAP
+              WHEN 'Q' WHEN 'q'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'INVALID ACTION, TRY AGAIN.'
+           END-EVALUATE.
+
+       430-ADD-CAP.
+           DISPLAY 'NEW STATE ABBREVIATION? ' WITH NO ADVANCING.
+           ACCEPT xKeyCapIn.
+           MOVE 'n' TO xDupFlag.
+           PERFORM VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub
+              IF xTblStateAbbr(nSearchSub) = xKeyCapIn
+                 MOVE 'y' TO xDupFlag
+              END-IF
+           END-PERFORM.
+           IF xDupFlag = 'y'
+              DISPLAY 'REJECTED - STATE ALREADY HAS A CAPITAL.'
+           ELSE
+              IF nLoadSub >= 50
+                 DISPLAY 'REJECTED - CAPITAL TABLE IS FULL.'
+              ELSE
+                 DISPLAY 'CAPITAL NAME? ' WITH NO ADVANCING
+                 ACCEPT xCapNameIn
+                 DISPLAY 'POPULATION? ' WITH NO ADVANCING
+                 ACCEPT nPopIn
+                 DISPLAY 'FOUNDED YEAR? ' WITH NO ADVANCING
+                 ACCEPT nFoundedIn
+                 DISPLAY 'POPULATION RANK? ' WITH NO ADVANCING
+                 ACCEPT nPopRankIn
+                 MOVE 'Y' TO xFieldValid
+                 COPY "field-validate.cbl" REPLACING
+                    ==:VALID-FIELD:== BY ==nPopIn==
+                    ==:VALID-NAME:==  BY =='POPULATION'==
+                    ==:VALID-LOW:==   BY ==1==
+                    ==:VALID-HIGH:==  BY ==9999999==.
+                 COPY "field-validate.cbl" REPLACING
+                    ==:VALID-FIELD:== BY ==nFoundedIn==
+                    ==:VALID-NAME:==  BY =='FOUNDED YEAR'==
+                    ==:VALID-LOW:==   BY ==1000==
+                    ==:VALID-HIGH:==  BY ==2100==.
+                 COPY "field-validate.cbl" REPLACING
+                    ==:VALID-FIELD:== BY ==nPopRankIn==
+                    ==:VALID-NAME:==  BY =='POPULATION RANK'==
+                    ==:VALID-LOW:==   BY ==1==
+                    ==:VALID-HIGH:==  BY ==50==.
+                 IF xFieldValid = 'N'
+                    DISPLAY 'REJECTED - SEE WARNING(S) ABOVE.'
+                 ELSE
+                    ADD 1 TO nLoadSub
+                    MOVE xKeyCapIn  TO xTblStateAbbr(nLoadSub)
+                    MOVE xCapNameIn TO xTblCapName(nLoadSub)
+                    MOVE nPopIn     TO nTblCapPop(nLoadSub)
+                    MOVE nFoundedIn TO nTblFounded(nLoadSub)
+                    MOVE nPopRankIn TO nTblPopRank(nLoadSub)
+                    DISPLAY 'CAPITAL ADDED.'
+                 END-IF
+              END-IF
+           END-IF.
+
+       450-UPDATE-CAP.
+           DISPLAY 'STATE ABBREVIATION TO UPDATE? ' WITH NO ADVANCING.
+           ACCEPT xKeyCapIn.
+           PERFORM 451-FIND-CAP.
+           IF xFoundFlag = 'y'
+              DISPLAY 'NEW POPULATION? ' WITH NO ADVANCING
+              ACCEPT nPopIn
+              DISPLAY 'NEW FOUNDED YEAR? ' WITH NO ADVANCING
+              ACCEPT nFoundedIn
+              DISPLAY 'NEW POPULATION RANK? ' WITH NO ADVANCING
+              ACCEPT nPopRankIn
+              MOVE 'Y' TO xFieldValid
+              COPY "field-validate.cbl" REPLACING
+                 ==:VALID-FIELD:== BY ==nPopIn==
+                 ==:VALID-NAME:==  BY =='POPULATION'==
+                 ==:VALID-LOW:==   BY ==1==
+                 ==:VALID-HIGH:==  BY ==9999999==.
+              COPY "field-validate.cbl" REPLACING
+                 ==:VALID-FIELD:== BY ==nFoundedIn==
+                 ==:VALID-NAME:==  BY =='FOUNDED YEAR'==
+                 ==:VALID-LOW:==   BY ==1000==
+                 ==:VALID-HIGH:==  BY ==2100==.
+              COPY "field-validate.cbl" REPLACING
+                 ==:VALID-FIELD:== BY ==nPopRankIn==
+                 ==:VALID-NAME:==  BY =='POPULATION RANK'==
+                 ==:VALID-LOW:==   BY ==1==
+                 ==:VALID-HIGH:==  BY ==50==.
+              IF xFieldValid = 'N'
+                 DISPLAY 'REJECTED - SEE WARNING(S) ABOVE.'
+              ELSE
+                 MOVE nPopIn     TO nTblCapPop(nFoundSub)
+                 MOVE nFoundedIn TO nTblFounded(nFoundSub)
+                 MOVE nPopRankIn TO nTblPopRank(nFoundSub)
+                 DISPLAY 'CAPITAL UPDATED.'
+              END-IF
+           ELSE
+              DISPLAY 'REJECTED - STATE NOT FOUND.'
+           END-IF.
+
+       451-FIND-CAP.
+           MOVE 'n' TO xFoundFlag.
+           PERFORM VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub
+              IF xTblStateAbbr(nSearchSub) = xKeyCapIn
+                 MOVE 'y' TO xFoundFlag
+                 MOVE nSearchSub TO nFoundSub
+              END-IF
+           END-PERFORM.
+
+       470-DELETE-CAP.
+           DISPLAY 'STATE ABBREVIATION TO DELETE? ' WITH NO ADVANCING.
+           ACCEPT xKeyCapIn.
+           PERFORM 451-FIND-CAP.
+           IF xFoundFlag = 'y'
+              PERFORM VARYING nShiftSub FROM nFoundSub BY 1
+                 UNTIL nShiftSub > nLoadSub - 1
+                 MOVE xTblStateAbbr(nShiftSub + 1) TO
+                    xTblStateAbbr(nShiftSub)
+                 MOVE xTblCapName(nShiftSub + 1)   TO
+                    xTblCapName(nShiftSub)
+                 MOVE nTblCapPop(nShiftSub + 1)    TO
+                    nTblCapPop(nShiftSub)
+                 MOVE nTblFounded(nShiftSub + 1)   TO
+                    nTblFounded(nShiftSub)
+                 MOVE nTblPopRank(nShiftSub + 1)   TO
+                    nTblPopRank(nShiftSub)
+              END-PERFORM
+              SUBTRACT 1 FROM nLoadSub
+              DISPLAY 'CAPITAL DELETED.'
+           ELSE
+              DISPLAY 'REJECTED - STATE NOT FOUND.'
+           END-IF.
+
+       490-SAVE-CAP.
+           OPEN OUTPUT CAPFILE.
+           PERFORM 491-WRITE-CAP VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub.
+           CLOSE CAPFILE.
+
+       491-WRITE-CAP.
+           MOVE xTblStateAbbr(nSearchSub) TO xStateAbbrIn.
+           MOVE xTblCapName(nSearchSub)   TO xCapNameIn.
+           MOVE nTblCapPop(nSearchSub)    TO nPopIn.
+           MOVE nTblFounded(nSearchSub)   TO nFoundedIn.
+           MOVE nTblPopRank(nSearchSub)   TO nPopRankIn.
+           WRITE xCapRecord.
+
+      *> ==================================================
+      *> STATES.TXT MAINTENANCE
+      *> ==================================================
+       700-STATE-MAINT.
+           MOVE 'States.txt' TO xStateFileName.
+           ACCEPT xStateFileName FROM ENVIRONMENT 'STATES_FILE'
+              ON EXCEPTION
+                 MOVE 'States.txt' TO xStateFileName
+           END-ACCEPT.
+           MOVE 0 TO nLoadSub.
+           MOVE 'n' TO xEOF.
+           PERFORM 710-LOAD-STATE.
+           MOVE SPACE TO xAction.
+           PERFORM 720-STATE-MENU UNTIL xAction = 'Q' OR xAction = 'q'.
+           PERFORM 790-SAVE-STATE.
+
+       710-LOAD-STATE.
+           OPEN INPUT STATEFILE.
+           PERFORM 711-READ-STATE UNTIL xEOF = 'y'.
+           CLOSE STATEFILE.
+
+       711-READ-STATE.
+           READ STATEFILE
+              AT END
+                MOVE 'y' TO xEOF,
+              NOT AT END
+                PERFORM 712-ADD-TO-STATE-TABLE,
+           END-READ.
+
+       712-ADD-TO-STATE-TABLE.
+           ADD 1 TO nLoadSub.
+           MOVE nStateNumIn  TO nTblStateNum(nLoadSub).
+           MOVE xStateAbIn   TO xTblStateAb(nLoadSub).
+           MOVE xRegCodeIn   TO xTblRegCode(nLoadSub).
+           MOVE xStateNameIn TO xTblStateName(nLoadSub).
+           MOVE nPopStIn     TO nTblStatePop(nLoadSub).
+           MOVE nAreaIn      TO nTblArea(nLoadSub).
+
+       720-STATE-MENU.
+           DISPLAY ' '.
+           DISPLAY 'STATES FILE MAINTENANCE'.
+           DISPLAY 'A=ADD  U=UPDATE  D=DELETE  Q=SAVE+QUIT'.
+           DISPLAY 'ACTION? ' WITH NO ADVANCING.
+           ACCEPT xAction.
+           EVALUATE xAction
+              WHEN 'A' WHEN 'a'
+                 PERFORM 730-ADD-STATE
+              WHEN 'U' WHEN 'u'
+                 PERFORM 750-UPDATE-STATE
+              WHEN 'D' WHEN 'd'
+                 PERFORM 770-DELETE-STATE
+              WHEN 'Q' WHEN 'q'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'INVALID ACTION, TRY AGAIN.'
+           END-EVALUATE.
+
+       730-ADD-STATE.
+           DISPLAY 'NEW STATE NUMBER? ' WITH NO ADVANCING.
+           ACCEPT nKeyStateIn.
+           MOVE 'n' TO xDupFlag.
+           PERFORM VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub
+              IF nTblStateNum(nSearchSub) = nKeyStateIn
+                 MOVE 'y' TO xDupFlag
+              END-IF
+           END-PERFORM.
+           IF xDupFlag = 'y'
+              DISPLAY 'REJECTED - STATE NUMBER ALREADY EXISTS.'
+           ELSE
+              IF nLoadSub >= 60
+                 DISPLAY 'REJECTED - STATE TABLE IS FULL.'
+              ELSE
+                 DISPLAY 'STATE ABBREVIATION? ' WITH NO ADVANCING
+                 ACCEPT xStateAbIn
+                 DISPLAY 'REGION CODE? ' WITH NO ADVANCING
+                 ACCEPT xRegCodeIn
+                 DISPLAY 'STATE NAME? ' WITH NO ADVANCING
+                 ACCEPT xStateNameIn
+                 DISPLAY 'POPULATION? ' WITH NO ADVANCING
+                 ACCEPT nPopStIn
+                 DISPLAY 'AREA? ' WITH NO ADVANCING
+                 ACCEPT nAreaIn
+                 MOVE 'Y' TO xFieldValid
+                 COPY "field-validate.cbl" REPLACING
+                    ==:VALID-FIELD:== BY ==nPopStIn==
+                    ==:VALID-NAME:==  BY =='POPULATION'==
+                    ==:VALID-LOW:==   BY ==1==
+                    ==:VALID-HIGH:==  BY ==99999999==.
+                 COPY "field-validate.cbl" REPLACING
+                    ==:VALID-FIELD:== BY ==nAreaIn==
+                    ==:VALID-NAME:==  BY =='AREA'==
+                    ==:VALID-LOW:==   BY ==1==
+                    ==:VALID-HIGH:==  BY ==999999==.
+                 IF xFieldValid = 'N'
+                    DISPLAY 'REJECTED - SEE WARNING(S) ABOVE.'
+                 ELSE
+                    ADD 1 TO nLoadSub
+                    MOVE nKeyStateIn  TO nTblStateNum(nLoadSub)
+                    MOVE xStateAbIn   TO xTblStateAb(nLoadSub)
+                    MOVE xRegCodeIn   TO xTblRegCode(nLoadSub)
+                    MOVE xStateNameIn TO xTblStateName(nLoadSub)
+                    MOVE nPopStIn     TO nTblStatePop(nLoadSub)
+                    MOVE nAreaIn      TO nTblArea(nLoadSub)
+                    DISPLAY 'STATE ADDED.'
+                 END-IF
+              END-IF
+           END-IF.
+
+       750-UPDATE-STATE.
+           DISPLAY 'STATE NUMBER TO UPDATE? ' WITH NO ADVANCING.
+           ACCEPT nKeyStateIn.
+           PERFORM 751-FIND-STATE.
+           IF xFoundFlag = 'y'
+              DISPLAY 'NEW POPULATION? ' WITH NO ADVANCING
+              ACCEPT nPopStIn
+              DISPLAY 'NEW AREA? ' WITH NO ADVANCING
+              ACCEPT nAreaIn
+              MOVE 'Y' TO xFieldValid
+              COPY "field-validate.cbl" REPLACING
+                 ==:VALID-FIELD:== BY ==nPopStIn==
+                 ==:VALID-NAME:==  BY =='POPULATION'==
+                 ==:VALID-LOW:==   BY ==1==
+                 ==:VALID-HIGH:==  BY ==99999999==.
+              COPY "field-validate.cbl" REPLACING
+                 ==:VALID-FIELD:== BY ==nAreaIn==
+                 ==:VALID-NAME:==  BY =='AREA'==
+                 ==:VALID-LOW:==   BY ==1==
+                 ==:VALID-HIGH:==  BY ==999999==.
+              IF xFieldValid = 'N'
+                 DISPLAY 'REJECTED - SEE WARNING(S) ABOVE.'
+              ELSE
+                 MOVE nPopStIn TO nTblStatePop(nFoundSub)
+                 MOVE nAreaIn  TO nTblArea(nFoundSub)
+                 DISPLAY 'STATE UPDATED.'
+              END-IF
+           ELSE
+              DISPLAY 'REJECTED - STATE NUMBER NOT FOUND.'
+           END-IF.
+
+       751-FIND-STATE.
+           MOVE 'n' TO xFoundFlag.
+           PERFORM VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub
+              IF nTblStateNum(nSearchSub) = nKeyStateIn
+                 MOVE 'y' TO xFoundFlag
+                 MOVE nSearchSub TO nFoundSub
+              END-IF
+           END-PERFORM.
+
+       770-DELETE-STATE.
+           DISPLAY 'STATE NUMBER TO DELETE? ' WITH NO ADVANCING.
+           ACCEPT nKeyStateIn.
+           PERFORM 751-FIND-STATE.
+           IF xFoundFlag = 'y'
+              PERFORM VARYING nShiftSub FROM nFoundSub BY 1
+                 UNTIL nShiftSub > nLoadSub - 1
+                 MOVE nTblStateNum(nShiftSub + 1)  TO
+                    nTblStateNum(nShiftSub)
+                 MOVE xTblStateAb(nShiftSub + 1)   TO
+                    xTblStateAb(nShiftSub)
+                 MOVE xTblRegCode(nShiftSub + 1)   TO
+                    xTblRegCode(nShiftSub)
+                 MOVE xTblStateName(nShiftSub + 1) TO
+                    xTblStateName(nShiftSub)
+                 MOVE nTblStatePop(nShiftSub + 1)  TO
+                    nTblStatePop(nShiftSub)
+                 MOVE nTblArea(nShiftSub + 1)      TO
+                    nTblArea(nShiftSub)
+              END-PERFORM
+              SUBTRACT 1 FROM nLoadSub
+              DISPLAY 'STATE DELETED.'
+           ELSE
+              DISPLAY 'REJECTED - STATE NUMBER NOT FOUND.'
+           END-IF.
+
+       790-SAVE-STATE.
+           OPEN OUTPUT STATEFILE.
+           PERFORM 791-WRITE-STATE VARYING nSearchSub FROM 1 BY 1
+              UNTIL nSearchSub > nLoadSub.
+           CLOSE STATEFILE.
+
+       791-WRITE-STATE.
+           MOVE nTblStateNum(nSearchSub)  TO nStateNumIn.
+           MOVE xTblStateAb(nSearchSub)   TO xStateAbIn.
+           MOVE xTblRegCode(nSearchSub)   TO xRegCodeIn.
+           MOVE xTblStateName(nSearchSub) TO xStateNameIn.
+           MOVE nTblStatePop(nSearchSub)  TO nPopStIn.
+           MOVE nTblArea(nSearchSub)      TO nAreaIn.
+           WRITE xStateRecIn.
