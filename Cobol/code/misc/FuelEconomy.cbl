@@ -3,30 +3,143 @@
        identification division.
        program-id. FuelCalculator.
        author. Wyatt Shanahan.
-      
+
        environment division.
-      
+       input-output section.
+       file-control.
+           select FuelInput assign to "FuelEconomy-input.txt"
+              organization is line sequential
+              file status is xInputStatus.
+           select FuelOutput assign to "FuelEconomy-output.txt"
+              organization is line sequential.
+           select SessionLog assign to "FuelCalculator-log.txt"
+              organization is line sequential
+              file status is xLogStatus.
+
        data division.
+       file section.
+       fd  FuelInput.
+       01  xFuelInputRec.
+           05  nFileMiles          pic 99999.
+           05  nFileUSGal          pic 999v9.
+
+       fd  FuelOutput.
+       01  xFuelOutputRec          pic x(40).
+
+       fd  SessionLog.
+       01  xLogRec                 pic x(70).
+
        working-storage section.
+       77 xRunMode           pic x         value "I".
+       77 xFuelEof           pic x         value "n".
        77 nInputMiles        pic 99999.
        77 nInputUSGal        pic 999v9.
        77 neOutputMPG        pic zz9.99.
-      
+       77 xLogStatus         pic xx.
+       77 xLogTimestamp      pic x(21).
+       77 xInputStatus       pic xx.
+
+       01  xFuelOutputLine.
+           05  filler              pic x(7)  value "Miles: ".
+           05  neFileMiles         pic zzzz9.
+           05  filler              pic x(11) value "  Gallons: ".
+           05  neFileUSGal         pic zz9.9.
+           05  filler              pic x(7)  value "  MPG: ".
+           05  neFileMPG           pic zz9.99.
+
        procedure division.
        000-main.
+           display " ".
+           display "RUN MODE - (I)NTERACTIVE OR (F)ILE? "
+              with no advancing.
+           accept xRunMode.
+           if xRunMode = "F" or xRunMode = "f"
+              perform 200-file-mode
+           else
+              perform 100-interactive
+           end-if.
+           stop run.
+
+       100-interactive.
            display " ".
            display "How many miles have you driven?  "
               with no advancing.
            accept nInputMiles.
-           
+
            display " ".
-           display "How many gallons were consumed?  " 
+           display "How many gallons were consumed?  "
               with no advancing.
            accept nInputUSGal.
-           
+           perform with test after until nInputUSGal > 0
+              if nInputUSGal not > 0
+                 display "Gallons must be greater than zero - "
+                    "try again: " with no advancing
+                 accept nInputUSGal
+              end-if
+           end-perform.
+
            compute neOutputMPG = nInputMiles / nInputUSGal.
            display " ".
            display "Mi/Gal: " neOutputMPG.
            display " ".
-           stop run.
-           
\ No newline at end of file
+           move nInputMiles to neFileMiles.
+           move nInputUSGal to neFileUSGal.
+           move neOutputMPG to neFileMPG.
+           perform 900-log-result.
+
+       200-file-mode.
+           open input FuelInput.
+           if xInputStatus not = "00"
+              display " "
+              display "FuelEconomy-input.txt not found - "
+                 "returning to menu."
+              display " "
+           else
+              open output FuelOutput
+              perform until xFuelEof = "y"
+                 read FuelInput
+                    at end
+                       move "y" to xFuelEof
+                    not at end
+                       perform 210-compute-row
+                 end-read
+              end-perform
+              close FuelInput
+              close FuelOutput
+              display " "
+              display "Batch run complete - see FuelEconomy-output.txt"
+              display " "
+           end-if.
+
+       210-compute-row.
+           if nFileUSGal not > 0
+              move nFileMiles to neFileMiles
+              move nFileUSGal to neFileUSGal
+              move zeros to neFileMPG
+              move xFuelOutputLine to xFuelOutputRec
+              write xFuelOutputRec
+           else
+              compute neOutputMPG = nFileMiles / nFileUSGal
+              move nFileMiles to neFileMiles
+              move nFileUSGal to neFileUSGal
+              move neOutputMPG to neFileMPG
+              move xFuelOutputLine to xFuelOutputRec
+              write xFuelOutputRec
+              perform 900-log-result
+           end-if.
+
+       900-log-result.
+           open extend SessionLog.
+           if xLogStatus not = "00"
+              open output SessionLog
+           end-if.
+           move function current-date to xLogTimestamp.
+           move spaces to xLogRec.
+           string xLogTimestamp delimited by size
+              " " delimited by size
+              xFuelOutputLine delimited by size
+              into xLogRec
+              on overflow continue
+           end-string.
+           write xLogRec.
+           close SessionLog.
