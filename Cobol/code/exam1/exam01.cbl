@@ -1,29 +1,150 @@
-      *> A program to convert US Dollars to Mexican Pesos
-	  *> At the time of writing, 1.00 USD = 19.98654 MXN
-       identification division.
-       program-id. PesoConverter.
-	   author. Wyatt Shanahan.
-
-       environment division.
-
-       data division.
-      * When writing this program, I was unsure how many digits
-      * were necessary, so I guessed and gave the amt below
-       working-storage section.
-       77 nUSDollars pic 999999999v99.
-       77 neMXPesos pic $$$,$$$,$$$,$$9.99.
-       
-       procedure division.
-       000-main.
-           display " ".
-           display "Welcome to the currency converter.".
-           display " ".
-           display "Enter a US Dollar amount to convert: " 
-              with no advancing.
-           accept nUSDollars.
-           compute neMXPesos = nUSDollars * 19.98654.
-           display "That amount in Mexican Pesos is: " neMXPesos.
-           display " ".
-           display "Thanks for using the service. Safe travels!".
-           display " ".
-           stop run.
+      *> A program to convert US Dollars to Mexican Pesos
+	  *> Exchange rate used to default to a hardcoded 19.98654 - it
+      *> now comes from PesoConverter-rate.txt when present, with an
+      *> ACCEPT prompt to override it for the current run.
+       identification division.
+       program-id. PesoConverter.
+	   author. Wyatt Shanahan.
+
+       environment division.
+       input-output section.
+       file-control.
+           select RateFile assign to "PesoConverter-rate.txt"
+              organization is line sequential
+              file status is xRateStatus.
+           select SessionLog assign to "PesoConverter-log.txt"
+              organization is line sequential
+              file status is xLogStatus.
+
+       data division.
+       file section.
+       fd  RateFile.
+       01  xRateRec            pic x(10).
+
+       fd  SessionLog.
+       01  xLogRec             pic x(70).
+
+      * When writing this program, I was unsure how many digits
+      * were necessary, so I guessed and gave the amt below
+       working-storage section.
+       77 nUSDollars pic 999999999v99.
+       77 neMXPesos pic $$$,$$$,$$$,$$9.99.
+       77 nMXPesos pic 999999999v99.
+       77 neUSDollars pic $$$,$$$,$$$,$$9.99.
+       77 nExchangeRate pic 99v99999 value 19.98654.
+       77 neExchangeRate pic z9.99999.
+       77 xRateStatus pic xx.
+       77 xRateInput pic x(10).
+       77 xDirection pic x value "D".
+       77 xLogStatus pic xx.
+       77 xLogTimestamp pic x(21).
+       77 xLogBody pic x(60).
+
+       procedure division.
+       000-main.
+           perform 050-get-rate.
+           display " ".
+           display "Welcome to the currency converter.".
+           display " ".
+           display "CONVERT (D)OLLARS TO PESOS OR (P)ESOS TO "
+              "DOLLARS? " with no advancing.
+           accept xDirection.
+           if xDirection = "P" or xDirection = "p"
+              perform 100-pesos-to-dollars
+           else
+              perform 110-dollars-to-pesos
+           end-if.
+           display " ".
+           display "Thanks for using the service. Safe travels!".
+           display " ".
+           stop run.
+
+       100-pesos-to-dollars.
+           display " ".
+           display "Enter a Mexican Peso amount to convert: "
+              with no advancing.
+           accept nMXPesos.
+           perform with test after until nMXPesos > 0
+              if nMXPesos not > 0
+                 display "Amount must be greater than zero - "
+                    "try again: " with no advancing
+                 accept nMXPesos
+              end-if
+           end-perform.
+           compute neUSDollars = nMXPesos / nExchangeRate.
+           display "That amount in US Dollars is: " neUSDollars.
+           move nMXPesos to neMXPesos.
+           move spaces to xLogBody.
+           string "MXN " delimited by size
+              neMXPesos delimited by size
+              " -> USD " delimited by size
+              neUSDollars delimited by size
+              into xLogBody
+              on overflow continue
+           end-string.
+           perform 900-log-result.
+
+       110-dollars-to-pesos.
+           display " ".
+           display "Enter a US Dollar amount to convert: "
+              with no advancing.
+           accept nUSDollars.
+           perform with test after until nUSDollars > 0
+              if nUSDollars not > 0
+                 display "Amount must be greater than zero - "
+                    "try again: " with no advancing
+                 accept nUSDollars
+              end-if
+           end-perform.
+           compute neMXPesos = nUSDollars * nExchangeRate.
+           display "That amount in Mexican Pesos is: " neMXPesos.
+           move nUSDollars to neUSDollars.
+           move spaces to xLogBody.
+           string "USD " delimited by size
+              neUSDollars delimited by size
+              " -> MXN " delimited by size
+              neMXPesos delimited by size
+              into xLogBody
+              on overflow continue
+           end-string.
+           perform 900-log-result.
+
+       900-log-result.
+           open extend SessionLog.
+           if xLogStatus not = "00"
+              open output SessionLog
+           end-if.
+           move function current-date to xLogTimestamp.
+           move spaces to xLogRec.
+           string xLogTimestamp delimited by size
+              " " delimited by size
+              xLogBody delimited by size
+              into xLogRec
+              on overflow continue
+           end-string.
+           write xLogRec.
+           close SessionLog.
+
+       050-get-rate.
+           open input RateFile.
+           if xRateStatus = "00"
+              read RateFile
+                 at end
+                    continue
+                 not at end
+                    compute nExchangeRate =
+                       function numval(function trim(xRateRec))
+              end-read
+              close RateFile
+           end-if.
+           move nExchangeRate to neExchangeRate.
+           display " ".
+           display "Current exchange rate: " neExchangeRate
+              " MXN per USD".
+           display "Press Enter to keep it, or type a new rate: "
+              with no advancing.
+           accept xRateInput.
+           if xRateInput not = spaces
+              compute nExchangeRate =
+                 function numval(function trim(xRateInput))
+           end-if.
