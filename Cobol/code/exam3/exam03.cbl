@@ -6,9 +6,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        
-           SELECT INFILE ASSIGN TO 'MSFastFood.txt'
+           SELECT INFILE ASSIGN TO DYNAMIC xInfileName
              ORGANIZATION IS LINE SEQUENTIAL.
-             
+           SELECT CSVFILE ASSIGN TO "exam03-export.csv"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -18,7 +20,11 @@
            05 xCatIn         pic X(20).
            05 xNameIn        pic X(20).
            05 nNumLocsIn     pic 999.
-           
+
+       FD CSVFILE.
+       01 xCsvLine       PIC X(120).
+
+
               WORKING-STORAGE SECTION.
        77 xEOF       PIC X  VALUE 'n'.
        77 nLoadSub   PIC 99 VALUE 0.
@@ -26,14 +32,28 @@
        77 nLocCount  PIC 999 VALUE 0.
        77 nElCnt  PIC 9(9) VALUE 0.  *> count restaurants in cat
        77 xOldCat    PIC X(20).
-       
-       01 xOUTPUTHEADING. 
+       77 xCatFilter PIC X(20) VALUE SPACES.
+       77 xInfileName PIC X(100).
+       77 xAuditDetail PIC X(80) VALUE SPACES.
+       77 xAuditProgName   PIC X(20) VALUE "exam03".
+       77 xAuditEventStart PIC X(8)  VALUE "START".
+       77 xAuditEventEnd   PIC X(8)  VALUE "END".
+       77 xCsvChoice       PIC X    VALUE 'N'. *> Y = also write CSV export
+       77 xParmCat         PIC X(20) VALUE SPACES. *> PARM override for
+       77 xParmCsv         PIC X(1)  VALUE SPACES. *> unattended runs
+       77 nReadCnt      PIC 9(9) VALUE 0. *> record-count reconciliation
+       77 nPrintCnt     PIC 9(9) VALUE 0.
+           COPY "report-breakcheck-ws.cbl".
+
+       01 xOUTPUTHEADING.
           05 FILLER  PIC X(4)   VALUE 'RANK'.
           05 FILLER  PIC X(6)    VALUE SPACES.
           05 FILLER  PIC X(10)   VALUE 'RESTAURANT'.
           05 FILLER  PIC X(10)    VALUE SPACES.
           05 FILLER  PIC X(9)    VALUE 'LOCATIONS'.
-          
+
+           COPY "report-ruleline.cbl".
+
        01 xOUTPUTDETAIL. 
           05 neRankOut       pic z9.
           05 FILLER          PIC X(8)      VALUE SPACES.
@@ -51,32 +71,74 @@
           05 FILLER     PIC X(18)   VALUE ' average locations'.        
           
        01 xFoodTable.
-          05  xFoodElement OCCURS 33 TIMES.
+          05  xFoodElement OCCURS 1 TO 33 TIMES DEPENDING ON nLoadSub.
+              *> DEPENDING ON nLoadSub so 130-SORT only sorts the
+              *> elements actually loaded, not the unused remainder
               10 nRankEl        pic 9(2).
               10 xCatEl         pic X(20).
               10 xNameEl        pic X(20).
               10 nNumLocsEl     pic 999.
 
+       01 xCsvHeading.
+          05 FILLER  PIC X(40)     VALUE
+             "RANK,RESTAURANT,LOCATIONS".
+
        PROCEDURE DIVISION.
           000-MAIN.
+              CALL "writeAuditLog" USING xAuditProgName
+                 xAuditEventStart xAuditDetail.
               PERFORM 100-INITIALISATION.
+              PERFORM 150-SELECT-CATEGORY.
               PERFORM 200-PROCESS.
               PERFORM 300-TERMINATION.
               STOP RUN.
-           
+
           100-INITIALISATION.
+              MOVE 'MSFastFood.txt' TO xInfileName.
+              ACCEPT xInfileName FROM ENVIRONMENT 'FASTFOOD_FILE'
+                 ON EXCEPTION
+                    MOVE 'MSFastFood.txt' TO xInfileName
+              END-ACCEPT.
               OPEN INPUT INFILE.
               PERFORM 110-LOAD-DATA UNTIL xEOF = 'y'.
               CLOSE INFILE.
               PERFORM 130-SORT.
               DISPLAY xOUTPUTHEADING.
+              DISPLAY xRptRuleLine(1:30).
               DISPLAY ' '.
-              
+
+          150-SELECT-CATEGORY.
+              ACCEPT xParmCat FROM ENVIRONMENT 'FASTFOOD_CATEGORY'
+                 ON EXCEPTION MOVE SPACES TO xParmCat
+              END-ACCEPT.
+              IF xParmCat NOT = SPACES
+                 MOVE xParmCat TO xCatFilter
+              ELSE
+                 DISPLAY 'Category filter? (blank = all categories) '
+                    WITH NO ADVANCING
+                 ACCEPT xCatFilter
+              END-IF.
+              ACCEPT xParmCsv FROM ENVIRONMENT 'FASTFOOD_CSV'
+                 ON EXCEPTION MOVE SPACES TO xParmCsv
+              END-ACCEPT.
+              IF xParmCsv NOT = SPACES
+                 MOVE xParmCsv TO xCsvChoice
+              ELSE
+                 DISPLAY 'Write CSV export? (Y/N) ' WITH NO ADVANCING
+                 ACCEPT xCsvChoice
+              END-IF.
+              IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+                 OPEN OUTPUT CSVFILE
+                 MOVE xCsvHeading TO xCsvLine
+                 WRITE xCsvLine
+              END-IF.
+
           110-LOAD-DATA.
            READ INFILE
               AT END
                  MOVE 'y' TO xEOF,
               NOT AT END
+                 ADD 1 TO nReadCnt
                  PERFORM 120-ADD-EL,
            END-READ.
            
@@ -88,32 +150,54 @@
             MOVE nNumLocsIn TO nNumLocsEl(nLoadSub).
             
          130-SORT.
-            SORT xFoodElement ON ASCENDING KEY nRankEl.
-            SORT xFoodElement ON ASCENDING KEY xCatEl.
+            SORT xFoodElement
+               ON ASCENDING KEY xCatEl
+               ON ASCENDING KEY nRankEl.
             
          200-PROCESS.
             PERFORM 210-OUTPUT-EL VARYING nProcSub FROM 1 BY 1
                UNTIL nProcSub>nLoadSub.
             
-         210-OUTPUT-EL. 
-            IF nElCnt = 0
-              MOVE xCatEl(nProcSub) TO xOldCat,
-            END-IF.
-            IF xCatEl(nProcSub) NOT = xOldCat
-              PERFORM 220-CONTROL,
+         210-OUTPUT-EL.
+            IF xCatFilter = SPACES OR xCatEl(nProcSub) = xCatFilter
+               COPY "report-breakcheck.cbl" REPLACING
+                  ==:BREAK-KEY:==  BY ==xCatEl(nProcSub)==
+                  ==:BREAK-SAVE:== BY ==xOldCat==
+                  ==:BREAK-PARA:== BY ==220-CONTROL==.
+               ADD 1 TO nElCnt
+               ADD 1 TO nPrintCnt
+               MOVE nRankEl(nProcSub) TO neRankOut
+               MOVE xNameEl(nProcSub) TO xNameOut
+               MOVE nNumLocsEl(nProcSub) TO neNumLocsOut
+               ADD nNumLocsEl(nProcSub) TO nLocCount
+               DISPLAY  xOUTPUTDETAIL
+               IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+                  PERFORM 211-WRITE-CSV-DETAIL
+               END-IF
             END-IF.
-            ADD 1 TO nElCnt.
-            MOVE nRankEl(nProcSub) TO neRankOut.
-            MOVE xNameEl(nProcSub) TO xNameOut.
-            MOVE nNumLocsEl(nProcSub) TO neNumLocsOut.
-            ADD nNumLocsEl(nProcSub) TO nLocCount.
-            DISPLAY  xOUTPUTDETAIL.
-         
+
+         211-WRITE-CSV-DETAIL.
+            MOVE SPACES TO xCsvLine.
+            STRING
+               FUNCTION TRIM(neRankOut) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(xNameOut) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(neNumLocsOut) DELIMITED BY SIZE
+               INTO xCsvLine
+               ON OVERFLOW CONTINUE
+            END-STRING.
+            WRITE xCsvLine.
+
          220-CONTROL.
            MOVE xOldCat TO xCatOut.
            MOVE xCatEl(nProcSub) TO xOldCat.
            MOVE nLocCount TO neLocCount.
-           COMPUTE neAvgLocs = nLocCount / nElCnt.
+           IF nElCnt = 0
+              MOVE 0 TO neAvgLocs
+           ELSE
+              COMPUTE neAvgLocs = nLocCount / nElCnt
+           END-IF.
            DISPLAY ' '.
            DISPLAY xControl.
            DISPLAY ' '.
@@ -121,3 +205,19 @@
          
          300-TERMINATION.
           PERFORM 220-CONTROL.
+          IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+             CLOSE CSVFILE
+          END-IF.
+          DISPLAY "records read=" nReadCnt " loaded=" nLoadSub
+             " printed=" nPrintCnt.
+          STRING "read=" DELIMITED BY SIZE
+             nReadCnt DELIMITED BY SIZE
+             " loaded=" DELIMITED BY SIZE
+             nLoadSub DELIMITED BY SIZE
+             " printed=" DELIMITED BY SIZE
+             nPrintCnt DELIMITED BY SIZE
+             INTO xAuditDetail
+             ON OVERFLOW CONTINUE
+          END-STRING.
+          CALL "writeAuditLog" USING xAuditProgName xAuditEventEnd
+             xAuditDetail.
