@@ -1,111 +1,297 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAPITALS-01. *> CAPITALS TABLE
-       AUTHOR. WYATT SHANAHAN.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       
-           SELECT INFILE ASSIGN TO 'Capitals.txt'
-             ORGANIZATION IS LINE SEQUENTIAL.
-             
-       DATA DIVISION.
-       FILE SECTION.
-       
-       FD INFILE.
-       01  xCapitalRecord.
-           05 xStateAbbrIn   pic X(2).
-           05 xCapNameIn     pic X(14).
-           05 nPopIn         pic 9(7).
-           05 nFoundedIn     pic 9(4).
-           05 nPopRankIn     pic 99.
-
-       WORKING-STORAGE SECTION.
-       77 xEOF       PIC X  VALUE 'n'.
-       77 nLoadInc   PIC 99 VALUE 0.
-       77 nProcInc   PIC 99 VALUE 0.
-       77 nFilter    PIC s9999999.
-       77 nCapCnt    PIC 99 VALUE 0.
-       77 neCapCnt   PIC z9 VALUE 0.
-       
-       01 xOUTPUTHEADING.
-          05 FILLER  PIC XXX     VALUE '   '.
-          05 FILLER  PIC X(7)    VALUE 'Capital'.
-          05 FILLER  PIC X(12)   VALUE SPACES.
-          05 FILLER  PIC X(12)   VALUE 'Population  '.
-          05 FILLER  PIC X(9)    VALUE 'Founded  '.
-          05 FILLER  PIC XXXX    VALUE 'Rank'.
-          
-       01 xOUTPUTDETAIL. *> do this, consider formatting necessary
-          05 FILLER          PIC X(5) VALUE SPACES.    
-          05 xCityStateOUT   PIC x(18).
-          05 FILLER          PIC XX      VALUE SPACES.
-          05 nePopOut        PIC 9(7).
-          05 FILLER          PIC XXXX      VALUE SPACES.
-          05 neFoundedOut    PIC 9999.
-          05 FILLER          PIC XXXXX      VALUE SPACES.
-          05 neRankOut       PIC 9.
-          
-       01 xCapitalTable.
-          05  xCapitalElement OCCURS 50 TIMES.
-              10 xStateAbbrEL   pic X(2).
-              10 xCapNameEL     pic X(14).
-              10 nPopEL         pic 9(7).
-              10 nFoundedEL     pic 9(4).
-              10 nPopRankEL     pic 99.
-
-       PROCEDURE DIVISION.
-       000-MAIN.
-           PERFORM 100-INITIALISATION.
-           PERFORM 200-REPORT.
-           PERFORM 300-TERMINATION.
-           STOP RUN.
-           
-       100-INITIALISATION.
-           OPEN INPUT INFILE.
-           PERFORM 110-NXT-RCD UNTIL xEOF = 'y'.
-           CLOSE INFILE.
-           
-       110-NXT-RCD.
-           READ INFILE
-              AT END
-                 MOVE 'y' TO xEOF,
-              NOT AT END
-                 PERFORM 120-ADD-RCD,
-           END-READ.
-       
-       120-ADD-RCD.
-           ADD 1 TO nLoadInc.
-           MOVE xStateAbbrIn TO xStateAbbrEL(nLoadInc).
-           MOVE xCapNameIn TO xCapNameEL(nLoadInc).
-           MOVE nPopIn TO nPopEL(nLoadInc).
-           MOVE nFoundedIn TO nFoundedEL(nLoadInc).
-           MOVE nPopRankIn TO nPopRankEL(nLoadInc).
-       
-       200-REPORT.
-           DISPLAY " ".
-           DISPLAY "Min population to search for? " WITH NO ADVANCING.
-           ACCEPT nFilter.
-           DISPLAY " ".
-           DISPLAY xOUTPUTHEADING.
-           PERFORM 210-FILTER VARYING nProcInc FROM 1 BY 1 UNTIL
-              nProcInc > nLoadInc.
-           
-       210-FILTER.
-           IF (nFilter) <= FUNCTION NUMVAL(nPopEL(nProcInc))
-              ADD 1 to nCapCnt,
-              MOVE nPopEL(nProcInc) TO nePopOut,
-              MOVE nFoundedEL(nProcInc) TO neFoundedOut,
-              MOVE nPopRankEL(nProcInc) to neRankOut,
-              MOVE FUNCTION CONCATENATE(FUNCTION TRIM
-                     (xCapNameEL(nProcInc)), ", ", 
-                     xStateAbbrEL(nProcInc)) TO xCityStateOUT,
-              DISPLAY xOUTPUTDETAIL,
-            END-IF.
-       
-       300-TERMINATION.
-           MOVE nCapCnt to neCapCnt.
-           DISPLAY " ".
-           MOVE nCapCnt to neCapCnt.
-           DISPLAY "Number of Capitals Processed: " neCapCnt.
-           DISPLAY " ".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPITALS-01. *> CAPITALS TABLE
+       AUTHOR. WYATT SHANAHAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT INFILE ASSIGN TO DYNAMIC xInfileName
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATEFILE ASSIGN TO DYNAMIC xStatefileName
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSVFILE ASSIGN TO "Capitals-01-export.csv"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE.
+       01  xCapitalRecord.
+           05 xStateAbbrIn   pic X(2).
+           05 xCapNameIn     pic X(14).
+           05 nPopIn         pic 9(7).
+           05 nFoundedIn     pic 9(4).
+           05 nPopRankIn     pic 99.
+
+       FD STATEFILE. *> joined on state abbrev to pull state density in
+       01  xStateJoinRec.
+           05 nJnStateNum    pic 9(2).
+           05 xJnStateAb     pic X(2).
+           05 xJnRegCode     pic X.
+           05 xJnStateName   pic X(20).
+           05 nJnPop         pic 9(8).
+           05 nJnArea        pic 9(6).
+
+       FD CSVFILE.
+       01 xCsvLine          PIC X(120).
+
+       *> END WORK
+       WORKING-STORAGE SECTION.
+       77 xEOF       PIC X  VALUE 'n'.
+       77 nLoadInc   PIC 99 VALUE 0.
+       77 nProcInc   PIC 99 VALUE 0.
+       77 nReadCnt   PIC 99 VALUE 0. *> record-count reconciliation
+       77 nPrintCnt  PIC 99 VALUE 0.
+       77 nFilter      PIC 9(7) VALUE 0. *> min population floor
+       77 nMaxPopFilt  PIC 9(7) VALUE 0.
+       77 nMinFounded  PIC 9(4) VALUE 0.
+       77 nMaxFounded  PIC 9(4) VALUE 0.
+       77 xStFileEOF   PIC X    VALUE 'n'.
+       77 nStSearchSub PIC 99   VALUE 0.
+       77 xInfileName    PIC X(100).
+       77 xStatefileName PIC X(100).
+       77 xAuditDetail   PIC X(80) VALUE SPACES.
+       77 xAuditProgName   PIC X(20) VALUE "CAPITALS-01".
+       77 xAuditEventStart PIC X(8)  VALUE "START".
+       77 xAuditEventEnd   PIC X(8)  VALUE "END".
+       77 xCsvChoice       PIC X    VALUE 'N'. *> Y = also write CSV export
+       77 neCsvPopOut      PIC Z(6)9 VALUE 0.  *> comma-free for CSV
+       77 xParmMinPop    PIC X(7) VALUE SPACES. *> PARM overrides for
+       77 xParmMaxPop    PIC X(7) VALUE SPACES. *> unattended runs -
+       77 xParmMinFound  PIC X(4) VALUE SPACES. *> env var set skips
+       77 xParmMaxFound  PIC X(4) VALUE SPACES. *> the matching ACCEPT
+       77 xParmCsv       PIC X(1) VALUE SPACES.
+
+       01 xOUTPUTHEADING.
+          05 FILLER  PIC X(3)    VALUE 'ST '.
+          05 FILLER  PIC XX      VALUE SPACES.
+          05 FILLER  PIC X(14)   VALUE 'CAPITAL'.
+          05 FILLER  PIC XX      VALUE SPACES.
+          05 FILLER  PIC X(10)   VALUE 'POPULATION'.
+          05 FILLER  PIC XX      VALUE SPACES.
+          05 FILLER  PIC X(7)    VALUE 'FOUNDED'.
+          05 FILLER  PIC XX      VALUE SPACES.
+          05 FILLER  PIC X(4)    VALUE 'RANK'.
+          05 FILLER  PIC XX      VALUE SPACES.
+          05 FILLER  PIC X(8)    VALUE 'ST DENS.'.
+
+           COPY "report-ruleline.cbl".
+
+       01 xOUTPUT.
+          05 xAbbrOut      PIC X(2).
+          05 FILLER        PIC XX      VALUE SPACES.
+          05 xCapNameOut   PIC X(14).
+          05 FILLER        PIC XX      VALUE SPACES.
+          05 nePopOut      PIC zzz,zz9.
+          05 FILLER        PIC XXX     VALUE SPACES.
+          05 neFoundedOut  PIC 9999.
+          05 FILLER        PIC XXXX    VALUE SPACES.
+          05 nePopRankOut  PIC z9.
+          05 FILLER        PIC XXXX    VALUE SPACES.
+          05 neDensOut     PIC zzz9.99.
+
+       01 xCapitalTable.
+          05  xCapitalElement OCCURS 50 TIMES.
+              10 xStateAbbrEL   pic X(2).
+              10 xCapNameEL     pic X(14).
+              10 nPopEL         pic 9(7).
+              10 nFoundedEL     pic 9(4).
+              10 nPopRankEL     pic 99.
+              10 nDensityEL     pic 9(4)v99 VALUE 0.
+
+       01 xCsvHeading.
+          05 FILLER  PIC X(60)     VALUE
+             "STATE,CAPITAL,POPULATION,FOUNDED,POPRANK,DENSITY".
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           CALL "writeAuditLog" USING xAuditProgName xAuditEventStart
+              xAuditDetail.
+           PERFORM 100-INITIALISATION.
+           PERFORM 200-REPORT.
+           PERFORM 300-TERMINATION.
+           STOP RUN.
+
+       100-INITIALISATION.
+           MOVE 'Capitals.txt' TO xInfileName.
+           ACCEPT xInfileName FROM ENVIRONMENT 'CAPITALS_FILE'
+              ON EXCEPTION
+                 MOVE 'Capitals.txt' TO xInfileName
+           END-ACCEPT.
+           MOVE 'States.txt' TO xStatefileName.
+           ACCEPT xStatefileName FROM ENVIRONMENT 'STATES_FILE'
+              ON EXCEPTION
+                 MOVE 'States.txt' TO xStatefileName
+           END-ACCEPT.
+           OPEN INPUT INFILE.
+           PERFORM 110-NXT-RCD UNTIL xEOF = 'y'.
+           CLOSE INFILE.
+           PERFORM 130-LOAD-STATES.
+           DISPLAY xOUTPUTHEADING.
+           DISPLAY xRptRuleLine(1:56).
+           DISPLAY ' '.
+
+       130-LOAD-STATES. *> joins state density onto the capital table
+           OPEN INPUT STATEFILE.
+           PERFORM 140-READ-STATE UNTIL xStFileEOF = 'y'.
+           CLOSE STATEFILE.
+
+       140-READ-STATE.
+           READ STATEFILE
+              AT END
+                 MOVE 'y' TO xStFileEOF,
+              NOT AT END
+                 PERFORM 150-MATCH-STATE,
+           END-READ.
+
+       150-MATCH-STATE.
+           PERFORM VARYING nStSearchSub FROM 1 BY 1
+              UNTIL nStSearchSub > nLoadInc
+              IF xStateAbbrEL(nStSearchSub) = xJnStateAb
+                 COMPUTE nDensityEL(nStSearchSub) = nJnPop / nJnArea
+              END-IF
+           END-PERFORM.
+
+       110-NXT-RCD.
+           READ INFILE
+              AT END
+                 MOVE 'y' TO xEOF,
+              NOT AT END
+                 ADD 1 TO nReadCnt
+                 PERFORM 120-ADD-RCD,
+           END-READ.
+
+       120-ADD-RCD.
+           ADD 1 TO nLoadInc.
+           MOVE xStateAbbrIn TO xStateAbbrEL(nLoadInc).
+           MOVE xCapNameIn TO xCapNameEL(nLoadInc).
+           MOVE nPopIn TO nPopEL(nLoadInc).
+           MOVE nFoundedIn TO nFoundedEL(nLoadInc).
+           MOVE nPopRankIn TO nPopRankEL(nLoadInc).
+
+       200-REPORT.
+           DISPLAY " ".
+           ACCEPT xParmMinPop FROM ENVIRONMENT 'CAPITALS_MIN_POP'
+              ON EXCEPTION MOVE SPACES TO xParmMinPop
+           END-ACCEPT.
+           IF xParmMinPop NOT = SPACES
+              MOVE xParmMinPop TO nFilter
+           ELSE
+              DISPLAY "Min population to search for? (0 for none) "
+                 WITH NO ADVANCING
+              ACCEPT nFilter
+           END-IF.
+           ACCEPT xParmMaxPop FROM ENVIRONMENT 'CAPITALS_MAX_POP'
+              ON EXCEPTION MOVE SPACES TO xParmMaxPop
+           END-ACCEPT.
+           IF xParmMaxPop NOT = SPACES
+              MOVE xParmMaxPop TO nMaxPopFilt
+           ELSE
+              DISPLAY "Max population to search for? (0 for none) "
+                 WITH NO ADVANCING
+              ACCEPT nMaxPopFilt
+           END-IF.
+           IF nMaxPopFilt = 0
+              MOVE 9999999 TO nMaxPopFilt
+           END-IF.
+           ACCEPT xParmMinFound FROM ENVIRONMENT 'CAPITALS_MIN_FOUNDED'
+              ON EXCEPTION MOVE SPACES TO xParmMinFound
+           END-ACCEPT.
+           IF xParmMinFound NOT = SPACES
+              MOVE xParmMinFound TO nMinFounded
+           ELSE
+              DISPLAY "Earliest founding year? (0 for none) "
+                 WITH NO ADVANCING
+              ACCEPT nMinFounded
+           END-IF.
+           ACCEPT xParmMaxFound FROM ENVIRONMENT 'CAPITALS_MAX_FOUNDED'
+              ON EXCEPTION MOVE SPACES TO xParmMaxFound
+           END-ACCEPT.
+           IF xParmMaxFound NOT = SPACES
+              MOVE xParmMaxFound TO nMaxFounded
+           ELSE
+              DISPLAY "Latest founding year? (0 for none) "
+                 WITH NO ADVANCING
+              ACCEPT nMaxFounded
+           END-IF.
+           IF nMaxFounded = 0
+              MOVE 9999 TO nMaxFounded
+           END-IF.
+           ACCEPT xParmCsv FROM ENVIRONMENT 'CAPITALS_CSV'
+              ON EXCEPTION MOVE SPACES TO xParmCsv
+           END-ACCEPT.
+           IF xParmCsv NOT = SPACES
+              MOVE xParmCsv TO xCsvChoice
+           ELSE
+              DISPLAY "Write CSV export? (Y/N) " WITH NO ADVANCING
+              ACCEPT xCsvChoice
+           END-IF.
+           IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+              OPEN OUTPUT CSVFILE
+              MOVE xCsvHeading TO xCsvLine
+              WRITE xCsvLine
+           END-IF.
+           PERFORM 210-FILTER VARYING nProcInc FROM 1 BY 1 UNTIL
+              nProcInc > nLoadInc.
+
+       210-FILTER.
+           IF nPopEL(nProcInc) NOT < nFilter
+              AND nPopEL(nProcInc) NOT > nMaxPopFilt
+              AND nFoundedEL(nProcInc) NOT < nMinFounded
+              AND nFoundedEL(nProcInc) NOT > nMaxFounded
+              PERFORM 220-PRINT
+           END-IF.
+
+       220-PRINT.
+           MOVE xStateAbbrEL(nProcInc) TO xAbbrOut.
+           MOVE xCapNameEL(nProcInc) TO xCapNameOut.
+           MOVE nPopEL(nProcInc) TO nePopOut.
+           MOVE nFoundedEL(nProcInc) TO neFoundedOut.
+           MOVE nPopRankEL(nProcInc) TO nePopRankOut.
+           MOVE nDensityEL(nProcInc) TO neDensOut.
+           ADD 1 TO nPrintCnt.
+           DISPLAY xOUTPUT.
+           IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+              PERFORM 221-WRITE-CSV-DETAIL
+           END-IF.
+
+       221-WRITE-CSV-DETAIL.
+           MOVE SPACES TO xCsvLine.
+           MOVE nPopEL(nProcInc) TO neCsvPopOut.
+           STRING
+              FUNCTION TRIM(xAbbrOut) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(xCapNameOut) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neCsvPopOut) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neFoundedOut) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(nePopRankOut) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(neDensOut) DELIMITED BY SIZE
+              INTO xCsvLine
+              ON OVERFLOW CONTINUE
+           END-STRING.
+           WRITE xCsvLine.
+
+       300-TERMINATION.
+           IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+              CLOSE CSVFILE
+           END-IF.
+           DISPLAY ' '.
+           DISPLAY 'END OF CAPITALS REPORT.'.
+           DISPLAY "records read=" nReadCnt " loaded=" nLoadInc
+              " printed=" nPrintCnt.
+           STRING "read=" DELIMITED BY SIZE
+              nReadCnt DELIMITED BY SIZE
+              " loaded=" DELIMITED BY SIZE
+              nLoadInc DELIMITED BY SIZE
+              " printed=" DELIMITED BY SIZE
+              nPrintCnt DELIMITED BY SIZE
+              INTO xAuditDetail
+              ON OVERFLOW CONTINUE
+           END-STRING.
+           CALL "writeAuditLog" USING xAuditProgName xAuditEventEnd
+              xAuditDetail.
