@@ -1,25 +1,43 @@
-	IDENTIFICATION DIVISION.
-       PROGRAM-ID. Assignment-07.
-       
-       ENVIRONMENT DIVISION.
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           
-           77 xNewLine PIC X VALUE x"0a".
-           
-       PROCEDURE DIVISION.
-          000-MAIN.
-           DISPLAY "Content-type: text/html", xNewLine.
-           DISPLAY "<!doctype html>".
-           DISPLAY "<html lang = 'en'><head>".
-           DISPLAY "<link rel='stylesheet' href='style.css'>".
-           DISPLAY "<title>Web-01.cbl</title>".
-           DISPLAY "</head>".
-           DISPLAY "<H1>Hello, World!</H1>".
-           DISPLAY "<video id='goose' controls  loop autoplay>".
-           DISPLAY "<source src='newgeese.mp4' type='audio/mp4'>".
-           DISPLAY "</video>".
-           DISPLAY "</font>".
-           DISPLAY "</body>".
-           DISPLAY "</html>".
-           STOP RUN.
+	IDENTIFICATION DIVISION.
+       PROGRAM-ID. Assignment-07.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ContentFile ASSIGN TO "Assignment-07-content.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+
+           FD  ContentFile.
+           01  xContentIn.
+               05  xTitleIn          PIC X(40).
+               05  xHeadingIn        PIC X(60).
+               05  xMediaIn          PIC X(30).
+
+           WORKING-STORAGE SECTION.
+
+           77 xNewLine PIC X VALUE x"0a".
+
+       PROCEDURE DIVISION.
+          000-MAIN.
+           OPEN INPUT ContentFile.
+           READ ContentFile.
+           CLOSE ContentFile.
+
+           DISPLAY "Content-type: text/html", xNewLine.
+           DISPLAY "<!doctype html>".
+           DISPLAY "<html lang = 'en'><head>".
+           DISPLAY "<link rel='stylesheet' href='style.css'>".
+           DISPLAY "<title>" FUNCTION TRIM(xTitleIn) "</title>".
+           DISPLAY "</head>".
+           DISPLAY "<H1>" FUNCTION TRIM(xHeadingIn) "</H1>".
+           DISPLAY "<video id='goose' controls  loop autoplay>".
+           DISPLAY "<source src='" FUNCTION TRIM(xMediaIn)
+              "' type='audio/mp4'>".
+           DISPLAY "</video>".
+           DISPLAY "</font>".
+           DISPLAY "</body>".
+           DISPLAY "</html>".
+           STOP RUN.
