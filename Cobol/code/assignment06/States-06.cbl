@@ -5,13 +5,20 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
-           SELECT INFILE ASSIGN TO 'States.txt'
+
+           SELECT INFILE ASSIGN TO DYNAMIC xInfileName
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTFILE ASSIGN TO 'States-06-output.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PRIORFILE ASSIGN TO 'States-prior.txt'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS xPriorStatus.
+           SELECT CSVFILE ASSIGN TO 'States-06-export.csv'
              ORGANIZATION IS LINE SEQUENTIAL.
-             
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD INFILE.
        01  xStateRecord.
            05 nStateNumIn    pic 9(2).
@@ -20,7 +27,18 @@
            05 xStateNameIn   pic X(20).
            05 nPopIn         pic 9(8).
            05 nAreaIn        pic 9(6).
-           
+
+       FD OUTFILE.
+       01 xFileOut          PIC X(80).
+
+       FD CSVFILE.
+       01 xCsvLine          PIC X(120).
+
+       FD PRIORFILE. *> prior-year population extract, joined on state abbrev
+       01  xPriorRecord.
+           05 xPriorAbbrevIn pic X(2).
+           05 nPriorPopIn    pic 9(8).
+
               WORKING-STORAGE SECTION.
        77 xEOF       PIC X  VALUE 'n'.
        77 nLoadSub   PIC 99 VALUE 0.
@@ -28,9 +46,30 @@
        77 xFilter    PIC X(20).
        77 nStateCnt  PIC 99 VALUE 0.
        77 nStatePop  PIC 9(9) VALUE 0.
-       77 nStateArea PIC 9(9) VALUE 0.  
+       77 nStateArea PIC 9(9) VALUE 0.
        77 xOldReg    PIC X.
-       
+       77 xReportMode PIC X VALUE 'R'. *> F = flat density, R = region break
+       77 xAuditDetail PIC X(80) VALUE SPACES.
+       77 xAuditProgName   PIC X(20) VALUE "STATES-06".
+       77 xAuditEventStart PIC X(8)  VALUE "START".
+       77 xAuditEventEnd   PIC X(8)  VALUE "END".
+       77 nFlatCount  PIC 999   VALUE 0.
+       77 nFlatPop    PIC 9(9)  VALUE 0.
+       77 nFlatArea   PIC 9(9)  VALUE 0.
+       77 xPriorEOF   PIC X     VALUE 'n'.
+       77 xPriorStatus PIC XX   VALUE '00'. *> PRIORFILE is OPTIONAL - a
+          *> missing States-prior.txt just skips the year-over-year join
+       77 nPriorSub   PIC 99    VALUE 0.
+       77 nChgPct     PIC s9(3)v99 VALUE 0.
+       77 xInfileName PIC X(100).
+       77 xCsvChoice  PIC X     VALUE 'N'. *> Y = also write CSV export
+       77 neCsvPopOut  PIC Z(7)9 VALUE 0.  *> comma-free, for CSV rows
+       77 neCsvAreaOut PIC Z(5)9 VALUE 0.
+       77 nReadCnt     PIC 99 VALUE 0.  *> record-count reconciliation
+       77 nPrintCnt    PIC 99 VALUE 0.
+           COPY "report-breakcheck-ws.cbl".
+           COPY "field-validate-ws.cbl".
+
        01 xOUTPUTHEADING. *> TODO - do I actually need this?
           05 FILLER  PIC X(3)   VALUE 'Reg'.
           05 FILLER  PIC X(7)    VALUE SPACES.
@@ -41,8 +80,10 @@
           05 FILLER  PIC X(4)   VALUE 'Area'.
           05 FILLER  PIC X(4)    VALUE SPACES.
           05 FILLER  PIC X(5) VALUE 'Dens.'.
-          
-       01 xOUTPUTDETAIL. 
+
+           COPY "report-ruleline.cbl".
+
+       01 xOUTPUTDETAIL.
           05 xRegCodeOut     PIC X.
           05 FILLER          PIC X(9)      VALUE SPACES.
           05 xStateOut       PIC X(20).
@@ -51,8 +92,10 @@
           05 FILLER          PIC X(7) VALUE SPACES.
           05 neAreaOut       PIC zz9,999 VALUE 0.
           05 FILLER          PIC X(3) VALUE SPACES.
-          05 neDenOut        PIC zzz9.99 VALUE 0. 
-          
+          05 neDenOut        PIC zzz9.99 VALUE 0.
+          05 FILLER          PIC X(3) VALUE SPACES.
+          05 neChgPctOut     PIC -zz9.99 VALUE 0.
+
        01 xCONTROL.
           05 neStateCnt PIC z9 VALUE 0.
           05 FILLER     PIC X(7) VALUE ' states'.
@@ -64,38 +107,180 @@
           05 neStateDen PIC z99.99  VALUE 0.         
           
        01 xStateTable.
-          05  xStateElement OCCURS 51 TIMES.
+          05  xStateElement OCCURS 1 TO 55 TIMES DEPENDING ON nLoadSub.
+              *> 50 states + DC + 4 territories - DEPENDING ON nLoadSub
+              *> so 130-SORT only sorts the elements actually loaded,
+              *> not the unused/blank remainder of the table
+              10 xStateAbEl     pic X(2).
               10 xRegCodeEl     pic X.
               10 xStateNameEl   pic X(20).
               10 nPopEl         pic 9(8).
               10 nAreaEl        pic 9(6).
               10 nDensityEl     pic 9(4)v99.
+              10 nPriorPopEl    pic 9(8) VALUE 0.
+
+       01 xFlatHeader. *> StateReport's flat density listing, ported in
+          05 FILLER  pic x(22)     value "State Name            ".
+          05 FILLER  pic x(10)     value "Population".
+          05 FILLER  pic x(5)      value spaces.
+          05 FILLER  pic x(7)      value "Area   ".
+          05 FILLER  pic x(2)      value spaces.
+          05 FILLER  pic x(8)      value "Density ".
+
+       01 xFlatLines.
+          05 FILLER  pic x(20)     value "--------------------".
+          05 FILLER  pic x(2)      value spaces.
+          05 FILLER  pic x(10)     value "----------".
+          05 FILLER  pic x(5)      value spaces.
+          05 FILLER  pic x(7)      value "-------".
+          05 FILLER  pic x(2)      value spaces.
+          05 FILLER  pic x(8)      value "--------".
+
+       01 xFlatDetail.
+          05 xFlatStateOut    pic x(20).
+          05 FILLER           pic x(2) value "  ".
+          05 neFlatPopOut     pic zz,zzz,zz9.
+          05 FILLER           pic x(3) value "   ".
+          05 neFlatAreaOut    pic z,zzz,zz9.
+          05 FILLER           pic x(2) value "  ".
+          05 neFlatDenOut     pic z,zz9.99.
+
+       01 xFlatFooter.
+          05 neFlatCount      pic zz9.
+          05 FILLER           pic x(19) value " states            ".
+          05 neFlatTotalPop   pic zzz,zzz,zz9.
+          05 FILLER           pic x(3) value "   ".
+          05 neFlatTotalArea  pic z,zzz,zz9.
+          05 FILLER           pic x(5) value "     ".
+          05 neFlatTotalDen   pic z9.99.
+
+       01 xCsvHeadingRegion.
+          05 FILLER  PIC X(50)     VALUE
+             "REGION,STATE,POPULATION,AREA,DENSITY,PCTCHANGE".
+
+       01 xCsvHeadingFlat.
+          05 FILLER  PIC X(40)     VALUE
+             "STATE,POPULATION,AREA,DENSITY".
 
        PROCEDURE DIVISION.
           000-MAIN.
+              CALL "writeAuditLog" USING xAuditProgName
+                 xAuditEventStart xAuditDetail.
               PERFORM 100-INITIALISATION.
-              PERFORM 200-PROCESS.
+              PERFORM 140-SELECT-MODE.
+              IF xReportMode = 'F'
+                 PERFORM 400-FLAT-REPORT
+              ELSE
+                 PERFORM 200-PROCESS
+              END-IF.
               PERFORM 300-TERMINATION.
               STOP RUN.
-           
+
           100-INITIALISATION.
+              MOVE 'States.txt' TO xInfileName.
+              ACCEPT xInfileName FROM ENVIRONMENT 'STATES_FILE'
+                 ON EXCEPTION
+                    MOVE 'States.txt' TO xInfileName
+              END-ACCEPT.
               OPEN INPUT INFILE.
               PERFORM 110-LOAD-RCD UNTIL xEOF = 'y'.
               CLOSE INFILE.
               PERFORM 130-SORT.
-              DISPLAY xOUTPUTHEADING.
-              DISPLAY ' '.
-              
+              PERFORM 115-LOAD-PRIOR.
+              OPEN OUTPUT OUTFILE.
+
+          115-LOAD-PRIOR. *> joins a prior-year extract on state abbrev -
+              *> PRIORFILE is OPTIONAL, so if States-prior.txt isn't
+              *> present this just skips the join and leaves the change
+              *> column at zero
+              OPEN INPUT PRIORFILE.
+              IF xPriorStatus = '00'
+                 PERFORM 116-READ-PRIOR UNTIL xPriorEOF = 'y'
+                 CLOSE PRIORFILE
+              END-IF.
+
+          116-READ-PRIOR.
+           READ PRIORFILE
+              AT END
+                 MOVE 'y' TO xPriorEOF,
+              NOT AT END
+                 PERFORM 117-MATCH-PRIOR,
+           END-READ.
+
+          117-MATCH-PRIOR.
+            PERFORM VARYING nPriorSub FROM 1 BY 1
+               UNTIL nPriorSub > nLoadSub
+               IF xStateAbEl(nPriorSub) = xPriorAbbrevIn
+                  MOVE nPriorPopIn TO nPriorPopEl(nPriorSub)
+               END-IF
+            END-PERFORM.
+
+          140-SELECT-MODE. *> merged StateReport's flat mode into STATES-06
+              DISPLAY 'REPORT MODE - (F)LAT DENSITY OR (R)EGION? '
+                 WITH NO ADVANCING.
+              ACCEPT xReportMode.
+              IF xReportMode NOT = 'F' AND xReportMode NOT = 'f'
+                 MOVE 'R' TO xReportMode
+              END-IF.
+              DISPLAY 'Write CSV export? (Y/N) ' WITH NO ADVANCING.
+              ACCEPT xCsvChoice.
+              IF xReportMode = 'R'
+                 DISPLAY xOUTPUTHEADING
+                 DISPLAY xRptRuleLine(1:50)
+                 DISPLAY ' '
+                 MOVE xOUTPUTHEADING TO xFileOut
+                 WRITE xFileOut
+                 IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+                    OPEN OUTPUT CSVFILE
+                    MOVE xCsvHeadingRegion TO xCsvLine
+                    WRITE xCsvLine
+                 END-IF
+              ELSE
+                 IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+                    OPEN OUTPUT CSVFILE
+                    MOVE xCsvHeadingFlat TO xCsvLine
+                    WRITE xCsvLine
+                 END-IF
+              END-IF.
+
           110-LOAD-RCD.
            READ INFILE
               AT END
                  MOVE 'y' TO xEOF,
               NOT AT END
-                 PERFORM 120-ADD-RCD,
+                 ADD 1 TO nReadCnt
+                 PERFORM 115-VALIDATE-RCD,
            END-READ.
-           
+
+          115-VALIDATE-RCD.
+            MOVE 'Y' TO xFieldValid.
+            COPY "field-validate.cbl" REPLACING
+               ==:VALID-FIELD:== BY ==nPopIn==
+               ==:VALID-NAME:==  BY =='POPULATION'==
+               ==:VALID-LOW:==   BY ==1==
+               ==:VALID-HIGH:==  BY ==99999999==.
+            COPY "field-validate.cbl" REPLACING
+               ==:VALID-FIELD:== BY ==nAreaIn==
+               ==:VALID-NAME:==  BY =='AREA'==
+               ==:VALID-LOW:==   BY ==1==
+               ==:VALID-HIGH:==  BY ==999999==.
+            IF xFieldValid = 'N'
+               DISPLAY 'SKIPPING RECORD FOR ' xStateNameIn
+            ELSE
+               PERFORM 120-ADD-RCD
+            END-IF.
+
           120-ADD-RCD.
             ADD 1 TO nLoadSub.
+            IF nLoadSub > 55
+               DISPLAY 'ERROR: STATE TABLE FULL AT 55 ENTRIES - '
+                  'STATES.TXT HAS MORE RECORDS THAN THE TABLE HOLDS'
+               STOP RUN
+            END-IF.
+            PERFORM 125-STORE-RCD.
+
+          125-STORE-RCD.
+            MOVE xStateAbIn TO xStateAbEl(nLoadSub).
             MOVE xRegCodeIn TO xRegCodeEl(nLoadSub).
             MOVE xStateNameIn TO xStateNameEl(nLoadSub).
             MOVE nPopIn TO nPopEl(nLoadSub).
@@ -103,20 +288,19 @@
             COMPUTE nDensityEl(nLoadSub) = nPopIn / nAreaIn.
             
          130-SORT.
-            SORT xStateElement ON ASCENDING KEY xStateNameEl.
-            SORT xStateElement ON ASCENDING KEY xRegCodeEl.
+            SORT xStateElement
+               ON ASCENDING KEY xRegCodeEl
+               ON ASCENDING KEY xStateNameEl.
             
          200-PROCESS.
             PERFORM 210-OUTPUT VARYING nProcSub FROM 1 BY 1
                UNTIL nProcSub>nLoadSub.
             
-         210-OUTPUT. 
-            IF nStateCnt = 0
-              MOVE xRegCodeEl(nProcSub) TO xOldReg,
-            END-IF.
-            IF xRegCodeEl(nProcSub) NOT = xOldReg
-              PERFORM 220-CONTROL,
-            END-IF.
+         210-OUTPUT.
+            COPY "report-breakcheck.cbl" REPLACING
+               ==:BREAK-KEY:==  BY ==xRegCodeEl(nProcSub)==
+               ==:BREAK-SAVE:== BY ==xOldReg==
+               ==:BREAK-PARA:== BY ==220-CONTROL==.
             ADD 1 TO nStateCnt.
             MOVE xRegCodeEl(nProcSub) TO xRegCodeOut.
             MOVE xStateNameEl(nProcSub) TO xStateOut.
@@ -125,19 +309,149 @@
             MOVE nAreaEl(nProcSub) TO neAreaOut.
             ADD nAreaEl(nProcSub) TO nStateArea.
             COMPUTE neDenOut = nPopEl(nProcSub) / nAreaEl(nProcSub).
+            IF nPriorPopEl(nProcSub) > 0
+               COMPUTE nChgPct ROUNDED =
+                  (nPopEl(nProcSub) - nPriorPopEl(nProcSub)) * 100
+                  / nPriorPopEl(nProcSub)
+            ELSE
+               MOVE 0 TO nChgPct
+            END-IF.
+            MOVE nChgPct TO neChgPctOut.
+            ADD 1 TO nPrintCnt.
             DISPLAY  xOUTPUTDETAIL.
-         
+            MOVE xOUTPUTDETAIL TO xFileOut.
+            WRITE xFileOut.
+            IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+               PERFORM 211-WRITE-CSV-DETAIL
+            END-IF.
+
+         211-WRITE-CSV-DETAIL.
+            MOVE SPACES TO xCsvLine.
+            MOVE nPopEl(nProcSub) TO neCsvPopOut.
+            MOVE nAreaEl(nProcSub) TO neCsvAreaOut.
+            STRING
+               FUNCTION TRIM(xRegCodeOut) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(xStateOut) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(neCsvPopOut) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(neCsvAreaOut) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(neDenOut) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(neChgPctOut) DELIMITED BY SIZE
+               INTO xCsvLine
+               ON OVERFLOW CONTINUE
+            END-STRING.
+            WRITE xCsvLine.
+
          220-CONTROL.
-           MOVE xRegCodeEl(nProcSub) TO xOldReg.
            MOVE nStateCnt TO neStateCnt.
            MOVE nStatePop TO neStatePop.
            MOVE nStateArea TO neStateArea.
-           COMPUTE neStateDen = nStatePop / nStateArea.
+           IF nStateArea = 0
+              MOVE 0 TO neStateDen
+           ELSE
+              COMPUTE neStateDen = nStatePop / nStateArea
+           END-IF.
            DISPLAY ' '.
            DISPLAY xControl.
            DISPLAY ' '.
+           MOVE xControl TO xFileOut.
+           WRITE xFileOut.
            MOVE 0 TO nStateCnt, nStateArea, nStatePop.
-         
+
+         400-FLAT-REPORT. *> ported from StateReport/States-01
+            DISPLAY xFlatHeader.
+            DISPLAY xFlatLines.
+            MOVE xFlatHeader TO xFileOut.
+            WRITE xFileOut.
+            MOVE xFlatLines TO xFileOut.
+            WRITE xFileOut.
+            PERFORM 410-FLAT-DETAIL VARYING nProcSub FROM 1 BY 1
+               UNTIL nProcSub > nLoadSub.
+            DISPLAY xFlatLines.
+            MOVE nFlatCount TO neFlatCount.
+            MOVE nFlatPop TO neFlatTotalPop.
+            MOVE nFlatArea TO neFlatTotalArea.
+            IF nFlatArea = 0
+               MOVE 0 TO neFlatTotalDen
+            ELSE
+               COMPUTE neFlatTotalDen = nFlatPop / nFlatArea
+            END-IF.
+            DISPLAY xFlatFooter.
+            MOVE xFlatLines TO xFileOut.
+            WRITE xFileOut.
+            MOVE xFlatFooter TO xFileOut.
+            WRITE xFileOut.
+
+         410-FLAT-DETAIL.
+            ADD 1 TO nFlatCount.
+            MOVE xStateNameEl(nProcSub) TO xFlatStateOut.
+            MOVE nPopEl(nProcSub) TO neFlatPopOut.
+            ADD nPopEl(nProcSub) TO nFlatPop.
+            MOVE nAreaEl(nProcSub) TO neFlatAreaOut.
+            ADD nAreaEl(nProcSub) TO nFlatArea.
+            COMPUTE neFlatDenOut = nPopEl(nProcSub) / nAreaEl(nProcSub).
+            ADD 1 TO nPrintCnt.
+            DISPLAY xFlatDetail.
+            MOVE xFlatDetail TO xFileOut.
+            WRITE xFileOut.
+            IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+               PERFORM 411-WRITE-CSV-FLAT-DETAIL
+            END-IF.
+
+         411-WRITE-CSV-FLAT-DETAIL.
+            MOVE SPACES TO xCsvLine.
+            MOVE nPopEl(nProcSub) TO neCsvPopOut.
+            MOVE nAreaEl(nProcSub) TO neCsvAreaOut.
+            STRING
+               FUNCTION TRIM(xFlatStateOut) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(neCsvPopOut) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(neCsvAreaOut) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(neFlatDenOut) DELIMITED BY SIZE
+               INTO xCsvLine
+               ON OVERFLOW CONTINUE
+            END-STRING.
+            WRITE xCsvLine.
+
          300-TERMINATION.
-          PERFORM 220-CONTROL.
+           IF xReportMode = 'R'
+              PERFORM 220-CONTROL
+           END-IF.
+           CLOSE OUTFILE.
+           IF xCsvChoice = 'Y' OR xCsvChoice = 'y'
+              CLOSE CSVFILE
+           END-IF.
+           DISPLAY "records read=" nReadCnt " loaded=" nLoadSub
+              " printed=" nPrintCnt.
+           IF xReportMode = 'F'
+              STRING "read=" DELIMITED BY SIZE
+                 nReadCnt DELIMITED BY SIZE
+                 " loaded=" DELIMITED BY SIZE
+                 nLoadSub DELIMITED BY SIZE
+                 " printed=" DELIMITED BY SIZE
+                 nPrintCnt DELIMITED BY SIZE
+                 " totalpop=" DELIMITED BY SIZE
+                 neFlatTotalPop DELIMITED BY SIZE
+                 INTO xAuditDetail
+                 ON OVERFLOW CONTINUE
+              END-STRING
+           ELSE
+              STRING "read=" DELIMITED BY SIZE
+                 nReadCnt DELIMITED BY SIZE
+                 " loaded=" DELIMITED BY SIZE
+                 nLoadSub DELIMITED BY SIZE
+                 " printed=" DELIMITED BY SIZE
+                 nPrintCnt DELIMITED BY SIZE
+                 INTO xAuditDetail
+                 ON OVERFLOW CONTINUE
+              END-STRING
+           END-IF.
+           CALL "writeAuditLog" USING xAuditProgName xAuditEventEnd
+              xAuditDetail.
 
